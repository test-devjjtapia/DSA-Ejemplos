@@ -0,0 +1,114 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUN-ALL-DEMOS.
+
+      *> Driver que ejecuta, en secuencia, las once demos del
+      *> repositorio (request 033). Cada demo se invoca con CALL por el
+      *> nombre de su PROGRAM-ID -- para eso las once pasaron de
+      *> STOP RUN a GOBACK, que en el programa mas externo (cuando se
+      *> compilan y corren solas, como siempre se hizo) se comporta
+      *> igual que STOP RUN, pero ademas permite devolver el control
+      *> aqui cuando se invocan via CALL.
+      *>
+      *> Compilacion (no hay Makefile en este repositorio; se enlazan
+      *> todas las fuentes en un solo ejecutable con cobc). A partir de
+      *> request 035 varios programas usan copybooks compartidos, asi
+      *> que hace falta -I copybooks para resolverlos:
+      *>   cobc -x -std=ibm -free -I copybooks -o run_all_demos \
+      *>       run_all_demos.cbl \
+      *>       algorithms/recursion/fibonacci.cbl \
+      *>       algorithms/searching/binary_search.cbl \
+      *>       algorithms/searching/linear_search.cbl \
+      *>       algorithms/sorting/bubble_sort.cbl \
+      *>       algorithms/sorting/insertion_sort.cbl \
+      *>       algorithms/sorting/merge_sort.cbl \
+      *>       algorithms/sorting/quick_sort.cbl \
+      *>       algorithms/sorting/selection_sort.cbl \
+      *>       data_structures/array.cbl \
+      *>       data_structures/queue.cbl \
+      *>       data_structures/stack.cbl
+      *> (array.cbl enlaza igual, aunque su ORGANIZATION INDEXED no
+      *> corra en el runtime de este sandbox -- ver IMPLEMENTATION_STATUS.md.)
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 CALLED-PROGRAM-NAME PIC X(20).
+       01 DEMO-LABEL          PIC X(40).
+       01 DEMO-COUNT          PIC 9(2) VALUE 0.
+       01 FAILURE-COUNT       PIC 9(2) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY "===================================================".
+       DISPLAY " EJECUTANDO LAS ONCE DEMOS DE COBOL-DSA-EJEMPLOS".
+       DISPLAY "===================================================".
+
+       MOVE "FIBONACCI-DEMO" TO CALLED-PROGRAM-NAME.
+       MOVE "Fibonacci (recursion)" TO DEMO-LABEL.
+       PERFORM RUN-ONE-DEMO.
+
+       MOVE "BINARY-SEARCH-DEMO" TO CALLED-PROGRAM-NAME.
+       MOVE "Busqueda binaria" TO DEMO-LABEL.
+       PERFORM RUN-ONE-DEMO.
+
+       MOVE "LINEAR-SEARCH-DEMO" TO CALLED-PROGRAM-NAME.
+       MOVE "Busqueda lineal" TO DEMO-LABEL.
+       PERFORM RUN-ONE-DEMO.
+
+       MOVE "BUBBLE-SORT-DEMO" TO CALLED-PROGRAM-NAME.
+       MOVE "Ordenamiento burbuja" TO DEMO-LABEL.
+       PERFORM RUN-ONE-DEMO.
+
+       MOVE "INSERTION-SORT-DEMO" TO CALLED-PROGRAM-NAME.
+       MOVE "Ordenamiento por insercion" TO DEMO-LABEL.
+       PERFORM RUN-ONE-DEMO.
+
+       MOVE "MERGE-SORT-DEMO" TO CALLED-PROGRAM-NAME.
+       MOVE "Ordenamiento por mezcla" TO DEMO-LABEL.
+       PERFORM RUN-ONE-DEMO.
+
+       MOVE "QUICK-SORT-DEMO" TO CALLED-PROGRAM-NAME.
+       MOVE "Ordenamiento rapido" TO DEMO-LABEL.
+       PERFORM RUN-ONE-DEMO.
+
+       MOVE "SELECTION-SORT-DEMO" TO CALLED-PROGRAM-NAME.
+       MOVE "Ordenamiento por seleccion" TO DEMO-LABEL.
+       PERFORM RUN-ONE-DEMO.
+
+       MOVE "ARRAY-DEMO" TO CALLED-PROGRAM-NAME.
+       MOVE "Arreglos" TO DEMO-LABEL.
+       PERFORM RUN-ONE-DEMO.
+
+       MOVE "QUEUE-DEMO" TO CALLED-PROGRAM-NAME.
+       MOVE "Cola (FIFO)" TO DEMO-LABEL.
+       PERFORM RUN-ONE-DEMO.
+
+       MOVE "STACK-DEMO" TO CALLED-PROGRAM-NAME.
+       MOVE "Pila (LIFO)" TO DEMO-LABEL.
+       PERFORM RUN-ONE-DEMO.
+
+       DISPLAY " ".
+       DISPLAY "===================================================".
+       DISPLAY "RESUMEN: " DEMO-COUNT " demo(s) ejecutada(s), "
+           FAILURE-COUNT " con RETURN-CODE distinto de cero.".
+       DISPLAY "===================================================".
+
+       IF FAILURE-COUNT > 0
+           MOVE 8 TO RETURN-CODE
+       ELSE
+           MOVE 0 TO RETURN-CODE
+       END-IF.
+
+       STOP RUN.
+
+       RUN-ONE-DEMO.
+           DISPLAY " ".
+           DISPLAY ">>> " FUNCTION TRIM(DEMO-LABEL)
+               " (" FUNCTION TRIM(CALLED-PROGRAM-NAME) ") <<<".
+           CALL CALLED-PROGRAM-NAME.
+           ADD 1 TO DEMO-COUNT.
+           IF RETURN-CODE NOT = 0
+               DISPLAY "AVISO: " FUNCTION TRIM(CALLED-PROGRAM-NAME)
+                   " termino con RETURN-CODE " RETURN-CODE
+               ADD 1 TO FAILURE-COUNT
+           END-IF.
