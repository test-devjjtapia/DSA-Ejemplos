@@ -2,58 +2,269 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LINEAR-SEARCH-DEMO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL TARGET-FILE ASSIGN TO "SRCHTGT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TARGET-FILE-STATUS.
+           SELECT SUSPENSE-FILE ASSIGN TO "SRCHSUSP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SUSPENSE-FILE-STATUS.
+      *> Bitacora compartida de corridas (request 048).
+           SELECT OPTIONAL HISTORY-FILE ASSIGN TO "HISTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TARGET-FILE.
+       01  TARGET-RECORD COPY num2.
+
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD PIC X(60).
+
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           COPY histrec.
+
        WORKING-STORAGE SECTION.
+       01 TARGET-FILE-STATUS PIC XX VALUE "00".
+           88 TARGET-FILE-OK VALUE "00".
+           88 TARGET-FILE-EOF VALUE "10".
+
+       01 SUSPENSE-FILE-STATUS PIC XX VALUE "00".
+           88 SUSPENSE-FILE-OK VALUE "00".
+       01 SUSPENSE-DATE PIC X(8).
+
        01 MY-LIST.
-          05 NUMBERS OCCURS 8 TIMES PIC 9(2).
-       
-       01 TARGET-VALUE PIC 9(3).
+          05 ELEMENTS OCCURS 8 TIMES COPY num2.
+
+       01 TARGET-VALUE COPY num2.
        01 FOUND-INDEX  PIC 9(2) VALUE 0.
        01 I            PIC 9(2).
 
+      *> Modo de busqueda (request 042, mismo vocabulario que SEARCH-MODE
+      *> en binary_search.cbl): 1=primera ocurrencia (comportamiento
+      *> historico, EXIT PERFORM en el primer match), 3=todas las
+      *> ocurrencias, para barridos de deteccion de duplicados donde
+      *> hace falta saber cuantas veces aparece un valor, no solo si
+      *> aparece.
+       01 SEARCH-MODE  PIC 9(1) VALUE 1.
+           88 SEARCH-FIRST-MATCH VALUE 1.
+           88 SEARCH-ALL-MATCHES VALUE 3.
+
+       01 MATCH-INDEXES OCCURS 8 TIMES PIC 9(2).
+       01 MATCH-COUNT   PIC 9(2) VALUE 0.
+
+      *> Chequeo de edicion compartido (request 044): MY-LIST aqui
+      *> siempre esta sembrada en el programa (nunca se carga desde
+      *> archivo), asi que el dato externo a validar antes de usarlo es
+      *> el TARGET-VALUE que llega de SRCHTGT en BATCH-SEARCH.
+       01 EDIT-VALUE       COPY num2.
+       01 EDIT-VALID-SW PIC X VALUE "Y".
+           88 EDIT-VALID VALUE "Y".
+       01 MAX-VALID-VALUE PIC 9(9) VALUE 99999.
+       01 REJECTED-COUNT  PIC 9(3) VALUE 0.
+
+       01 KNOWN-GOOD-SEARCH-FAILED-SW PIC X VALUE "N".
+           88 KNOWN-GOOD-SEARCH-FAILED VALUE "Y".
+
+       01 HISTORY-FILE-STATUS PIC XX VALUE "00".
+           88 HISTORY-FILE-OK VALUE "00".
+
        PROCEDURE DIVISION.
 
-       MOVE 10 TO NUMBERS(1).
-       MOVE 50 TO NUMBERS(2).
-       MOVE 30 TO NUMBERS(3).
-       MOVE 70 TO NUMBERS(4).
-       MOVE 80 TO NUMBERS(5).
-       MOVE 20 TO NUMBERS(6).
-       MOVE 90 TO NUMBERS(7).
-       MOVE 40 TO NUMBERS(8).
+       MOVE 10 TO ELEMENTS(1).
+       MOVE 50 TO ELEMENTS(2).
+       MOVE 30 TO ELEMENTS(3).
+       MOVE 70 TO ELEMENTS(4).
+       MOVE 80 TO ELEMENTS(5).
+       MOVE 20 TO ELEMENTS(6).
+       MOVE 90 TO ELEMENTS(7).
+      *> Duplicado deliberado de ELEMENTS(5) para que la demostracion de
+      *> SEARCH-ALL-MATCHES (request 042) tenga algo que contar.
+       MOVE 80 TO ELEMENTS(8).
 
-       DISPLAY "Lista: " 
+       DISPLAY "Lista: "
        PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
-           DISPLAY NUMBERS(I) WITH NO ADVANCING " "
+           DISPLAY ELEMENTS(I) WITH NO ADVANCING " "
        END-PERFORM.
        DISPLAY " ".
 
-       DISPLAY "--- BUSQUEDA DE UN ELEMENTO QUE EXISTE ---".
-       MOVE 80 TO TARGET-VALUE.
-       PERFORM LINEAR-SEARCH-ROUTINE.
-       IF FOUND-INDEX > 0
-           DISPLAY "El elemento " TARGET-VALUE " se encuentra en el indice: " FOUND-INDEX
-       ELSE
-           DISPLAY "El elemento " TARGET-VALUE " no se encontro en la lista."
-       END-IF.
+       PERFORM OPEN-SUSPENSE-FILE.
+       PERFORM BATCH-SEARCH.
+       PERFORM CLOSE-SUSPENSE-FILE.
+       PERFORM WRITE-HISTORY-ENTRY.
 
-       DISPLAY " ".
-       DISPLAY "--- BUSQUEDA DE UN ELEMENTO QUE NO EXISTE ---".
-       MOVE 100 TO TARGET-VALUE.
-       PERFORM LINEAR-SEARCH-ROUTINE.
-       IF FOUND-INDEX > 0
-           DISPLAY "El elemento " TARGET-VALUE " se encuentra en el indice: " FOUND-INDEX
+      *> RETURN-CODE significativo (request 034): cuando SRCHTGT no
+      *> existe y se corre la demostracion historica, la primera
+      *> busqueda (80) siempre deberia tener exito; si no, es una
+      *> excepcion de datos. Las busquedas dirigidas por SRCHTGT no se
+      *> evaluan aqui porque sus "miss" son resultados normales de un
+      *> lote real, no errores (igual que la segunda busqueda fija,
+      *> 100, que a proposito no existe).
+       IF KNOWN-GOOD-SEARCH-FAILED
+           MOVE 8 TO RETURN-CODE
        ELSE
-           DISPLAY "El elemento " TARGET-VALUE " no se encontro en la lista."
+           MOVE 0 TO RETURN-CODE
        END-IF.
 
-       STOP RUN.
+       GOBACK.
+
+       OPEN-SUSPENSE-FILE.
+      *> SRCHSUSP acumula todo TARGET-VALUE no encontrado, con fecha,
+      *> para que alguien le de seguimiento despues de terminado el
+      *> job; EXTEND conserva las corridas anteriores.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SUSPENSE-DATE.
+           OPEN EXTEND SUSPENSE-FILE.
+           IF NOT SUSPENSE-FILE-OK
+               OPEN OUTPUT SUSPENSE-FILE
+           END-IF.
+
+       CLOSE-SUSPENSE-FILE.
+           CLOSE SUSPENSE-FILE.
+
+       WRITE-HISTORY-ENTRY.
+      *> Bitacora compartida de corridas (request 048): una linea por
+      *> ejecucion en HISTLOG, igual patron que las otras diez demos.
+           OPEN EXTEND HISTORY-FILE.
+           IF NOT HISTORY-FILE-OK
+               CLOSE HISTORY-FILE
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           MOVE "LINEAR-SEARCH-DEMO" TO HIST-PROGRAM.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HIST-DATE.
+           ACCEPT HIST-TIME FROM TIME.
+           MOVE SPACES TO HIST-DETAIL.
+           STRING "TARGET=" TARGET-VALUE " FOUND-INDEX=" FOUND-INDEX
+               " RECHAZADOS=" REJECTED-COUNT
+               DELIMITED BY SIZE INTO HIST-DETAIL
+           END-STRING.
+           WRITE HISTORY-RECORD.
+           CLOSE HISTORY-FILE.
+
+       LOG-SUSPENSE.
+           MOVE SPACES TO SUSPENSE-RECORD.
+           STRING "FECHA:" SUSPENSE-DATE
+               "  PROGRAMA:LINEAR-SEARCH-DEMO  TARGET:" TARGET-VALUE
+               DELIMITED BY SIZE INTO SUSPENSE-RECORD
+           END-STRING.
+           WRITE SUSPENSE-RECORD.
+
+       BATCH-SEARCH.
+      *> Barre SRCHTGT (un valor objetivo por linea) y emite una linea
+      *> de hit/miss por cada uno contra LINEAR-SEARCH-ROUTINE. Si el
+      *> archivo no existe se conserva la demostracion historica de dos
+      *> busquedas (80, 100) para no romper una ejecucion aislada.
+           OPEN INPUT TARGET-FILE.
+           IF TARGET-FILE-OK
+               PERFORM UNTIL TARGET-FILE-EOF
+                   READ TARGET-FILE
+                       AT END
+                           SET TARGET-FILE-EOF TO TRUE
+                       NOT AT END
+                           MOVE TARGET-RECORD TO EDIT-VALUE
+                           PERFORM VALIDATE-INPUT-VALUE
+                           IF EDIT-VALID
+                               MOVE EDIT-VALUE TO TARGET-VALUE
+                               PERFORM LINEAR-SEARCH-ROUTINE
+                               PERFORM DISPLAY-SEARCH-RESULT
+                           ELSE
+                               ADD 1 TO REJECTED-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               IF REJECTED-COUNT > 0
+                   DISPLAY "Registros rechazados por validacion: " REJECTED-COUNT
+               END-IF
+               CLOSE TARGET-FILE
+           ELSE
+               DISPLAY "--- BUSQUEDA DE UN ELEMENTO QUE EXISTE ---"
+               MOVE 80 TO TARGET-VALUE
+               PERFORM LINEAR-SEARCH-ROUTINE
+               PERFORM DISPLAY-SEARCH-RESULT
+               IF FOUND-INDEX = 0
+                   SET KNOWN-GOOD-SEARCH-FAILED TO TRUE
+               END-IF
+
+               DISPLAY " "
+               DISPLAY "--- BUSQUEDA DE UN ELEMENTO QUE NO EXISTE ---"
+               MOVE 100 TO TARGET-VALUE
+               PERFORM LINEAR-SEARCH-ROUTINE
+               PERFORM DISPLAY-SEARCH-RESULT
+
+               DISPLAY " "
+               DISPLAY "--- CONTEO DE OCURRENCIAS (deteccion de duplicados) ---"
+               SET SEARCH-ALL-MATCHES TO TRUE
+               MOVE 80 TO TARGET-VALUE
+               PERFORM LINEAR-SEARCH-ROUTINE
+               PERFORM DISPLAY-SEARCH-RESULT
+               SET SEARCH-FIRST-MATCH TO TRUE
+           END-IF.
+
+       VALIDATE-INPUT-VALUE.
+      *> Chequeo de edicion compartido (request 044): clase numerica y
+      *> rango razonable sobre EDIT-VALUE antes de dejarlo entrar a la
+      *> busqueda.
+           MOVE "Y" TO EDIT-VALID-SW.
+           IF EDIT-VALUE IS NOT NUMERIC
+               MOVE "N" TO EDIT-VALID-SW
+               DISPLAY "ERROR: valor rechazado (no numerico): " EDIT-VALUE
+           ELSE
+               IF EDIT-VALUE > MAX-VALID-VALUE
+                   MOVE "N" TO EDIT-VALID-SW
+                   DISPLAY "ERROR: valor rechazado (fuera de rango, maximo "
+                       MAX-VALID-VALUE "): " EDIT-VALUE
+               END-IF
+           END-IF.
+
+       DISPLAY-SEARCH-RESULT.
+           EVALUATE TRUE
+               WHEN SEARCH-ALL-MATCHES
+                   IF MATCH-COUNT > 0
+                       DISPLAY "El elemento " TARGET-VALUE " aparece "
+                           MATCH-COUNT " vez/veces, en los indices: "
+                       PERFORM VARYING I FROM 1 BY 1 UNTIL I > MATCH-COUNT
+                           DISPLAY MATCH-INDEXES(I) WITH NO ADVANCING " "
+                       END-PERFORM
+                       DISPLAY " "
+                   ELSE
+                       DISPLAY "El elemento " TARGET-VALUE " no se encontro en la lista."
+                       PERFORM LOG-SUSPENSE
+                   END-IF
+               WHEN OTHER
+                   IF FOUND-INDEX > 0
+                       DISPLAY "El elemento " TARGET-VALUE " se encuentra en el indice: " FOUND-INDEX
+                   ELSE
+                       DISPLAY "El elemento " TARGET-VALUE " no se encontro en la lista."
+                       PERFORM LOG-SUSPENSE
+                   END-IF
+           END-EVALUATE.
 
        LINEAR-SEARCH-ROUTINE.
+      *> Modo 1 (historico): se detiene con EXIT PERFORM en la primera
+      *> coincidencia. Modo 3 (request 042): recorre toda MY-LIST sin
+      *> detenerse, acumulando cada indice que coincide en MATCH-INDEXES
+      *> para que el llamador sepa cuantas veces aparece TARGET-VALUE.
            MOVE 0 TO FOUND-INDEX.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
-               IF NUMBERS(I) = TARGET-VALUE
-                   MOVE I TO FOUND-INDEX
-                   EXIT PERFORM
-               END-IF
-           END-PERFORM.
+           MOVE 0 TO MATCH-COUNT.
+           EVALUATE TRUE
+               WHEN SEARCH-ALL-MATCHES
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
+                       IF ELEMENTS(I) = TARGET-VALUE
+                           ADD 1 TO MATCH-COUNT
+                           MOVE I TO MATCH-INDEXES(MATCH-COUNT)
+                           IF FOUND-INDEX = 0
+                               MOVE I TO FOUND-INDEX
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               WHEN OTHER
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
+                       IF ELEMENTS(I) = TARGET-VALUE
+                           MOVE I TO FOUND-INDEX
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+           END-EVALUATE.
