@@ -2,71 +2,280 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BINARY-SEARCH-DEMO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL SORTED-LIST-FILE ASSIGN TO "SRTLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SORTED-LIST-FILE-STATUS.
+           SELECT SUSPENSE-FILE ASSIGN TO "SRCHSUSP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SUSPENSE-FILE-STATUS.
+      *> Bitacora compartida de corridas (request 048).
+           SELECT OPTIONAL HISTORY-FILE ASSIGN TO "HISTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SORTED-LIST-FILE.
+       01  SORTED-LIST-RECORD COPY num2.
+
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD PIC X(60).
+
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           COPY histrec.
+
        WORKING-STORAGE SECTION.
+       01 SORTED-LIST-FILE-STATUS PIC XX VALUE "00".
+           88 SORTED-LIST-FILE-OK VALUE "00".
+           88 SORTED-LIST-FILE-EOF VALUE "10".
+
+       01 SUSPENSE-FILE-STATUS PIC XX VALUE "00".
+           88 SUSPENSE-FILE-OK VALUE "00".
+       01 SUSPENSE-DATE PIC X(8).
+
+       01 MAX-LIST-SIZE PIC 9(3) VALUE 100.
        01 SORTED-LIST.
-          05 NUMBERS OCCURS 10 TIMES PIC 9(2).
+          05 ELEMENTS OCCURS 100 TIMES COPY num2.
+       01 LIST-COUNT PIC 9(3) VALUE 0.
+
+       01 TARGET-VALUE COPY num2.
+       01 FOUND-INDEX  PIC 9(3) VALUE 0.
+       01 LOW-INDEX    PIC 9(3).
+       01 HIGH-INDEX   PIC 9(3).
+       01 MID-INDEX    PIC 9(3).
+       01 I            PIC 9(3).
+
+      *> Modo de busqueda ante claves duplicadas: 1=primera ocurrencia
+      *> (comportamiento historico), 2=ultima ocurrencia, 3=todas.
+       01 SEARCH-MODE  PIC 9(1) VALUE 1.
+           88 SEARCH-FIRST-MATCH VALUE 1.
+           88 SEARCH-LAST-MATCH  VALUE 2.
+           88 SEARCH-ALL-MATCHES VALUE 3.
 
-       01 TARGET-VALUE PIC 9(3).
-       01 FOUND-INDEX  PIC 9(2) VALUE 0.
-       01 LOW-INDEX    PIC 9(2).
-       01 HIGH-INDEX   PIC 9(2).
-       01 MID-INDEX    PIC 9(2).
-       01 I            PIC 9(2).
+       01 MATCH-INDEXES OCCURS 100 TIMES PIC 9(3).
+       01 MATCH-COUNT   PIC 9(3) VALUE 0.
+
+      *> Chequeo de edicion compartido (request 044) antes de cargar
+      *> SRTLIST a ELEMENTS: clase numerica y rango razonable, para que
+      *> un dato corrupto se rechace con mensaje en vez de romper el
+      *> chop binario (que asume la lista realmente ordenada).
+       01 EDIT-VALUE       COPY num2.
+       01 EDIT-VALID-SW PIC X VALUE "Y".
+           88 EDIT-VALID VALUE "Y".
+       01 MAX-VALID-VALUE PIC 9(9) VALUE 99999.
+       01 REJECTED-COUNT  PIC 9(3) VALUE 0.
+
+       01 HISTORY-FILE-STATUS PIC XX VALUE "00".
+           88 HISTORY-FILE-OK VALUE "00".
 
        PROCEDURE DIVISION.
 
-       MOVE  2 TO NUMBERS(1).
-       MOVE  5 TO NUMBERS(2).
-       MOVE  8 TO NUMBERS(3).
-       MOVE 12 TO NUMBERS(4).
-       MOVE 16 TO NUMBERS(5).
-       MOVE 23 TO NUMBERS(6).
-       MOVE 38 TO NUMBERS(7).
-       MOVE 56 TO NUMBERS(8).
-       MOVE 72 TO NUMBERS(9).
-       MOVE 91 TO NUMBERS(10).
-
-       DISPLAY "Lista ordenada: " 
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-           DISPLAY NUMBERS(I) WITH NO ADVANCING " "
+       PERFORM OPEN-SUSPENSE-FILE.
+       PERFORM LOAD-SORTED-LIST.
+
+       IF REJECTED-COUNT > 0
+           DISPLAY "Registros rechazados por validacion: " REJECTED-COUNT
+       END-IF.
+
+       DISPLAY "Lista ordenada (" LIST-COUNT " elementos): "
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > LIST-COUNT
+           DISPLAY ELEMENTS(I) WITH NO ADVANCING " "
        END-PERFORM.
        DISPLAY " ".
 
        DISPLAY "--- BUSQUEDA DE UN ELEMENTO QUE EXISTE ---".
+       SET SEARCH-FIRST-MATCH TO TRUE.
        MOVE 23 TO TARGET-VALUE.
        PERFORM BINARY-SEARCH-ROUTINE.
-       IF FOUND-INDEX > 0
-           DISPLAY "El elemento " TARGET-VALUE " se encuentra en el indice: " FOUND-INDEX
-       ELSE
-           DISPLAY "El elemento " TARGET-VALUE " no se encontro en la lista."
-       END-IF.
+       PERFORM DISPLAY-SEARCH-RESULT.
+
+      *> RETURN-CODE significativo (request 034): el elemento de la
+      *> primera busqueda siempre deberia existir en la lista sembrada o
+      *> cargada; si no aparece, es una excepcion de datos, no el
+      *> resultado esperado de la demo (a diferencia de la segunda
+      *> busqueda, que a proposito pide un valor ausente).
+           IF FOUND-INDEX = 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
 
        DISPLAY " ".
        DISPLAY "--- BUSQUEDA DE UN ELEMENTO QUE NO EXISTE ---".
        MOVE 40 TO TARGET-VALUE.
        PERFORM BINARY-SEARCH-ROUTINE.
-       IF FOUND-INDEX > 0
-           DISPLAY "El elemento " TARGET-VALUE " se encuentra en el indice: " FOUND-INDEX
-       ELSE
-           DISPLAY "El elemento " TARGET-VALUE " no se encontro en la lista."
-       END-IF.
+       PERFORM DISPLAY-SEARCH-RESULT.
+
+       PERFORM CLOSE-SUSPENSE-FILE.
+       PERFORM WRITE-HISTORY-ENTRY.
+       GOBACK.
+
+       WRITE-HISTORY-ENTRY.
+      *> Bitacora compartida (request 048): ultima busqueda (TARGET-
+      *> VALUE/FOUND-INDEX) de esta corrida.
+           OPEN EXTEND HISTORY-FILE.
+           IF NOT HISTORY-FILE-OK
+               CLOSE HISTORY-FILE
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           MOVE "BINARY-SEARCH-DEMO" TO HIST-PROGRAM.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HIST-DATE.
+           ACCEPT HIST-TIME FROM TIME.
+           MOVE SPACES TO HIST-DETAIL.
+           STRING "TARGET=" TARGET-VALUE " FOUND-INDEX=" FOUND-INDEX
+               " LISTA=" LIST-COUNT DELIMITED BY SIZE INTO HIST-DETAIL
+           END-STRING.
+           WRITE HISTORY-RECORD.
+           CLOSE HISTORY-FILE.
+
+       OPEN-SUSPENSE-FILE.
+      *> SRCHSUSP acumula todo TARGET-VALUE no encontrado, con fecha,
+      *> para que alguien le de seguimiento despues de terminado el
+      *> job; EXTEND conserva las corridas anteriores y LINEAR-SEARCH-
+      *> DEMO escribe al mismo archivo.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SUSPENSE-DATE.
+           OPEN EXTEND SUSPENSE-FILE.
+           IF NOT SUSPENSE-FILE-OK
+               OPEN OUTPUT SUSPENSE-FILE
+           END-IF.
+
+       CLOSE-SUSPENSE-FILE.
+           CLOSE SUSPENSE-FILE.
+
+       LOG-SUSPENSE.
+           MOVE SPACES TO SUSPENSE-RECORD.
+           STRING "FECHA:" SUSPENSE-DATE
+               "  PROGRAMA:BINARY-SEARCH-DEMO  TARGET:" TARGET-VALUE
+               DELIMITED BY SIZE INTO SUSPENSE-RECORD
+           END-STRING.
+           WRITE SUSPENSE-RECORD.
+
+       LOAD-SORTED-LIST.
+      *> Carga SORTED-LIST desde el archivo SRTLIST (una clave numerica
+      *> por linea, ya ordenada ascendentemente por quien lo genero). Si
+      *> el archivo no existe se conserva el ejemplo historico de 10
+      *> valores para no romper una ejecucion de demostracion aislada.
+           MOVE 0 TO LIST-COUNT.
+           OPEN INPUT SORTED-LIST-FILE.
+           IF SORTED-LIST-FILE-OK
+               PERFORM UNTIL SORTED-LIST-FILE-EOF
+                       OR LIST-COUNT >= MAX-LIST-SIZE
+                   READ SORTED-LIST-FILE
+                       AT END
+                           SET SORTED-LIST-FILE-EOF TO TRUE
+                       NOT AT END
+                           MOVE SORTED-LIST-RECORD TO EDIT-VALUE
+                           PERFORM VALIDATE-INPUT-VALUE
+                           IF EDIT-VALID
+                               ADD 1 TO LIST-COUNT
+                               MOVE EDIT-VALUE TO ELEMENTS(LIST-COUNT)
+                           ELSE
+                               ADD 1 TO REJECTED-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SORTED-LIST-FILE
+           ELSE
+               MOVE  2 TO ELEMENTS(1)
+               MOVE  5 TO ELEMENTS(2)
+               MOVE  8 TO ELEMENTS(3)
+               MOVE 12 TO ELEMENTS(4)
+               MOVE 16 TO ELEMENTS(5)
+               MOVE 23 TO ELEMENTS(6)
+               MOVE 38 TO ELEMENTS(7)
+               MOVE 56 TO ELEMENTS(8)
+               MOVE 72 TO ELEMENTS(9)
+               MOVE 91 TO ELEMENTS(10)
+               MOVE 10 TO LIST-COUNT
+           END-IF.
 
-       STOP RUN.
+       VALIDATE-INPUT-VALUE.
+      *> Chequeo de edicion compartido (request 044): clase numerica y
+      *> rango razonable sobre EDIT-VALUE antes de dejarlo entrar a la
+      *> tabla.
+           MOVE "Y" TO EDIT-VALID-SW.
+           IF EDIT-VALUE IS NOT NUMERIC
+               MOVE "N" TO EDIT-VALID-SW
+               DISPLAY "ERROR: valor rechazado (no numerico): " EDIT-VALUE
+           ELSE
+               IF EDIT-VALUE > MAX-VALID-VALUE
+                   MOVE "N" TO EDIT-VALID-SW
+                   DISPLAY "ERROR: valor rechazado (fuera de rango, maximo "
+                       MAX-VALID-VALUE "): " EDIT-VALUE
+               END-IF
+           END-IF.
+
+       DISPLAY-SEARCH-RESULT.
+           EVALUATE TRUE
+               WHEN SEARCH-ALL-MATCHES
+                   IF MATCH-COUNT > 0
+                       DISPLAY "El elemento " TARGET-VALUE " se encuentra en "
+                           MATCH-COUNT " indice(s): "
+                       PERFORM VARYING I FROM 1 BY 1 UNTIL I > MATCH-COUNT
+                           DISPLAY MATCH-INDEXES(I) WITH NO ADVANCING " "
+                       END-PERFORM
+                       DISPLAY " "
+                   ELSE
+                       DISPLAY "El elemento " TARGET-VALUE " no se encontro en la lista."
+                       PERFORM LOG-SUSPENSE
+                   END-IF
+               WHEN OTHER
+                   IF FOUND-INDEX > 0
+                       DISPLAY "El elemento " TARGET-VALUE " se encuentra en el indice: " FOUND-INDEX
+                   ELSE
+                       DISPLAY "El elemento " TARGET-VALUE " no se encontro en la lista."
+                       PERFORM LOG-SUSPENSE
+                   END-IF
+           END-EVALUATE.
 
        BINARY-SEARCH-ROUTINE.
+      *> ELEMENTS puede contener claves duplicadas una vez alimentado
+      *> desde un archivo real; como estan ordenadas, las duplicadas
+      *> quedan contiguas, asi que basta recorrer hacia los extremos
+      *> desde cualquier coincidencia que encuentre el chop binario.
            MOVE 1 TO LOW-INDEX.
-           MOVE 10 TO HIGH-INDEX.
+           MOVE LIST-COUNT TO HIGH-INDEX.
            MOVE 0 TO FOUND-INDEX.
+           MOVE 0 TO MATCH-COUNT.
            PERFORM UNTIL LOW-INDEX > HIGH-INDEX OR FOUND-INDEX > 0
                COMPUTE MID-INDEX = (LOW-INDEX + HIGH-INDEX) / 2
-               IF NUMBERS(MID-INDEX) = TARGET-VALUE
+               IF ELEMENTS(MID-INDEX) = TARGET-VALUE
                    MOVE MID-INDEX TO FOUND-INDEX
                ELSE
-                   IF NUMBERS(MID-INDEX) > TARGET-VALUE
+                   IF ELEMENTS(MID-INDEX) > TARGET-VALUE
                        SUBTRACT 1 FROM MID-INDEX GIVING HIGH-INDEX
                    ELSE
                        ADD 1 TO MID-INDEX GIVING LOW-INDEX
                    END-IF
                END-IF
            END-PERFORM.
+
+           IF FOUND-INDEX > 0
+               EVALUATE TRUE
+                   WHEN SEARCH-FIRST-MATCH
+                       PERFORM UNTIL FOUND-INDEX = 1
+                           OR ELEMENTS(FOUND-INDEX - 1) NOT = TARGET-VALUE
+                           SUBTRACT 1 FROM FOUND-INDEX
+                       END-PERFORM
+                   WHEN SEARCH-LAST-MATCH
+                       PERFORM UNTIL FOUND-INDEX = LIST-COUNT
+                           OR ELEMENTS(FOUND-INDEX + 1) NOT = TARGET-VALUE
+                           ADD 1 TO FOUND-INDEX
+                       END-PERFORM
+                   WHEN SEARCH-ALL-MATCHES
+                       PERFORM UNTIL FOUND-INDEX = 1
+                           OR ELEMENTS(FOUND-INDEX - 1) NOT = TARGET-VALUE
+                           SUBTRACT 1 FROM FOUND-INDEX
+                       END-PERFORM
+                       MOVE FOUND-INDEX TO I
+                       PERFORM UNTIL I > LIST-COUNT OR ELEMENTS(I) NOT = TARGET-VALUE
+                           ADD 1 TO MATCH-COUNT
+                           MOVE I TO MATCH-INDEXES(MATCH-COUNT)
+                           ADD 1 TO I
+                       END-PERFORM
+               END-EVALUATE
+           END-IF.
