@@ -0,0 +1,171 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CODE-SEARCH-DEMO.
+
+      *> Variante alfanumerica de BINARY-SEARCH-ROUTINE (request 041):
+      *> BINARY-SEARCH-DEMO solo soporta claves PIC 9(2)/COPY num2 en
+      *> NUMBERS. Aca la tabla ordenada usa COPY itemx10 (igual que
+      *> FRUTA en ARRAY-DEMO) para poder buscar codigos de cliente o de
+      *> producto en vez de numeros de dos digitos. Mismo algoritmo de
+      *> chop binario que BINARY-SEARCH-DEMO, comparando X(10) en lugar
+      *> de 9(2).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL SORTED-CODE-FILE ASSIGN TO "SRTCODE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SORTED-CODE-FILE-STATUS.
+           SELECT SUSPENSE-FILE ASSIGN TO "SRCHSUSP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SUSPENSE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SORTED-CODE-FILE.
+       01  SORTED-CODE-RECORD COPY itemx10.
+
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 SORTED-CODE-FILE-STATUS PIC XX VALUE "00".
+           88 SORTED-CODE-FILE-OK VALUE "00".
+           88 SORTED-CODE-FILE-EOF VALUE "10".
+
+       01 SUSPENSE-FILE-STATUS PIC XX VALUE "00".
+           88 SUSPENSE-FILE-OK VALUE "00".
+       01 SUSPENSE-DATE PIC X(8).
+
+       01 MAX-LIST-SIZE PIC 9(3) VALUE 100.
+       01 SORTED-CODE-LIST.
+          05 CODE-ELEMENTS OCCURS 100 TIMES COPY itemx10.
+       01 LIST-COUNT PIC 9(3) VALUE 0.
+
+       01 TARGET-CODE  PIC X(10).
+       01 FOUND-INDEX  PIC 9(3) VALUE 0.
+       01 LOW-INDEX    PIC 9(3).
+       01 HIGH-INDEX   PIC 9(3).
+       01 MID-INDEX    PIC 9(3).
+       01 I            PIC 9(3).
+
+       PROCEDURE DIVISION.
+
+       PERFORM OPEN-SUSPENSE-FILE.
+       PERFORM LOAD-SORTED-CODE-LIST.
+
+       DISPLAY "Lista de codigos ordenada (" LIST-COUNT " elementos): "
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > LIST-COUNT
+           DISPLAY FUNCTION TRIM(CODE-ELEMENTS(I)) WITH NO ADVANCING " "
+       END-PERFORM.
+       DISPLAY " ".
+
+       DISPLAY "--- BUSQUEDA DE UN CODIGO QUE EXISTE ---".
+       MOVE "CUST0023" TO TARGET-CODE.
+       PERFORM BINARY-SEARCH-ROUTINE.
+       PERFORM DISPLAY-SEARCH-RESULT.
+
+      *> RETURN-CODE significativo (request 034): el primer codigo
+      *> buscado siempre deberia existir en la lista sembrada o cargada;
+      *> si no aparece, es una excepcion de datos, no el resultado
+      *> esperado de la demo (a diferencia de la segunda busqueda, que a
+      *> proposito pide un codigo ausente).
+       IF FOUND-INDEX = 0
+           MOVE 8 TO RETURN-CODE
+       ELSE
+           MOVE 0 TO RETURN-CODE
+       END-IF.
+
+       DISPLAY " ".
+       DISPLAY "--- BUSQUEDA DE UN CODIGO QUE NO EXISTE ---".
+       MOVE "CUST0099" TO TARGET-CODE.
+       PERFORM BINARY-SEARCH-ROUTINE.
+       PERFORM DISPLAY-SEARCH-RESULT.
+
+       PERFORM CLOSE-SUSPENSE-FILE.
+       GOBACK.
+
+       OPEN-SUSPENSE-FILE.
+      *> SRCHSUSP acumula todo TARGET-CODE no encontrado, con fecha,
+      *> mismo archivo compartido que usan LINEAR-SEARCH-DEMO y
+      *> BINARY-SEARCH-DEMO; EXTEND conserva las corridas anteriores.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SUSPENSE-DATE.
+           OPEN EXTEND SUSPENSE-FILE.
+           IF NOT SUSPENSE-FILE-OK
+               OPEN OUTPUT SUSPENSE-FILE
+           END-IF.
+
+       CLOSE-SUSPENSE-FILE.
+           CLOSE SUSPENSE-FILE.
+
+       LOG-SUSPENSE.
+           MOVE SPACES TO SUSPENSE-RECORD.
+           STRING "FECHA:" SUSPENSE-DATE
+               "  PROGRAMA:CODE-SEARCH-DEMO  TARGET:" TARGET-CODE
+               DELIMITED BY SIZE INTO SUSPENSE-RECORD
+           END-STRING.
+           WRITE SUSPENSE-RECORD.
+
+       LOAD-SORTED-CODE-LIST.
+      *> Carga SORTED-CODE-LIST desde SRTCODE (un codigo alfanumerico
+      *> por linea, ya ordenado ascendentemente por quien lo genero). Si
+      *> el archivo no existe se usa un ejemplo historico de codigos de
+      *> cliente para no romper una ejecucion de demostracion aislada.
+           MOVE 0 TO LIST-COUNT.
+           OPEN INPUT SORTED-CODE-FILE.
+           IF SORTED-CODE-FILE-OK
+               PERFORM UNTIL SORTED-CODE-FILE-EOF
+                       OR LIST-COUNT >= MAX-LIST-SIZE
+                   READ SORTED-CODE-FILE
+                       AT END
+                           SET SORTED-CODE-FILE-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO LIST-COUNT
+                           MOVE SORTED-CODE-RECORD TO CODE-ELEMENTS(LIST-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE SORTED-CODE-FILE
+           ELSE
+               MOVE "CUST0002" TO CODE-ELEMENTS(1)
+               MOVE "CUST0005" TO CODE-ELEMENTS(2)
+               MOVE "CUST0008" TO CODE-ELEMENTS(3)
+               MOVE "CUST0012" TO CODE-ELEMENTS(4)
+               MOVE "CUST0016" TO CODE-ELEMENTS(5)
+               MOVE "CUST0023" TO CODE-ELEMENTS(6)
+               MOVE "CUST0038" TO CODE-ELEMENTS(7)
+               MOVE "CUST0056" TO CODE-ELEMENTS(8)
+               MOVE "CUST0072" TO CODE-ELEMENTS(9)
+               MOVE "CUST0091" TO CODE-ELEMENTS(10)
+               MOVE 10 TO LIST-COUNT
+           END-IF.
+
+       DISPLAY-SEARCH-RESULT.
+           IF FOUND-INDEX > 0
+               DISPLAY "El codigo " FUNCTION TRIM(TARGET-CODE)
+                   " se encuentra en el indice: " FOUND-INDEX
+           ELSE
+               DISPLAY "El codigo " FUNCTION TRIM(TARGET-CODE)
+                   " no se encontro en la lista."
+               PERFORM LOG-SUSPENSE
+           END-IF.
+
+       BINARY-SEARCH-ROUTINE.
+      *> Mismo chop binario que BINARY-SEARCH-ROUTINE en
+      *> binary_search.cbl, comparando claves alfanumericas COPY
+      *> itemx10 en vez de COPY num2 -- la comparacion alfabetica de
+      *> COBOL sobre PIC X funciona igual que la numerica sobre PIC 9.
+           MOVE 1 TO LOW-INDEX.
+           MOVE LIST-COUNT TO HIGH-INDEX.
+           MOVE 0 TO FOUND-INDEX.
+           PERFORM UNTIL LOW-INDEX > HIGH-INDEX OR FOUND-INDEX > 0
+               COMPUTE MID-INDEX = (LOW-INDEX + HIGH-INDEX) / 2
+               IF CODE-ELEMENTS(MID-INDEX) = TARGET-CODE
+                   MOVE MID-INDEX TO FOUND-INDEX
+               ELSE
+                   IF CODE-ELEMENTS(MID-INDEX) > TARGET-CODE
+                       SUBTRACT 1 FROM MID-INDEX GIVING HIGH-INDEX
+                   ELSE
+                       ADD 1 TO MID-INDEX GIVING LOW-INDEX
+                   END-IF
+               END-IF
+           END-PERFORM.
