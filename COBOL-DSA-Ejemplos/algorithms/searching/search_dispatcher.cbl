@@ -0,0 +1,152 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEARCH-DISPATCHER-DEMO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL SOURCE-LIST-FILE ASSIGN TO "SRCHLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SOURCE-LIST-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOURCE-LIST-FILE.
+       01  SOURCE-LIST-RECORD COPY num2.
+
+       WORKING-STORAGE SECTION.
+       01 SOURCE-LIST-FILE-STATUS PIC XX VALUE "00".
+           88 SOURCE-LIST-FILE-OK VALUE "00".
+           88 SOURCE-LIST-FILE-EOF VALUE "10".
+
+       01 MAX-LIST-SIZE PIC 9(3) VALUE 100.
+       01 SOURCE-LIST.
+          05 ELEMENTS OCCURS 100 TIMES COPY num2.
+       01 LIST-COUNT PIC 9(3) VALUE 0.
+
+       01 TARGET-VALUE COPY num2.
+       01 FOUND-INDEX  PIC 9(3) VALUE 0.
+       01 LOW-INDEX    PIC 9(3).
+       01 HIGH-INDEX   PIC 9(3).
+       01 MID-INDEX    PIC 9(3).
+       01 I            PIC 9(3).
+
+       01 LIST-SORTED-SW PIC X VALUE "Y".
+           88 LIST-SORTED VALUE "Y".
+
+      *> Registro de que rutina se eligio, para que el reporte lo diga.
+       01 ROUTINE-USED PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       PERFORM LOAD-SOURCE-LIST.
+       PERFORM CHECK-SORTED.
+
+       DISPLAY "Lista (" LIST-COUNT " elementos, "
+           "sorted=" LIST-SORTED-SW "): "
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > LIST-COUNT
+           DISPLAY ELEMENTS(I) WITH NO ADVANCING " "
+       END-PERFORM.
+       DISPLAY " ".
+
+       MOVE 23 TO TARGET-VALUE.
+       PERFORM DISPATCH-SEARCH.
+       PERFORM DISPLAY-SEARCH-RESULT.
+
+      *> RETURN-CODE significativo (request 034): el 23 siempre deberia
+      *> aparecer, tanto en la lista historica como en SRCHLIST si lo
+      *> trae; si no se encuentra, es una excepcion de datos.
+       IF FOUND-INDEX = 0
+           MOVE 8 TO RETURN-CODE
+       ELSE
+           MOVE 0 TO RETURN-CODE
+       END-IF.
+
+       GOBACK.
+
+       LOAD-SOURCE-LIST.
+      *> Igual que BINARY-SEARCH-DEMO: si SRCHLIST no existe se usa un
+      *> ejemplo historico ya ordenado, para que la demo siga corriendo
+      *> de forma aislada.
+           MOVE 0 TO LIST-COUNT.
+           OPEN INPUT SOURCE-LIST-FILE.
+           IF SOURCE-LIST-FILE-OK
+               PERFORM UNTIL SOURCE-LIST-FILE-EOF
+                       OR LIST-COUNT >= MAX-LIST-SIZE
+                   READ SOURCE-LIST-FILE
+                       AT END
+                           SET SOURCE-LIST-FILE-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO LIST-COUNT
+                           MOVE SOURCE-LIST-RECORD TO ELEMENTS(LIST-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE SOURCE-LIST-FILE
+           ELSE
+               MOVE  2 TO ELEMENTS(1)
+               MOVE  5 TO ELEMENTS(2)
+               MOVE  8 TO ELEMENTS(3)
+               MOVE 12 TO ELEMENTS(4)
+               MOVE 16 TO ELEMENTS(5)
+               MOVE 23 TO ELEMENTS(6)
+               MOVE 38 TO ELEMENTS(7)
+               MOVE 56 TO ELEMENTS(8)
+               MOVE 72 TO ELEMENTS(9)
+               MOVE 91 TO ELEMENTS(10)
+               MOVE 10 TO LIST-COUNT
+           END-IF.
+
+       CHECK-SORTED.
+      *> Determina si SOURCE-LIST llega ordenada ascendentemente, para
+      *> decidir que rutina de busqueda es valida usar.
+           MOVE "Y" TO LIST-SORTED-SW.
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I > LIST-COUNT
+               IF ELEMENTS(I) < ELEMENTS(I - 1)
+                   MOVE "N" TO LIST-SORTED-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       DISPATCH-SEARCH.
+           IF LIST-SORTED
+               MOVE "BINARY-SEARCH" TO ROUTINE-USED
+               PERFORM BINARY-SEARCH-ROUTINE
+           ELSE
+               MOVE "LINEAR-SEARCH" TO ROUTINE-USED
+               PERFORM LINEAR-SEARCH-ROUTINE
+           END-IF.
+
+       DISPLAY-SEARCH-RESULT.
+           IF FOUND-INDEX > 0
+               DISPLAY "[" ROUTINE-USED "] El elemento " TARGET-VALUE
+                   " se encuentra en el indice: " FOUND-INDEX
+           ELSE
+               DISPLAY "[" ROUTINE-USED "] El elemento " TARGET-VALUE
+                   " no se encontro en la lista."
+           END-IF.
+
+       LINEAR-SEARCH-ROUTINE.
+           MOVE 0 TO FOUND-INDEX.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LIST-COUNT
+               IF ELEMENTS(I) = TARGET-VALUE
+                   MOVE I TO FOUND-INDEX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       BINARY-SEARCH-ROUTINE.
+           MOVE 1 TO LOW-INDEX.
+           MOVE LIST-COUNT TO HIGH-INDEX.
+           MOVE 0 TO FOUND-INDEX.
+           PERFORM UNTIL LOW-INDEX > HIGH-INDEX OR FOUND-INDEX > 0
+               COMPUTE MID-INDEX = (LOW-INDEX + HIGH-INDEX) / 2
+               IF ELEMENTS(MID-INDEX) = TARGET-VALUE
+                   MOVE MID-INDEX TO FOUND-INDEX
+               ELSE
+                   IF ELEMENTS(MID-INDEX) > TARGET-VALUE
+                       SUBTRACT 1 FROM MID-INDEX GIVING HIGH-INDEX
+                   ELSE
+                       ADD 1 TO MID-INDEX GIVING LOW-INDEX
+                   END-IF
+               END-IF
+           END-PERFORM.
