@@ -2,87 +2,412 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIBONACCI-DEMO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL N-VALUE-FILE ASSIGN TO "FIBNVAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS N-VALUE-FILE-STATUS.
+      *> Tabla de memoizacion persistida entre corridas (request 040):
+      *> una vez resuelto un N-VALUE, FIB-RESULT se guarda aqui y las
+      *> corridas siguientes lo reusan en vez de recalcularlo con
+      *> FIB-ITERATIVE/FIB-RECURSIVE.
+           SELECT OPTIONAL FIB-MEMO-FILE ASSIGN TO "FIBMEMO"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MEMO-N
+               FILE STATUS IS FIB-MEMO-FILE-STATUS.
+      *> Bitacora compartida de corridas (request 048): cada una de las
+      *> once demos le agrega una linea, igual que STACKJRNL acumula
+      *> para una sola.
+           SELECT OPTIONAL HISTORY-FILE ASSIGN TO "HISTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  N-VALUE-FILE.
+       01  N-VALUE-RECORD PIC X(2).
+
+       FD  FIB-MEMO-FILE.
+       01  FIB-MEMO-RECORD.
+           05 MEMO-N      PIC 9(2).
+           05 MEMO-RESULT PIC 9(10).
+
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           COPY histrec.
+
        WORKING-STORAGE SECTION.
+       01 N-VALUE-FILE-STATUS PIC XX VALUE "00".
+           88 N-VALUE-FILE-OK VALUE "00".
+       01 FIB-MEMO-FILE-STATUS PIC XX VALUE "00".
+           88 FIB-MEMO-FILE-OK VALUE "00".
+       01 MEMO-HIT-SW PIC X VALUE "N".
+           88 MEMO-HIT VALUE "Y".
+       01 N-PARM PIC X(10).
+       01 TABLE-UPPER-PARM PIC X(10).
        01 N-VALUE PIC 9(2) VALUE 10.
        01 FIB-RESULT PIC 9(10).
 
+      *> Respaldo de la corrida principal mientras FIB-TABLE-REPORT
+      *> reusa N-VALUE/FIB-RESULT para recorrer la tabla (request 003);
+      *> sin esto, WRITE-HISTORY-ENTRY (request 048) terminaria
+      *> bitacorando el ultimo termino de la tabla en vez del N/FIB de
+      *> la corrida principal.
+       01 PRIMARY-N-VALUE PIC 9(2).
+       01 PRIMARY-FIB-RESULT PIC 9(10).
+
+       01 TABLE-MODE-SW PIC X VALUE "N".
+           88 TABLE-MODE VALUE "Y".
+       01 TABLE-UPPER-BOUND PIC 9(2) VALUE 0.
+       01 TABLE-N PIC 9(2).
+
        01 ITERATIVE-VARS.
           05 A PIC 9(10) VALUE 0.
           05 B PIC 9(10) VALUE 1.
           05 I PIC 9(2).
 
+       01 MAX-RECURSIVE-STACK PIC 9(2) VALUE 20.
+
        01 RECURSIVE-STACK.
           05 STACK-N OCCURS 20 TIMES PIC 9(2).
           05 STACK-RETURN-ADDR OCCURS 20 TIMES PIC 9(2).
           05 STACK-RESULT OCCURS 20 TIMES PIC 9(10).
           05 STACK-TOP PIC 9(2) VALUE 0.
 
+       01 STACK-OVERFLOW-SW PIC X VALUE "N".
+           88 STACK-OVERFLOW VALUE "Y".
+
+       01 FIB-RESULT-OVERFLOW-SW PIC X VALUE "N".
+           88 FIB-RESULT-OVERFLOW VALUE "Y".
+
        01 CURRENT-N PIC 9(2).
        01 CALL-TYPE PIC 9(1).
            88 CALL-LEFT VALUE 1.
            88 CALL-RIGHT VALUE 2.
+       01 CHILD-RETURN PIC 9(10).
+
+       01 RECONCILE-MISMATCH-SW PIC X VALUE "N".
+           88 RECONCILE-MISMATCH VALUE "Y".
+       01 ITERATIVE-RESULT PIC 9(10).
+       01 ITERATIVE-OVERFLOW-SW PIC X.
+
+      *> Validacion de rango contra la capacidad de la pila simulada
+      *> (request 046): la profundidad maxima que FIB-RECURSIVE puede
+      *> alcanzar para un N dado es N (la cadena de llamadas "izquierda"
+      *> hasta el caso base), asi que un N-VALUE que ya iguala o supera
+      *> MAX-RECURSIVE-STACK se rechaza antes de arrancar, en vez de
+      *> dejar que PUSH-STACK lo descubra a mitad de la corrida.
+       01 N-RANGE-INVALID-SW PIC X VALUE "N".
+           88 N-RANGE-INVALID VALUE "Y".
+
+       01 HISTORY-FILE-STATUS PIC XX VALUE "00".
+           88 HISTORY-FILE-OK VALUE "00".
 
        PROCEDURE DIVISION.
 
-       DISPLAY "Calculando el Fibonacci de " N-VALUE " con diferentes metodos:".
+       PERFORM GET-N-VALUE.
+       PERFORM VALIDATE-N-RANGE.
+
+       IF N-RANGE-INVALID
+      *> RETURN-CODE significativo (request 034/046): 16, el mismo
+      *> codigo que PUSH-STACK ya usaba para "se aborto para no
+      *> corromper la pila" -- aqui se evita directamente llegar a
+      *> desbordarla.
+           MOVE 16 TO RETURN-CODE
+       ELSE
+           DISPLAY "Calculando el Fibonacci de " N-VALUE " con diferentes metodos:"
+
+           PERFORM LOOKUP-MEMO
+           IF MEMO-HIT
+               DISPLAY " "
+               DISPLAY "Termino " N-VALUE " ya esta en la tabla de memoizacion "
+                   "FIBMEMO: " FIB-RESULT ". No hace falta recalcularlo."
+               MOVE FIB-RESULT TO ITERATIVE-RESULT
+               MOVE "N" TO ITERATIVE-OVERFLOW-SW
+               MOVE "N" TO FIB-RESULT-OVERFLOW-SW
+               MOVE "N" TO STACK-OVERFLOW-SW
+               MOVE "N" TO RECONCILE-MISMATCH-SW
+           ELSE
+               DISPLAY " "
+               DISPLAY "--- ENFOQUE ITERATIVO ---"
+               PERFORM FIB-ITERATIVE
+               IF NOT FIB-RESULT-OVERFLOW
+                   DISPLAY "Iterativo: " FIB-RESULT
+               END-IF
+
+               MOVE FIB-RESULT TO ITERATIVE-RESULT
+               MOVE FIB-RESULT-OVERFLOW-SW TO ITERATIVE-OVERFLOW-SW
+
+               DISPLAY " "
+               DISPLAY "--- ENFOQUE RECURSIVO (SIMULADO) ---"
+               PERFORM FIB-RECURSIVE
+               IF NOT STACK-OVERFLOW AND NOT FIB-RESULT-OVERFLOW
+                   DISPLAY "Recursivo: " FIB-RESULT
+               END-IF
+
+               PERFORM RECONCILE-RESULTS
+
+               IF NOT RECONCILE-MISMATCH AND NOT FIB-RESULT-OVERFLOW
+                       AND NOT STACK-OVERFLOW
+                   PERFORM SAVE-MEMO
+               END-IF
+           END-IF
 
-       DISPLAY " ".
-       DISPLAY "--- ENFOQUE ITERATIVO ---".
-       PERFORM FIB-ITERATIVE.
-       DISPLAY "Iterativo: " FIB-RESULT.
+           IF TABLE-MODE
+               MOVE N-VALUE TO PRIMARY-N-VALUE
+               MOVE FIB-RESULT TO PRIMARY-FIB-RESULT
+               DISPLAY " "
+               PERFORM FIB-TABLE-REPORT
+               MOVE PRIMARY-N-VALUE TO N-VALUE
+               MOVE PRIMARY-FIB-RESULT TO FIB-RESULT
+           END-IF
 
-       DISPLAY " ".
-       DISPLAY "--- ENFOQUE RECURSIVO (SIMULADO) ---".
-       PERFORM FIB-RECURSIVE.
-       DISPLAY "Recursivo: " FIB-RESULT.
+      *> RETURN-CODE significativo (request 034): 8 si la reconciliacion
+      *> entre el metodo iterativo y el recursivo detecto una excepcion
+      *> de datos, igual que el RC-8 de las demos de ordenamiento marca
+      *> una validacion fallida.
+           IF RECONCILE-MISMATCH
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+       END-IF.
 
-       STOP RUN.
+       PERFORM WRITE-HISTORY-ENTRY.
+
+       GOBACK.
+
+       WRITE-HISTORY-ENTRY.
+      *> Bitacora compartida (request 048): un resumen de N-VALUE y el
+      *> resultado (o del rechazo, si VALIDATE-N-RANGE lo detuvo) por
+      *> corrida.
+           OPEN EXTEND HISTORY-FILE.
+           IF NOT HISTORY-FILE-OK
+               CLOSE HISTORY-FILE
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           MOVE "FIBONACCI-DEMO" TO HIST-PROGRAM.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HIST-DATE.
+           ACCEPT HIST-TIME FROM TIME.
+           MOVE SPACES TO HIST-DETAIL.
+           IF N-RANGE-INVALID
+               STRING "N=" N-VALUE " RECHAZADO (excede capacidad de pila)"
+                   DELIMITED BY SIZE INTO HIST-DETAIL
+               END-STRING
+           ELSE
+               STRING "N=" N-VALUE " FIB=" FIB-RESULT
+                   DELIMITED BY SIZE INTO HIST-DETAIL
+               END-STRING
+           END-IF.
+           WRITE HISTORY-RECORD.
+           CLOSE HISTORY-FILE.
+
+       VALIDATE-N-RANGE.
+      *> La profundidad de RECURSIVE-STACK que llega a usar FIB-RECURSIVE
+      *> para un N dado es N (ver comentario de la declaracion); rechaza
+      *> con un mensaje claro en vez de dejar que PUSH-STACK descubra el
+      *> desbordamiento a mitad de la corrida.
+           MOVE "N" TO N-RANGE-INVALID-SW.
+           IF N-VALUE > MAX-RECURSIVE-STACK
+               SET N-RANGE-INVALID TO TRUE
+               DISPLAY "ERROR: N=" N-VALUE " excede la capacidad de "
+                   "RECURSIVE-STACK (" MAX-RECURSIVE-STACK
+                   " entradas); se rechaza la corrida antes de iniciar "
+                   "el enfoque recursivo."
+           END-IF.
+
+       RECONCILE-RESULTS.
+      *> Compara el resultado iterativo contra el simulado-recursivo
+      *> para el mismo N-VALUE. Cualquier desacuerdo entre ambos
+      *> metodos se trata como una excepcion de datos: el bookkeeping
+      *> de PUSH-STACK/POP-STACK es justo el tipo de logica que falla
+      *> silenciosamente en casos extremos.
+           MOVE "N" TO RECONCILE-MISMATCH-SW.
+           IF ITERATIVE-OVERFLOW-SW = "Y" OR FIB-RESULT-OVERFLOW
+               OR STACK-OVERFLOW
+               DISPLAY " "
+               DISPLAY "Reconciliacion omitida (desbordamiento en alguno de los metodos)."
+           ELSE
+               IF ITERATIVE-RESULT NOT = FIB-RESULT
+                   SET RECONCILE-MISMATCH TO TRUE
+                   DISPLAY " "
+                   DISPLAY "*** EXCEPCION DE DATOS: el metodo iterativo (" ITERATIVE-RESULT
+                       ") y el recursivo (" FIB-RESULT ") no coinciden para N="
+                       N-VALUE " ***"
+               ELSE
+                   DISPLAY " "
+                   DISPLAY "Reconciliacion OK: ambos metodos coinciden en " FIB-RESULT
+               END-IF
+           END-IF.
+
+       FIB-TABLE-REPORT.
+           DISPLAY "--- TABLA DE REFERENCIA DE FIBONACCI (1 a " TABLE-UPPER-BOUND ") ---".
+           DISPLAY "TERMINO   VALOR".
+           PERFORM VARYING TABLE-N FROM 1 BY 1
+                   UNTIL TABLE-N > TABLE-UPPER-BOUND OR FIB-RESULT-OVERFLOW
+               MOVE TABLE-N TO N-VALUE
+               PERFORM LOOKUP-MEMO
+               IF NOT MEMO-HIT
+                   PERFORM FIB-ITERATIVE
+                   IF NOT FIB-RESULT-OVERFLOW
+                       PERFORM SAVE-MEMO
+                   END-IF
+               END-IF
+               IF NOT FIB-RESULT-OVERFLOW
+                   DISPLAY TABLE-N "        " FIB-RESULT
+               END-IF
+           END-PERFORM.
+
+       LOOKUP-MEMO.
+      *> Busca N-VALUE en FIBMEMO; si esta, deja FIB-RESULT listo y
+      *> apaga cualquier bandera de desbordamiento que haya quedado
+      *> prendida de una iteracion anterior de FIB-TABLE-REPORT.
+           MOVE "N" TO MEMO-HIT-SW.
+           OPEN INPUT FIB-MEMO-FILE.
+           IF FIB-MEMO-FILE-OK
+               MOVE N-VALUE TO MEMO-N
+               READ FIB-MEMO-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE MEMO-RESULT TO FIB-RESULT
+                       MOVE "N" TO FIB-RESULT-OVERFLOW-SW
+                       SET MEMO-HIT TO TRUE
+               END-READ
+               CLOSE FIB-MEMO-FILE
+           END-IF.
+
+       SAVE-MEMO.
+      *> Graba (o actualiza) la entrada de N-VALUE en FIBMEMO. El
+      *> archivo indexado arranca vacio la primera vez que se usa, asi
+      *> que si OPEN I-O falla se crea con OPEN OUTPUT y se reabre --
+      *> mismo patron de "crear si no existe" que OPEN-SUSPENSE-FILE
+      *> usa con OPEN EXTEND/OUTPUT en linear_search.cbl.
+           MOVE N-VALUE TO MEMO-N.
+           MOVE FIB-RESULT TO MEMO-RESULT.
+           OPEN I-O FIB-MEMO-FILE.
+           IF NOT FIB-MEMO-FILE-OK
+               OPEN OUTPUT FIB-MEMO-FILE
+               CLOSE FIB-MEMO-FILE
+               OPEN I-O FIB-MEMO-FILE
+           END-IF.
+           IF FIB-MEMO-FILE-OK
+               WRITE FIB-MEMO-RECORD
+                   INVALID KEY
+                       REWRITE FIB-MEMO-RECORD
+               END-WRITE
+               CLOSE FIB-MEMO-FILE
+           END-IF.
+
+       GET-N-VALUE.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT N-PARM FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO N-PARM
+           END-ACCEPT.
+           IF N-PARM NOT = SPACES AND FUNCTION TRIM(N-PARM) IS NUMERIC
+               MOVE FUNCTION NUMVAL(N-PARM) TO N-VALUE
+           ELSE
+               OPEN INPUT N-VALUE-FILE
+               IF N-VALUE-FILE-OK
+                   READ N-VALUE-FILE
+                   IF N-VALUE-FILE-OK AND N-VALUE-RECORD IS NUMERIC
+                       MOVE N-VALUE-RECORD TO N-VALUE
+                   END-IF
+                   CLOSE N-VALUE-FILE
+               END-IF
+           END-IF.
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT TABLE-UPPER-PARM FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO TABLE-UPPER-PARM
+           END-ACCEPT.
+           IF TABLE-UPPER-PARM NOT = SPACES AND FUNCTION TRIM(TABLE-UPPER-PARM) IS NUMERIC
+               SET TABLE-MODE TO TRUE
+               MOVE FUNCTION NUMVAL(TABLE-UPPER-PARM) TO TABLE-UPPER-BOUND
+           END-IF.
 
        FIB-ITERATIVE.
+           MOVE "N" TO FIB-RESULT-OVERFLOW-SW.
            IF N-VALUE <= 1
                MOVE N-VALUE TO FIB-RESULT
                EXIT PARAGRAPH
            END-IF.
            MOVE 0 TO A.
            MOVE 1 TO B.
-           PERFORM VARYING I FROM 2 BY 1 UNTIL I > N-VALUE
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I > N-VALUE OR FIB-RESULT-OVERFLOW
                COMPUTE FIB-RESULT = A + B
+                   ON SIZE ERROR
+                       SET FIB-RESULT-OVERFLOW TO TRUE
+                       DISPLAY "ERROR: FIB-RESULT (PIC 9(10)) se desbordo calculando "
+                           "el termino " I " del Fibonacci de " N-VALUE
+                           " (enfoque iterativo)."
+               END-COMPUTE
                MOVE B TO A
                MOVE FIB-RESULT TO B
            END-PERFORM.
 
        FIB-RECURSIVE.
+      *> Simula la recursion fib(n) = fib(n-1) + fib(n-2) con una pila
+      *> explicita: cada entrada guarda su N y su "estado" (0 = recien
+      *> entrada, 1 = ya evaluo la rama izquierda y espera la derecha,
+      *> 2 = ya evaluo ambas ramas) en STACK-RETURN-ADDR, y el resultado
+      *> parcial de la rama izquierda en STACK-RESULT. CHILD-RETURN
+      *> transporta el valor devuelto por la entrada recien desapilada
+      *> hacia quien la desapilo.
+           MOVE "N" TO STACK-OVERFLOW-SW.
+           MOVE "N" TO FIB-RESULT-OVERFLOW-SW.
            MOVE 0 TO STACK-TOP.
            MOVE N-VALUE TO CURRENT-N.
+           MOVE 0 TO CALL-TYPE.
            PERFORM PUSH-STACK.
 
-           PERFORM UNTIL STACK-TOP = 0
+           PERFORM UNTIL STACK-TOP = 0 OR STACK-OVERFLOW OR FIB-RESULT-OVERFLOW
                MOVE STACK-N(STACK-TOP) TO CURRENT-N
+               MOVE STACK-RETURN-ADDR(STACK-TOP) TO CALL-TYPE
                IF CURRENT-N <= 1
-                   MOVE CURRENT-N TO STACK-RESULT(STACK-TOP)
+                   MOVE CURRENT-N TO CHILD-RETURN
                    PERFORM POP-STACK
                ELSE
                    IF NOT CALL-LEFT AND NOT CALL-RIGHT
-                       MOVE 1 TO CALL-TYPE
-                       PERFORM PUSH-STACK
-                       SUBTRACT 1 FROM CURRENT-N
+                       MOVE 1 TO STACK-RETURN-ADDR(STACK-TOP)
+                       COMPUTE CURRENT-N = STACK-N(STACK-TOP) - 1
+                       MOVE 0 TO CALL-TYPE
                        PERFORM PUSH-STACK
                    ELSE IF CALL-LEFT
-                       MOVE 2 TO CALL-TYPE
-                       PERFORM PUSH-STACK
-                       SUBTRACT 2 FROM CURRENT-N
+                       MOVE CHILD-RETURN TO STACK-RESULT(STACK-TOP)
+                       MOVE 2 TO STACK-RETURN-ADDR(STACK-TOP)
+                       COMPUTE CURRENT-N = STACK-N(STACK-TOP) - 2
+                       MOVE 0 TO CALL-TYPE
                        PERFORM PUSH-STACK
                    ELSE IF CALL-RIGHT
-                       COMPUTE FIB-RESULT = STACK-RESULT(STACK-TOP - 1) + STACK-RESULT(STACK-TOP)
-                       SUBTRACT 2 FROM STACK-TOP
-                       MOVE FIB-RESULT TO STACK-RESULT(STACK-TOP)
+                       COMPUTE FIB-RESULT = STACK-RESULT(STACK-TOP) + CHILD-RETURN
+                           ON SIZE ERROR
+                               SET FIB-RESULT-OVERFLOW TO TRUE
+                               DISPLAY "ERROR: FIB-RESULT (PIC 9(10)) se desbordo calculando "
+                                   "el Fibonacci de " N-VALUE " (enfoque recursivo)."
+                       END-COMPUTE
+                       MOVE FIB-RESULT TO CHILD-RETURN
                        PERFORM POP-STACK
                    END-IF
                END-IF
            END-PERFORM.
 
+           IF NOT STACK-OVERFLOW AND NOT FIB-RESULT-OVERFLOW
+               MOVE CHILD-RETURN TO FIB-RESULT
+           END-IF.
+
        PUSH-STACK.
+           IF STACK-TOP >= MAX-RECURSIVE-STACK
+               SET STACK-OVERFLOW TO TRUE
+               DISPLAY "ERROR: RECURSIVE-STACK agotada (limite "
+                   MAX-RECURSIVE-STACK " entradas) calculando Fibonacci de "
+                   N-VALUE ". Se detiene el enfoque recursivo."
+               EXIT PARAGRAPH
+           END-IF.
            ADD 1 TO STACK-TOP.
            MOVE CURRENT-N TO STACK-N(STACK-TOP).
            MOVE CALL-TYPE TO STACK-RETURN-ADDR(STACK-TOP).
