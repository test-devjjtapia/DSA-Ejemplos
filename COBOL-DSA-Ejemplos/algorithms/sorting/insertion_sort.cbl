@@ -2,48 +2,226 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INSERTION-SORT-DEMO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL SORT-INPUT-FILE ASSIGN TO "INSRTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SORT-INPUT-FILE-STATUS.
+      *> Bitacora compartida de corridas (request 048).
+           SELECT OPTIONAL HISTORY-FILE ASSIGN TO "HISTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SORT-INPUT-FILE.
+       01  SORT-INPUT-RECORD COPY num2.
+
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           COPY histrec.
+
        WORKING-STORAGE SECTION.
+       01 SORT-INPUT-FILE-STATUS PIC XX VALUE "00".
+           88 SORT-INPUT-FILE-OK VALUE "00".
+           88 SORT-INPUT-FILE-EOF VALUE "10".
+
+       01 MAX-LIST-SIZE PIC 9(3) VALUE 100.
        01 UNSORTED-LIST.
-          05 NUMBERS OCCURS 5 TIMES PIC 9(2).
-       
-       01 I            PIC 9(2).
-       01 J            PIC 9(2).
-       01 KEY-ELEMENT  PIC 9(2).
-       01 N            PIC 9(2) VALUE 5.
+          05 ELEMENTS OCCURS 100 TIMES COPY num2.
+
+       01 I            PIC 9(3).
+       01 J            PIC 9(3).
+       01 KEY-ELEMENT  COPY num2.
+       01 N            PIC 9(3) VALUE 0.
+
+      *> Si el archivo ya llega ordenado (caso comun en corridas
+      *> diarias casi-ordenadas) se salta el desplazamiento por
+      *> completo; cuesta un solo barrido en lugar de O(n^2).
+       01 ALREADY-SORTED-SW PIC X VALUE "N".
+           88 ALREADY-SORTED VALUE "Y".
+
+      *> Metricas para comparar este algoritmo contra los otros cuatro
+      *> sobre el mismo archivo de entrada.
+       01 COMPARISON-COUNT PIC 9(9) VALUE 0.
+       01 SWAP-COUNT       PIC 9(9) VALUE 0.
+       01 START-TIME       PIC 9(8).
+       01 END-TIME         PIC 9(8).
+       01 ELAPSED-TIME     PIC 9(8).
+
+      *> Nadie revisaba si el resultado "ordenado" realmente lo estaba;
+      *> se valida la salida antes de darla por buena.
+       01 SORT-VALID-SW PIC X VALUE "Y".
+           88 SORT-VALID   VALUE "Y".
+           88 SORT-INVALID VALUE "N".
+
+      *> Chequeo de edicion compartido (request 044) antes de cargar
+      *> INSRTIN a ELEMENTS: clase numerica y rango razonable, para que
+      *> un dato corrupto se rechace con mensaje en vez de corromper la
+      *> corrida de ordenamiento.
+       01 EDIT-VALUE       COPY num2.
+       01 EDIT-VALID-SW PIC X VALUE "Y".
+           88 EDIT-VALID VALUE "Y".
+       01 MAX-VALID-VALUE PIC 9(9) VALUE 99999.
+       01 REJECTED-COUNT  PIC 9(3) VALUE 0.
+
+       01 HISTORY-FILE-STATUS PIC XX VALUE "00".
+           88 HISTORY-FILE-OK VALUE "00".
 
        PROCEDURE DIVISION.
 
-       MOVE 12 TO NUMBERS(1).
-       MOVE 11 TO NUMBERS(2).
-       MOVE 13 TO NUMBERS(3).
-       MOVE 5  TO NUMBERS(4).
-       MOVE 6  TO NUMBERS(5).
+       PERFORM LOAD-UNSORTED-LIST.
 
-       DISPLAY "Lista desordenada: " 
+       IF REJECTED-COUNT > 0
+           DISPLAY "Registros rechazados por validacion: " REJECTED-COUNT
+       END-IF.
+
+       DISPLAY "Lista desordenada: "
        PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-           DISPLAY NUMBERS(I) WITH NO ADVANCING " "
+           DISPLAY ELEMENTS(I) WITH NO ADVANCING " "
        END-PERFORM.
        DISPLAY " ".
 
        PERFORM INSERTION-SORT-ROUTINE.
 
-       DISPLAY "Lista ordenada:    " 
+       DISPLAY "Lista ordenada:    "
        PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-           DISPLAY NUMBERS(I) WITH NO ADVANCING " "
+           DISPLAY ELEMENTS(I) WITH NO ADVANCING " "
        END-PERFORM.
        DISPLAY " ".
 
-       STOP RUN.
+       DISPLAY "Comparaciones: " COMPARISON-COUNT
+           "  Intercambios: " SWAP-COUNT
+           "  Tiempo (centisegundos): " ELAPSED-TIME.
+
+       PERFORM VALIDATE-SORT-RESULT.
+       IF SORT-INVALID
+           MOVE 8 TO RETURN-CODE
+       END-IF.
+
+       PERFORM WRITE-HISTORY-ENTRY.
+
+       GOBACK.
+
+       WRITE-HISTORY-ENTRY.
+      *> Bitacora compartida de corridas (request 048): una linea por
+      *> ejecucion en HISTLOG, igual patron que las otras diez demos.
+           OPEN EXTEND HISTORY-FILE.
+           IF NOT HISTORY-FILE-OK
+               CLOSE HISTORY-FILE
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           MOVE "INSERTION-SORT-DEMO" TO HIST-PROGRAM.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HIST-DATE.
+           ACCEPT HIST-TIME FROM TIME.
+           MOVE SPACES TO HIST-DETAIL.
+           STRING "N=" N " COMPARACIONES=" COMPARISON-COUNT
+               " INTERCAMBIOS=" SWAP-COUNT
+               DELIMITED BY SIZE INTO HIST-DETAIL
+           END-STRING.
+           WRITE HISTORY-RECORD.
+           CLOSE HISTORY-FILE.
+
+       VALIDATE-SORT-RESULT.
+      *> Confirma que el resultado realmente quedo ascendente antes de
+      *> darlo por bueno.
+           SET SORT-VALID TO TRUE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N - 1
+               IF ELEMENTS(I) > ELEMENTS(I + 1)
+                   SET SORT-INVALID TO TRUE
+                   DISPLAY "ERROR: la lista no quedo ordenada en la posicion "
+                       I
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-INPUT-VALUE.
+      *> Chequeo de edicion compartido (request 044): clase numerica y
+      *> rango razonable sobre EDIT-VALUE antes de dejarlo entrar a la
+      *> tabla.
+           MOVE "Y" TO EDIT-VALID-SW.
+           IF EDIT-VALUE IS NOT NUMERIC
+               MOVE "N" TO EDIT-VALID-SW
+               DISPLAY "ERROR: valor rechazado (no numerico): " EDIT-VALUE
+           ELSE
+               IF EDIT-VALUE > MAX-VALID-VALUE
+                   MOVE "N" TO EDIT-VALID-SW
+                   DISPLAY "ERROR: valor rechazado (fuera de rango, maximo "
+                       MAX-VALID-VALUE "): " EDIT-VALUE
+               END-IF
+           END-IF.
+
+       LOAD-UNSORTED-LIST.
+      *> Lee INSRTIN para que el numero de elementos lo determine el
+      *> archivo de entrada en lugar de un OCCURS fijo. Si no existe
+      *> se conserva la lista historica de 5 valores.
+           MOVE 0 TO N.
+           OPEN INPUT SORT-INPUT-FILE.
+           IF SORT-INPUT-FILE-OK
+               PERFORM UNTIL SORT-INPUT-FILE-EOF
+                       OR N >= MAX-LIST-SIZE
+                   READ SORT-INPUT-FILE
+                       AT END
+                           SET SORT-INPUT-FILE-EOF TO TRUE
+                       NOT AT END
+                           MOVE SORT-INPUT-RECORD TO EDIT-VALUE
+                           PERFORM VALIDATE-INPUT-VALUE
+                           IF EDIT-VALID
+                               ADD 1 TO N
+                               MOVE EDIT-VALUE TO ELEMENTS(N)
+                           ELSE
+                               ADD 1 TO REJECTED-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SORT-INPUT-FILE
+           ELSE
+               MOVE 12 TO ELEMENTS(1)
+               MOVE 11 TO ELEMENTS(2)
+               MOVE 13 TO ELEMENTS(3)
+               MOVE  5 TO ELEMENTS(4)
+               MOVE  6 TO ELEMENTS(5)
+               MOVE  5 TO N
+           END-IF.
+
+       CHECK-ALREADY-SORTED.
+           MOVE "Y" TO ALREADY-SORTED-SW.
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I > N
+               ADD 1 TO COMPARISON-COUNT
+               IF ELEMENTS(I) < ELEMENTS(I - 1)
+                   MOVE "N" TO ALREADY-SORTED-SW
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
 
        INSERTION-SORT-ROUTINE.
+           MOVE 0 TO COMPARISON-COUNT.
+           MOVE 0 TO SWAP-COUNT.
+           ACCEPT START-TIME FROM TIME.
+
+           PERFORM CHECK-ALREADY-SORTED.
+           IF ALREADY-SORTED
+               DISPLAY "La lista ya estaba ordenada; se omite el desplazamiento."
+               ACCEPT END-TIME FROM TIME
+               COMPUTE ELAPSED-TIME = END-TIME - START-TIME
+               EXIT PARAGRAPH
+           END-IF.
+
            PERFORM VARYING I FROM 2 BY 1 UNTIL I > N
-               MOVE NUMBERS(I) TO KEY-ELEMENT
+               MOVE ELEMENTS(I) TO KEY-ELEMENT
                MOVE I TO J
                SUBTRACT 1 FROM J
-               PERFORM UNTIL J < 1 OR NUMBERS(J) <= KEY-ELEMENT
-                   MOVE NUMBERS(J) TO NUMBERS(J + 1)
+               PERFORM UNTIL J < 1
+                   ADD 1 TO COMPARISON-COUNT
+                   IF ELEMENTS(J) <= KEY-ELEMENT
+                       EXIT PERFORM
+                   END-IF
+                   MOVE ELEMENTS(J) TO ELEMENTS(J + 1)
+                   ADD 1 TO SWAP-COUNT
                    SUBTRACT 1 FROM J
                END-PERFORM
-               MOVE KEY-ELEMENT TO NUMBERS(J + 1)
+               MOVE KEY-ELEMENT TO ELEMENTS(J + 1)
            END-PERFORM.
+           ACCEPT END-TIME FROM TIME.
+           COMPUTE ELAPSED-TIME = END-TIME - START-TIME.
