@@ -0,0 +1,439 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SORT-COMPARISON-DEMO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL SORT-INPUT-FILE ASSIGN TO "SRTCMPIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SORT-INPUT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SORT-INPUT-FILE.
+       01  SORT-INPUT-RECORD COPY num2.
+
+       WORKING-STORAGE SECTION.
+       01 SORT-INPUT-FILE-STATUS PIC XX VALUE "00".
+           88 SORT-INPUT-FILE-OK  VALUE "00".
+           88 SORT-INPUT-FILE-EOF VALUE "10".
+
+      *> Cada algoritmo trabaja sobre su propia copia de la lista de
+      *> entrada, asi se pueden correr uno tras otro sin que el orden
+      *> de ejecucion contamine los resultados de los demas (lo mismo
+      *> que pasaria si se corrieran los cinco *-SORT-DEMO por separado
+      *> sobre el mismo archivo).
+       01 MAX-LIST-SIZE PIC 9(3) VALUE 100.
+       01 SOURCE-LIST.
+          05 SOURCE-ELEMENTS OCCURS 100 TIMES COPY num2.
+       01 N PIC 9(3) VALUE 0.
+
+       01 BUBBLE-LIST.
+          05 BUBBLE-ELEMENTS OCCURS 100 TIMES COPY num2.
+       01 INSERTION-LIST.
+          05 INSERTION-ELEMENTS OCCURS 100 TIMES COPY num2.
+       01 MERGE-LIST.
+          05 MERGE-ELEMENTS OCCURS 100 TIMES COPY num2.
+       01 MERGE-TEMP.
+          05 TEMP-ELEMENTS OCCURS 100 TIMES COPY num2.
+       01 QUICK-LIST.
+          05 QUICK-ELEMENTS OCCURS 100 TIMES COPY num2.
+       01 SELECTION-LIST.
+          05 SELECTION-ELEMENTS OCCURS 100 TIMES COPY num2.
+
+       01 I            PIC 9(3).
+       01 J            PIC 9(3).
+       01 K            PIC 9(3).
+       01 L            PIC 9(3).
+       01 TEMP         COPY num2.
+       01 KEY-ELEMENT  COPY num2.
+       01 MIN-INDEX    PIC 9(3).
+       01 J-START      PIC 9(3).
+       01 CURRENT-SIZE PIC 9(3).
+       01 LEFT-START   PIC 9(3).
+       01 MID          PIC 9(3).
+       01 RIGHT-END    PIC 9(3).
+
+       01 STACK-LOW  OCCURS 20 TIMES PIC 9(3).
+       01 STACK-HIGH OCCURS 20 TIMES PIC 9(3).
+       01 STACK-TOP  PIC 9(2) VALUE 0.
+       01 STACK-CAPACITY PIC 9(2) VALUE 20.
+       01 STACK-OVERFLOW-SW PIC X VALUE "N".
+           88 STACK-OVERFLOW VALUE "Y".
+       01 LOW-IDX PIC 9(3).
+       01 HIGH-IDX PIC 9(3).
+       01 MID-IDX PIC 9(3).
+       01 MEDIAN-IDX PIC 9(3).
+       01 PIVOT COPY num2.
+       01 PUSH-LOW PIC 9(3).
+       01 PUSH-HIGH PIC 9(3).
+
+      *> Un juego de metricas por algoritmo, para el reporte final lado
+      *> a lado.
+       01 BUBBLE-COMPARISONS    PIC 9(9) VALUE 0.
+       01 BUBBLE-SWAPS          PIC 9(9) VALUE 0.
+       01 BUBBLE-ELAPSED        PIC 9(8) VALUE 0.
+       01 INSERTION-COMPARISONS PIC 9(9) VALUE 0.
+       01 INSERTION-SWAPS       PIC 9(9) VALUE 0.
+       01 INSERTION-ELAPSED     PIC 9(8) VALUE 0.
+       01 MERGE-COMPARISONS     PIC 9(9) VALUE 0.
+       01 MERGE-SWAPS           PIC 9(9) VALUE 0.
+       01 MERGE-ELAPSED         PIC 9(8) VALUE 0.
+       01 QUICK-COMPARISONS     PIC 9(9) VALUE 0.
+       01 QUICK-SWAPS           PIC 9(9) VALUE 0.
+       01 QUICK-ELAPSED         PIC 9(8) VALUE 0.
+       01 SELECTION-COMPARISONS PIC 9(9) VALUE 0.
+       01 SELECTION-SWAPS       PIC 9(9) VALUE 0.
+       01 SELECTION-ELAPSED     PIC 9(8) VALUE 0.
+
+       01 START-TIME PIC 9(8).
+       01 END-TIME   PIC 9(8).
+
+       01 SORT-VALID-SW PIC X VALUE "Y".
+           88 SORT-VALID   VALUE "Y".
+           88 SORT-INVALID VALUE "N".
+
+      *> Chequeo de edicion compartido (request 044) antes de cargar
+      *> SRTCMPIN a SOURCE-ELEMENTS: clase numerica y rango razonable,
+      *> igual que en bubble_sort.cbl/insertion_sort.cbl/merge_sort.cbl/
+      *> binary_search.cbl/linear_search.cbl, para que un dato corrupto
+      *> se rechace con mensaje en vez de contaminar las cinco listas de
+      *> trabajo que se derivan de SOURCE-ELEMENTS.
+       01 EDIT-VALUE       COPY num2.
+       01 EDIT-VALID-SW PIC X VALUE "Y".
+           88 EDIT-VALID VALUE "Y".
+       01 MAX-VALID-VALUE PIC 9(9) VALUE 99999.
+       01 REJECTED-COUNT  PIC 9(3) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       PERFORM LOAD-SOURCE-LIST.
+
+       IF REJECTED-COUNT > 0
+           DISPLAY "Registros rechazados por validacion: " REJECTED-COUNT
+       END-IF.
+
+       PERFORM COPY-SOURCE-TO-WORK-LISTS.
+
+       DISPLAY "Lista de entrada (" N " elemento(s)): "
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+           DISPLAY SOURCE-ELEMENTS(I) WITH NO ADVANCING " "
+       END-PERFORM.
+       DISPLAY " ".
+
+       PERFORM RUN-BUBBLE-SORT.
+       PERFORM RUN-INSERTION-SORT.
+       PERFORM RUN-MERGE-SORT.
+       PERFORM RUN-QUICK-SORT.
+       PERFORM RUN-SELECTION-SORT.
+
+       DISPLAY "---------------------------------------------------------".
+       DISPLAY "Algoritmo   Comparaciones  Intercambios  Tiempo(cs)".
+       DISPLAY "Bubble      " BUBBLE-COMPARISONS "    " BUBBLE-SWAPS
+           "    " BUBBLE-ELAPSED.
+       DISPLAY "Insertion   " INSERTION-COMPARISONS "    " INSERTION-SWAPS
+           "    " INSERTION-ELAPSED.
+       DISPLAY "Merge       " MERGE-COMPARISONS "    " MERGE-SWAPS
+           "    " MERGE-ELAPSED.
+       DISPLAY "Quick       " QUICK-COMPARISONS "    " QUICK-SWAPS
+           "    " QUICK-ELAPSED.
+       DISPLAY "Selection   " SELECTION-COMPARISONS "    " SELECTION-SWAPS
+           "    " SELECTION-ELAPSED.
+
+       PERFORM CROSS-CHECK-RESULTS.
+       IF SORT-INVALID
+           MOVE 8 TO RETURN-CODE
+       ELSE
+           MOVE 0 TO RETURN-CODE
+       END-IF.
+
+       GOBACK.
+
+       LOAD-SOURCE-LIST.
+      *> Lee SRTCMPIN para que las cinco corridas compartan exactamente
+      *> el mismo volumen del dia; si no existe se usa una lista
+      *> historica de 8 valores.
+           MOVE 0 TO N.
+           OPEN INPUT SORT-INPUT-FILE.
+           IF SORT-INPUT-FILE-OK
+               PERFORM UNTIL SORT-INPUT-FILE-EOF OR N >= MAX-LIST-SIZE
+                   READ SORT-INPUT-FILE
+                       AT END
+                           SET SORT-INPUT-FILE-EOF TO TRUE
+                       NOT AT END
+                           MOVE SORT-INPUT-RECORD TO EDIT-VALUE
+                           PERFORM VALIDATE-INPUT-VALUE
+                           IF EDIT-VALID
+                               ADD 1 TO N
+                               MOVE EDIT-VALUE TO SOURCE-ELEMENTS(N)
+                           ELSE
+                               ADD 1 TO REJECTED-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SORT-INPUT-FILE
+           ELSE
+               MOVE 64 TO SOURCE-ELEMENTS(1)
+               MOVE 34 TO SOURCE-ELEMENTS(2)
+               MOVE 25 TO SOURCE-ELEMENTS(3)
+               MOVE 12 TO SOURCE-ELEMENTS(4)
+               MOVE 22 TO SOURCE-ELEMENTS(5)
+               MOVE 11 TO SOURCE-ELEMENTS(6)
+               MOVE 90 TO SOURCE-ELEMENTS(7)
+               MOVE 47 TO SOURCE-ELEMENTS(8)
+               MOVE 8  TO N
+           END-IF.
+
+       VALIDATE-INPUT-VALUE.
+      *> Chequeo de edicion compartido (request 044): clase numerica y
+      *> rango razonable sobre EDIT-VALUE antes de dejarlo entrar a la
+      *> tabla.
+           MOVE "Y" TO EDIT-VALID-SW.
+           IF EDIT-VALUE IS NOT NUMERIC
+               MOVE "N" TO EDIT-VALID-SW
+               DISPLAY "ERROR: valor rechazado (no numerico): " EDIT-VALUE
+           ELSE
+               IF EDIT-VALUE > MAX-VALID-VALUE
+                   MOVE "N" TO EDIT-VALID-SW
+                   DISPLAY "ERROR: valor rechazado (fuera de rango, maximo "
+                       MAX-VALID-VALUE "): " EDIT-VALUE
+               END-IF
+           END-IF.
+
+       COPY-SOURCE-TO-WORK-LISTS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+               MOVE SOURCE-ELEMENTS(I) TO BUBBLE-ELEMENTS(I)
+               MOVE SOURCE-ELEMENTS(I) TO INSERTION-ELEMENTS(I)
+               MOVE SOURCE-ELEMENTS(I) TO MERGE-ELEMENTS(I)
+               MOVE SOURCE-ELEMENTS(I) TO QUICK-ELEMENTS(I)
+               MOVE SOURCE-ELEMENTS(I) TO SELECTION-ELEMENTS(I)
+           END-PERFORM.
+
+       RUN-BUBBLE-SORT.
+           MOVE 0 TO BUBBLE-COMPARISONS.
+           MOVE 0 TO BUBBLE-SWAPS.
+           ACCEPT START-TIME FROM TIME.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N - 1
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > N - I
+                   ADD 1 TO BUBBLE-COMPARISONS
+                   IF BUBBLE-ELEMENTS(J) > BUBBLE-ELEMENTS(J + 1)
+                       MOVE BUBBLE-ELEMENTS(J) TO TEMP
+                       MOVE BUBBLE-ELEMENTS(J + 1) TO BUBBLE-ELEMENTS(J)
+                       MOVE TEMP TO BUBBLE-ELEMENTS(J + 1)
+                       ADD 1 TO BUBBLE-SWAPS
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           ACCEPT END-TIME FROM TIME.
+           COMPUTE BUBBLE-ELAPSED = END-TIME - START-TIME.
+
+       RUN-INSERTION-SORT.
+           MOVE 0 TO INSERTION-COMPARISONS.
+           MOVE 0 TO INSERTION-SWAPS.
+           ACCEPT START-TIME FROM TIME.
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I > N
+               MOVE INSERTION-ELEMENTS(I) TO KEY-ELEMENT
+               MOVE I TO J
+               SUBTRACT 1 FROM J
+               PERFORM UNTIL J < 1
+                   ADD 1 TO INSERTION-COMPARISONS
+                   IF INSERTION-ELEMENTS(J) <= KEY-ELEMENT
+                       EXIT PERFORM
+                   END-IF
+                   MOVE INSERTION-ELEMENTS(J)
+                       TO INSERTION-ELEMENTS(J + 1)
+                   ADD 1 TO INSERTION-SWAPS
+                   SUBTRACT 1 FROM J
+               END-PERFORM
+               MOVE KEY-ELEMENT TO INSERTION-ELEMENTS(J + 1)
+           END-PERFORM.
+           ACCEPT END-TIME FROM TIME.
+           COMPUTE INSERTION-ELAPSED = END-TIME - START-TIME.
+
+       RUN-MERGE-SORT.
+           MOVE 0 TO MERGE-COMPARISONS.
+           MOVE 0 TO MERGE-SWAPS.
+           ACCEPT START-TIME FROM TIME.
+           MOVE 1 TO CURRENT-SIZE.
+           PERFORM UNTIL CURRENT-SIZE >= N
+               MOVE 1 TO LEFT-START
+               PERFORM UNTIL LEFT-START >= N
+                   PERFORM MERGE-PASS
+                   COMPUTE LEFT-START = LEFT-START + 2 * CURRENT-SIZE
+               END-PERFORM
+               COMPUTE CURRENT-SIZE = 2 * CURRENT-SIZE
+           END-PERFORM.
+           ACCEPT END-TIME FROM TIME.
+           COMPUTE MERGE-ELAPSED = END-TIME - START-TIME.
+
+       MERGE-PASS.
+           COMPUTE MID = LEFT-START + CURRENT-SIZE - 1.
+           COMPUTE RIGHT-END = FUNCTION MIN(LEFT-START + 2 * CURRENT-SIZE - 1, N).
+           IF MID < RIGHT-END
+               PERFORM MERGE-SUB-ARRAYS
+           END-IF.
+
+       MERGE-SUB-ARRAYS.
+           MOVE LEFT-START TO I.
+           COMPUTE J = MID + 1.
+           MOVE LEFT-START TO K.
+           PERFORM UNTIL I > MID OR J > RIGHT-END
+               ADD 1 TO MERGE-COMPARISONS
+               IF MERGE-ELEMENTS(I) <= MERGE-ELEMENTS(J)
+                   MOVE MERGE-ELEMENTS(I) TO TEMP-ELEMENTS(K)
+                   ADD 1 TO I
+               ELSE
+                   MOVE MERGE-ELEMENTS(J) TO TEMP-ELEMENTS(K)
+                   ADD 1 TO J
+               END-IF
+               ADD 1 TO MERGE-SWAPS
+               ADD 1 TO K
+           END-PERFORM.
+           PERFORM VARYING L FROM I BY 1 UNTIL L > MID
+               MOVE MERGE-ELEMENTS(L) TO TEMP-ELEMENTS(K)
+               ADD 1 TO MERGE-SWAPS
+               ADD 1 TO K
+           END-PERFORM.
+           PERFORM VARYING L FROM J BY 1 UNTIL L > RIGHT-END
+               MOVE MERGE-ELEMENTS(L) TO TEMP-ELEMENTS(K)
+               ADD 1 TO MERGE-SWAPS
+               ADD 1 TO K
+           END-PERFORM.
+           PERFORM VARYING L FROM LEFT-START BY 1 UNTIL L > RIGHT-END
+               MOVE TEMP-ELEMENTS(L) TO MERGE-ELEMENTS(L)
+               ADD 1 TO MERGE-SWAPS
+           END-PERFORM.
+
+       RUN-QUICK-SORT.
+           MOVE 0 TO QUICK-COMPARISONS.
+           MOVE 0 TO QUICK-SWAPS.
+           MOVE 0 TO STACK-TOP.
+           MOVE "N" TO STACK-OVERFLOW-SW.
+           ACCEPT START-TIME FROM TIME.
+           IF N > 1
+               MOVE 1 TO LOW-IDX
+               MOVE N TO HIGH-IDX
+               MOVE LOW-IDX TO PUSH-LOW
+               MOVE HIGH-IDX TO PUSH-HIGH
+               PERFORM QUICK-PUSH-STACK
+               PERFORM UNTIL STACK-TOP = 0 OR STACK-OVERFLOW
+                   PERFORM QUICK-POP-STACK
+                   IF LOW-IDX < HIGH-IDX
+                       PERFORM QUICK-PARTITION
+                       IF I - 1 > LOW-IDX
+                           MOVE LOW-IDX TO PUSH-LOW
+                           COMPUTE PUSH-HIGH = I - 1
+                           PERFORM QUICK-PUSH-STACK
+                       END-IF
+                       IF NOT STACK-OVERFLOW AND I + 1 < HIGH-IDX
+                           COMPUTE PUSH-LOW = I + 1
+                           MOVE HIGH-IDX TO PUSH-HIGH
+                           PERFORM QUICK-PUSH-STACK
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+           ACCEPT END-TIME FROM TIME.
+           COMPUTE QUICK-ELAPSED = END-TIME - START-TIME.
+
+       QUICK-PUSH-STACK.
+           IF STACK-TOP >= STACK-CAPACITY
+               DISPLAY "ERROR: pila de Quick-Sort llena; se aborta esa corrida."
+               SET STACK-OVERFLOW TO TRUE
+           ELSE
+               ADD 1 TO STACK-TOP
+               MOVE PUSH-LOW TO STACK-LOW(STACK-TOP)
+               MOVE PUSH-HIGH TO STACK-HIGH(STACK-TOP)
+           END-IF.
+
+       QUICK-POP-STACK.
+           MOVE STACK-LOW(STACK-TOP) TO LOW-IDX.
+           MOVE STACK-HIGH(STACK-TOP) TO HIGH-IDX.
+           SUBTRACT 1 FROM STACK-TOP.
+
+       QUICK-MEDIAN-OF-THREE.
+           COMPUTE MID-IDX = (LOW-IDX + HIGH-IDX) / 2.
+           IF (QUICK-ELEMENTS(LOW-IDX) <= QUICK-ELEMENTS(MID-IDX)
+                   AND QUICK-ELEMENTS(MID-IDX) <= QUICK-ELEMENTS(HIGH-IDX))
+               OR (QUICK-ELEMENTS(HIGH-IDX) <= QUICK-ELEMENTS(MID-IDX)
+                   AND QUICK-ELEMENTS(MID-IDX) <= QUICK-ELEMENTS(LOW-IDX))
+               MOVE MID-IDX TO MEDIAN-IDX
+           ELSE
+               IF (QUICK-ELEMENTS(MID-IDX) <= QUICK-ELEMENTS(LOW-IDX)
+                       AND QUICK-ELEMENTS(LOW-IDX) <= QUICK-ELEMENTS(HIGH-IDX))
+                   OR (QUICK-ELEMENTS(HIGH-IDX) <= QUICK-ELEMENTS(LOW-IDX)
+                       AND QUICK-ELEMENTS(LOW-IDX) <= QUICK-ELEMENTS(MID-IDX))
+                   MOVE LOW-IDX TO MEDIAN-IDX
+               ELSE
+                   MOVE HIGH-IDX TO MEDIAN-IDX
+               END-IF
+           END-IF.
+           IF MEDIAN-IDX NOT = HIGH-IDX
+               MOVE QUICK-ELEMENTS(HIGH-IDX) TO TEMP
+               MOVE QUICK-ELEMENTS(MEDIAN-IDX) TO QUICK-ELEMENTS(HIGH-IDX)
+               MOVE TEMP TO QUICK-ELEMENTS(MEDIAN-IDX)
+           END-IF.
+
+       QUICK-PARTITION.
+           PERFORM QUICK-MEDIAN-OF-THREE.
+           MOVE QUICK-ELEMENTS(HIGH-IDX) TO PIVOT.
+           COMPUTE I = LOW-IDX - 1.
+           PERFORM VARYING J FROM LOW-IDX BY 1 UNTIL J >= HIGH-IDX
+               ADD 1 TO QUICK-COMPARISONS
+               IF QUICK-ELEMENTS(J) <= PIVOT
+                   ADD 1 TO I
+                   MOVE QUICK-ELEMENTS(I) TO TEMP
+                   MOVE QUICK-ELEMENTS(J) TO QUICK-ELEMENTS(I)
+                   MOVE TEMP TO QUICK-ELEMENTS(J)
+                   ADD 1 TO QUICK-SWAPS
+               END-IF
+           END-PERFORM.
+           ADD 1 TO I.
+           MOVE QUICK-ELEMENTS(I) TO TEMP.
+           MOVE QUICK-ELEMENTS(HIGH-IDX) TO QUICK-ELEMENTS(I).
+           MOVE TEMP TO QUICK-ELEMENTS(HIGH-IDX).
+           ADD 1 TO QUICK-SWAPS.
+
+       RUN-SELECTION-SORT.
+           MOVE 0 TO SELECTION-COMPARISONS.
+           MOVE 0 TO SELECTION-SWAPS.
+           ACCEPT START-TIME FROM TIME.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N - 1
+               MOVE I TO MIN-INDEX
+               ADD 1 TO I GIVING J-START
+               PERFORM VARYING J FROM J-START BY 1 UNTIL J > N
+                   ADD 1 TO SELECTION-COMPARISONS
+                   IF SELECTION-ELEMENTS(J)
+                           < SELECTION-ELEMENTS(MIN-INDEX)
+                       MOVE J TO MIN-INDEX
+                   END-IF
+               END-PERFORM
+               IF MIN-INDEX NOT = I
+                   MOVE SELECTION-ELEMENTS(I) TO TEMP
+                   MOVE SELECTION-ELEMENTS(MIN-INDEX)
+                       TO SELECTION-ELEMENTS(I)
+                   MOVE TEMP TO SELECTION-ELEMENTS(MIN-INDEX)
+                   ADD 1 TO SELECTION-SWAPS
+               END-IF
+           END-PERFORM.
+           ACCEPT END-TIME FROM TIME.
+           COMPUTE SELECTION-ELAPSED = END-TIME - START-TIME.
+
+       CROSS-CHECK-RESULTS.
+      *> Ademas del reporte de metricas, confirma que las cinco
+      *> corridas llegaron exactamente al mismo resultado ordenado --
+      *> si alguna difiere, algo esta mal en esa rutina o en esta
+      *> comparacion, y conviene saberlo antes de confiar en el reporte.
+           SET SORT-VALID TO TRUE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+               IF BUBBLE-ELEMENTS(I) NOT = INSERTION-ELEMENTS(I)
+                   OR BUBBLE-ELEMENTS(I) NOT = MERGE-ELEMENTS(I)
+                   OR BUBBLE-ELEMENTS(I) NOT = QUICK-ELEMENTS(I)
+                   OR BUBBLE-ELEMENTS(I) NOT = SELECTION-ELEMENTS(I)
+                   SET SORT-INVALID TO TRUE
+                   DISPLAY
+                       "ERROR: los algoritmos no coinciden en la posicion " I
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
