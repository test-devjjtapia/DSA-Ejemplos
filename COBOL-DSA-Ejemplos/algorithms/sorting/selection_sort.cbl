@@ -2,50 +2,212 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SELECTION-SORT-DEMO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Bitacora compartida de corridas (request 048).
+           SELECT OPTIONAL HISTORY-FILE ASSIGN TO "HISTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           COPY histrec.
+
        WORKING-STORAGE SECTION.
+      *> Cada elemento es un registro (clave + payload) en vez de un
+      *> numero suelto, para poder ordenar listas reales como un
+      *> catalogo de ID + descripcion por clave, moviendo el registro
+      *> completo en cada intercambio.
        01 UNSORTED-LIST.
-          05 NUMBERS OCCURS 5 TIMES PIC 9(2).
-       
+          05 LIST-ENTRY OCCURS 5 TIMES.
+             10 ENTRY-KEY     COPY num2.
+             10 ENTRY-PAYLOAD PIC X(20).
+
+       01 TEMP-ENTRY.
+          05 TEMP-KEY         COPY num2.
+          05 TEMP-PAYLOAD     PIC X(20).
+
        01 I            PIC 9(2).
        01 J            PIC 9(2).
+       01 J-START      PIC 9(2).
+       01 K            PIC 9(2).
        01 MIN-INDEX    PIC 9(2).
-       01 TEMP         PIC 9(2).
        01 N            PIC 9(2) VALUE 5.
 
+      *> Re-ordenar por una clave distinta a la que ya trae el archivo
+      *> (p.ej. por fecha despues de venir ordenado por sucursal) exige
+      *> que los empates conserven el orden anterior; el intercambio
+      *> directo con MIN-INDEX no lo garantiza, asi que el modo estable
+      *> desplaza en vez de intercambiar.
+       01 STABLE-MODE-SW PIC X VALUE "N".
+           88 STABLE-MODE VALUE "Y".
+       01 STABLE-PARM  PIC X(10).
+
+      *> Nadie revisaba si el resultado "ordenado" realmente lo estaba;
+      *> se valida la salida antes de darla por buena.
+       01 SORT-VALID-SW PIC X VALUE "Y".
+           88 SORT-VALID   VALUE "Y".
+           88 SORT-INVALID VALUE "N".
+
+      *> Metricas para comparar este algoritmo contra los otros cuatro
+      *> sobre el mismo archivo de entrada.
+       01 COMPARISON-COUNT PIC 9(9) VALUE 0.
+       01 SWAP-COUNT       PIC 9(9) VALUE 0.
+       01 START-TIME       PIC 9(8).
+       01 END-TIME         PIC 9(8).
+       01 ELAPSED-TIME     PIC 9(8).
+
+      *> Tope de tiempo maximo de corrida (request 045), mismo esquema
+      *> que bubble_sort.cbl: SELECTION-SORT-ROUTINE tambien es O(n^2) y
+      *> no tenia forma de notar que una entrada grande iba a agotar la
+      *> ventana del batch nocturno hasta que ya la habia agotado.
+       01 MAX-RUNTIME-CEILING PIC 9(8) VALUE 00003000.
+       01 CURRENT-CHECK-TIME  PIC 9(8).
+       01 RUNTIME-EXCEEDED-SW PIC X VALUE "N".
+           88 RUNTIME-EXCEEDED VALUE "Y".
+
+       01 HISTORY-FILE-STATUS PIC XX VALUE "00".
+           88 HISTORY-FILE-OK VALUE "00".
+
        PROCEDURE DIVISION.
 
-       MOVE 64 TO NUMBERS(1).
-       MOVE 25 TO NUMBERS(2).
-       MOVE 12 TO NUMBERS(3).
-       MOVE 22 TO NUMBERS(4).
-       MOVE 11 TO NUMBERS(5).
+       PERFORM GET-STABLE-MODE.
 
-       DISPLAY "Lista desordenada: " 
+       MOVE 64 TO ENTRY-KEY(1).     MOVE "ALFA"    TO ENTRY-PAYLOAD(1).
+       MOVE 25 TO ENTRY-KEY(2).     MOVE "BRAVO"   TO ENTRY-PAYLOAD(2).
+       MOVE 12 TO ENTRY-KEY(3).     MOVE "CHARLIE" TO ENTRY-PAYLOAD(3).
+       MOVE 22 TO ENTRY-KEY(4).     MOVE "DELTA"   TO ENTRY-PAYLOAD(4).
+       MOVE 11 TO ENTRY-KEY(5).     MOVE "ECHO"    TO ENTRY-PAYLOAD(5).
+
+       DISPLAY "Lista desordenada: "
        PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-           DISPLAY NUMBERS(I) WITH NO ADVANCING " "
+           DISPLAY "  " ENTRY-KEY(I) " " ENTRY-PAYLOAD(I)
        END-PERFORM.
-       DISPLAY " ".
 
        PERFORM SELECTION-SORT-ROUTINE.
 
-       DISPLAY "Lista ordenada:    " 
+       DISPLAY "Lista ordenada:    "
        PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-           DISPLAY NUMBERS(I) WITH NO ADVANCING " "
+           DISPLAY "  " ENTRY-KEY(I) " " ENTRY-PAYLOAD(I)
        END-PERFORM.
-       DISPLAY " ".
 
-       STOP RUN.
+       DISPLAY "Comparaciones: " COMPARISON-COUNT
+           "  Intercambios: " SWAP-COUNT
+           "  Tiempo (centisegundos): " ELAPSED-TIME.
 
-       SELECTION-SORT-ROUTINE.
+       IF RUNTIME-EXCEEDED
+           MOVE 16 TO RETURN-CODE
+       ELSE
+           PERFORM VALIDATE-SORT-RESULT
+           IF SORT-INVALID
+               MOVE 8 TO RETURN-CODE
+           END-IF
+       END-IF.
+
+       PERFORM WRITE-HISTORY-ENTRY.
+
+       GOBACK.
+
+       WRITE-HISTORY-ENTRY.
+      *> Bitacora compartida de corridas (request 048): una linea por
+      *> ejecucion en HISTLOG, igual patron que las otras diez demos.
+           OPEN EXTEND HISTORY-FILE.
+           IF NOT HISTORY-FILE-OK
+               CLOSE HISTORY-FILE
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           MOVE "SELECTION-SORT-DEMO" TO HIST-PROGRAM.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HIST-DATE.
+           ACCEPT HIST-TIME FROM TIME.
+           MOVE SPACES TO HIST-DETAIL.
+           STRING "N=" N " COMPARACIONES=" COMPARISON-COUNT
+               " INTERCAMBIOS=" SWAP-COUNT
+               DELIMITED BY SIZE INTO HIST-DETAIL
+           END-STRING.
+           WRITE HISTORY-RECORD.
+           CLOSE HISTORY-FILE.
+
+       VALIDATE-SORT-RESULT.
+      *> Confirma que el resultado realmente quedo ascendente por
+      *> ENTRY-KEY antes de darlo por bueno.
+           SET SORT-VALID TO TRUE.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N - 1
+               IF ENTRY-KEY(I) > ENTRY-KEY(I + 1)
+                   SET SORT-INVALID TO TRUE
+                   DISPLAY "ERROR: la lista no quedo ordenada en la posicion "
+                       I
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       GET-STABLE-MODE.
+      *> STABLE en argv(1) pide que los empates conserven su orden
+      *> original; por defecto se mantiene el intercambio directo.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT STABLE-PARM FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO STABLE-PARM
+           END-ACCEPT.
+           IF FUNCTION UPPER-CASE(STABLE-PARM) = "STABLE"
+               SET STABLE-MODE TO TRUE
+           END-IF.
+
+       SELECTION-SORT-ROUTINE.
+      *> Compara por ENTRY-KEY pero intercambia LIST-ENTRY completo,
+      *> asi el payload viaja junto con su clave.
+           MOVE 0 TO COMPARISON-COUNT.
+           MOVE 0 TO SWAP-COUNT.
+           MOVE "N" TO RUNTIME-EXCEEDED-SW.
+           ACCEPT START-TIME FROM TIME.
+
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > N - 1 OR RUNTIME-EXCEEDED
                MOVE I TO MIN-INDEX
-               PERFORM VARYING J FROM I + 1 BY 1 UNTIL J > N
-                   IF NUMBERS(J) < NUMBERS(MIN-INDEX)
+               ADD 1 TO I GIVING J-START
+               PERFORM VARYING J FROM J-START BY 1 UNTIL J > N
+                   ADD 1 TO COMPARISON-COUNT
+                   IF ENTRY-KEY(J) < ENTRY-KEY(MIN-INDEX)
                        MOVE J TO MIN-INDEX
                    END-IF
                END-PERFORM
-               MOVE NUMBERS(I) TO TEMP
-               MOVE NUMBERS(MIN-INDEX) TO NUMBERS(I)
-               MOVE TEMP TO NUMBERS(MIN-INDEX)
+               IF MIN-INDEX NOT = I
+                   IF STABLE-MODE
+      *> Desplaza en vez de intercambiar: el minimo se inserta en I y
+      *> todo lo que estaba entre I y MIN-INDEX se recorre un lugar a
+      *> la derecha, preservando su orden relativo entre si.
+                       MOVE LIST-ENTRY(MIN-INDEX) TO TEMP-ENTRY
+                       PERFORM VARYING K FROM MIN-INDEX BY -1
+                               UNTIL K = I
+                           MOVE LIST-ENTRY(K - 1) TO LIST-ENTRY(K)
+                           ADD 1 TO SWAP-COUNT
+                       END-PERFORM
+                       MOVE TEMP-ENTRY TO LIST-ENTRY(I)
+                       ADD 1 TO SWAP-COUNT
+                   ELSE
+                       MOVE LIST-ENTRY(I) TO TEMP-ENTRY
+                       MOVE LIST-ENTRY(MIN-INDEX) TO LIST-ENTRY(I)
+                       MOVE TEMP-ENTRY TO LIST-ENTRY(MIN-INDEX)
+                       ADD 1 TO SWAP-COUNT
+                   END-IF
+               END-IF
+               PERFORM CHECK-RUNTIME-CEILING
            END-PERFORM.
+
+           ACCEPT END-TIME FROM TIME.
+           COMPUTE ELAPSED-TIME = END-TIME - START-TIME.
+
+       CHECK-RUNTIME-CEILING.
+      *> Mismo chequeo periodico que bubble_sort.cbl (request 045): se
+      *> revisa al cierre de cada pasada externa de I, no en cada
+      *> comparacion interna.
+           ACCEPT CURRENT-CHECK-TIME FROM TIME.
+           IF CURRENT-CHECK-TIME - START-TIME > MAX-RUNTIME-CEILING
+               SET RUNTIME-EXCEEDED TO TRUE
+               DISPLAY "ERROR: SELECTION-SORT-ROUTINE supero el tope de "
+                   "tiempo configurado (" MAX-RUNTIME-CEILING
+                   "); se detiene la corrida para no comprometer la ventana "
+                   "del batch."
+           END-IF.
