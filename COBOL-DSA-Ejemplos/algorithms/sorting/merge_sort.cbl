@@ -2,55 +2,378 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MERGE-SORT-DEMO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL MERGE-INPUT-FILE ASSIGN TO "MERGEIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MERGE-INPUT-FILE-STATUS.
+           SELECT MERGE-OUTPUT-FILE ASSIGN TO "MERGEOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MERGE-OUTPUT-FILE-STATUS.
+           SELECT WORK-FILE-1 ASSIGN TO "MRGWK1"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WORK-FILE-1-STATUS.
+           SELECT WORK-FILE-2 ASSIGN TO "MRGWK2"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WORK-FILE-2-STATUS.
+           SELECT WORK-FILE-3 ASSIGN TO "MRGWK3"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WORK-FILE-3-STATUS.
+           SELECT WORK-FILE-4 ASSIGN TO "MRGWK4"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WORK-FILE-4-STATUS.
+      *> Checkpoint/restart (request 038) para la corrida en memoria de
+      *> MERGE-SORT-ROUTINE: un registro por elemento, igual que
+      *> FRUTASDAT/QUEUEDAT graban un registro por item en vez de un
+      *> solo bloque, asi un rerun retoma la ultima pasada completa en
+      *> vez de arrancar de cero si el job aborto a mitad de camino.
+           SELECT OPTIONAL MERGE-CHECKPOINT-FILE ASSIGN TO "MRGCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MERGE-CHECKPOINT-FILE-STATUS.
+      *> Bitacora compartida de corridas (request 048).
+           SELECT OPTIONAL HISTORY-FILE ASSIGN TO "HISTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MERGE-INPUT-FILE.
+       01  MERGE-INPUT-RECORD COPY num2.
+
+       FD  MERGE-OUTPUT-FILE.
+       01  MERGE-OUTPUT-RECORD COPY num2.
+
+       FD  WORK-FILE-1.
+       01  WORK-FILE-1-RECORD COPY num2.
+
+       FD  WORK-FILE-2.
+       01  WORK-FILE-2-RECORD COPY num2.
+
+       FD  WORK-FILE-3.
+       01  WORK-FILE-3-RECORD COPY num2.
+
+       FD  WORK-FILE-4.
+       01  WORK-FILE-4-RECORD COPY num2.
+
+       FD  MERGE-CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-N            PIC 9(3).
+           05 CKPT-CURRENT-SIZE PIC 9(3).
+           05 CKPT-LEFT-START   PIC 9(3).
+           05 CKPT-INDEX        PIC 9(3).
+           05 CKPT-VALUE        COPY num2.
+
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           COPY histrec.
+
        WORKING-STORAGE SECTION.
+       01 MERGE-INPUT-FILE-STATUS PIC XX VALUE "00".
+           88 MERGE-INPUT-FILE-OK  VALUE "00".
+           88 MERGE-INPUT-FILE-EOF VALUE "10".
+
+       01 MERGE-OUTPUT-FILE-STATUS PIC XX VALUE "00".
+           88 MERGE-OUTPUT-FILE-OK  VALUE "00".
+           88 MERGE-OUTPUT-FILE-EOF VALUE "10".
+
+       01 WORK-FILE-1-STATUS PIC XX VALUE "00".
+           88 WORK-FILE-1-OK  VALUE "00".
+           88 WORK-FILE-1-EOF VALUE "10".
+       01 WORK-FILE-2-STATUS PIC XX VALUE "00".
+           88 WORK-FILE-2-OK  VALUE "00".
+           88 WORK-FILE-2-EOF VALUE "10".
+       01 WORK-FILE-3-STATUS PIC XX VALUE "00".
+           88 WORK-FILE-3-OK  VALUE "00".
+           88 WORK-FILE-3-EOF VALUE "10".
+       01 WORK-FILE-4-STATUS PIC XX VALUE "00".
+           88 WORK-FILE-4-OK  VALUE "00".
+           88 WORK-FILE-4-EOF VALUE "10".
+
+       01 MERGE-CHECKPOINT-FILE-STATUS PIC XX VALUE "00".
+           88 MERGE-CHECKPOINT-FILE-OK  VALUE "00".
+           88 MERGE-CHECKPOINT-FILE-EOF VALUE "10".
+       01 RESUMED-FROM-CHECKPOINT-SW PIC X VALUE "N".
+           88 RESUMED-FROM-CHECKPOINT VALUE "Y".
+
+       01 MAX-LIST-SIZE PIC 9(3) VALUE 100.
        01 UNSORTED-LIST.
-          05 NUMBERS OCCURS 7 TIMES PIC 9(2).
-       
+          05 ELEMENTS OCCURS 100 TIMES COPY num2.
+
        01 TEMP-ARRAY.
-          05 TEMP-NUMBERS OCCURS 7 TIMES PIC 9(2).
+          05 TEMP-ELEMENTS OCCURS 100 TIMES COPY num2.
+
+       01 I            PIC 9(3).
+       01 J            PIC 9(3).
+       01 K            PIC 9(3).
+       01 L            PIC 9(3).
+       01 N            PIC 9(3) VALUE 7.
+       01 CURRENT-SIZE PIC 9(3).
+       01 LEFT-START   PIC 9(3).
+       01 MID          PIC 9(3).
+       01 RIGHT-END    PIC 9(3).
+       01 KEY-ELEMENT  COPY num2.
+
+      *> --- Soporte de external merge sort (MERGEIN mas grande que
+      *> cualquier tabla razonable en WORKING-STORAGE): se divide en
+      *> corridas ordenadas de RUN-SIZE elementos, cada una cabe en
+      *> UNSORTED-LIST, y luego se van fusionando por pares entre
+      *> archivos de trabajo hasta que quede una sola corrida. Nunca
+      *> hace falta tener el archivo completo en memoria a la vez.
+       01 RUN-SIZE       PIC 9(3) VALUE 10.
+       01 RUN-LEN        PIC 9(6).
+       01 NUM-RUNS       PIC 9(6) VALUE 0.
+       01 NEW-NUM-RUNS   PIC 9(6) VALUE 0.
+       01 TOTAL-RECORDS  PIC 9(6) VALUE 0.
+       01 CHUNK-COUNT    PIC 9(3) VALUE 0.
+       01 PASS-NUM       PIC 9(3) VALUE 0.
+       01 TARGET-SELECT  PIC 9(1) VALUE 1.
+
+       01 MERGE-INPUT-VALUE     COPY num2.
+       01 MERGE-INPUT-HAS-VALUE PIC X VALUE "N".
+
+       01 FILE1-VALUE           COPY num2.
+       01 FILE1-HAS-VALUE       PIC X VALUE "N".
+       01 FILE1-RUN-COUNT       PIC 9(6).
+
+       01 FILE2-VALUE           COPY num2.
+       01 FILE2-HAS-VALUE       PIC X VALUE "N".
+       01 FILE2-RUN-COUNT       PIC 9(6).
+
+       01 WORK-VALUE            COPY num2.
+
+      *> Metricas para comparar este algoritmo contra los otros cuatro
+      *> sobre el mismo archivo de entrada.
+       01 COMPARISON-COUNT PIC 9(9) VALUE 0.
+       01 SWAP-COUNT       PIC 9(9) VALUE 0.
+       01 START-TIME       PIC 9(8).
+       01 END-TIME         PIC 9(8).
+       01 ELAPSED-TIME     PIC 9(8).
+
+      *> Nadie revisaba si el resultado "ordenado" realmente lo estaba;
+      *> se valida la salida antes de darla por buena.
+       01 SORT-VALID-SW PIC X VALUE "Y".
+           88 SORT-VALID   VALUE "Y".
+           88 SORT-INVALID VALUE "N".
+       01 PREV-VALUE     COPY num2.
+       01 HAS-PREV-SW    PIC X VALUE "N".
+           88 HAS-PREV VALUE "Y".
+       01 REC-NUM        PIC 9(6).
 
-       01 I            PIC 9(2).
-       01 N            PIC 9(2) VALUE 7.
-       01 CURRENT-SIZE PIC 9(2).
-       01 LEFT-START   PIC 9(2).
+      *> Chequeo de edicion compartido (request 044) antes de que
+      *> DISTRIBUTE-RUNS cargue MERGEIN a ELEMENTS: clase numerica y
+      *> rango razonable, para que un dato corrupto se rechace con
+      *> mensaje en vez de corromper una corrida ordenada.
+       01 EDIT-VALUE       COPY num2.
+       01 EDIT-VALID-SW PIC X VALUE "Y".
+           88 EDIT-VALID VALUE "Y".
+       01 MAX-VALID-VALUE PIC 9(9) VALUE 99999.
+       01 REJECTED-COUNT  PIC 9(3) VALUE 0.
+
+       01 HISTORY-FILE-STATUS PIC XX VALUE "00".
+           88 HISTORY-FILE-OK VALUE "00".
 
        PROCEDURE DIVISION.
 
-       MOVE 38 TO NUMBERS(1).
-       MOVE 27 TO NUMBERS(2).
-       MOVE 43 TO NUMBERS(3).
-       MOVE 3  TO NUMBERS(4).
-       MOVE 9  TO NUMBERS(5).
-       MOVE 82 TO NUMBERS(6).
-       MOVE 10 TO NUMBERS(7).
+       OPEN INPUT MERGE-INPUT-FILE.
+       IF MERGE-INPUT-FILE-OK
+           CLOSE MERGE-INPUT-FILE
+           PERFORM EXTERNAL-MERGE-SORT-ROUTINE
+           PERFORM DISPLAY-EXTERNAL-RESULT
+           PERFORM VALIDATE-EXTERNAL-RESULT
+       ELSE
+           PERFORM LOAD-CHECKPOINT
+           IF RESUMED-FROM-CHECKPOINT
+               DISPLAY "Retomando desde el checkpoint MRGCKPT: "
+                   "CURRENT-SIZE=" CURRENT-SIZE
+                   " LEFT-START=" LEFT-START
+           ELSE
+               PERFORM LOAD-DEFAULT-UNSORTED-LIST
+           END-IF
+
+           DISPLAY "Lista desordenada: "
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+               DISPLAY ELEMENTS(I) WITH NO ADVANCING " "
+           END-PERFORM
+           DISPLAY " "
+
+           PERFORM MERGE-SORT-ROUTINE
+           PERFORM CLEAR-CHECKPOINT
+
+           DISPLAY "Lista ordenada:    "
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+               DISPLAY ELEMENTS(I) WITH NO ADVANCING " "
+           END-PERFORM
+           DISPLAY " "
+
+           PERFORM VALIDATE-SORT-RESULT
+       END-IF.
+
+       DISPLAY "Comparaciones: " COMPARISON-COUNT
+           "  Intercambios/movimientos: " SWAP-COUNT
+           "  Tiempo (centisegundos): " ELAPSED-TIME.
+
+       IF SORT-INVALID
+           MOVE 8 TO RETURN-CODE
+       END-IF.
+
+       PERFORM WRITE-HISTORY-ENTRY.
+
+       GOBACK.
+
+       WRITE-HISTORY-ENTRY.
+      *> Bitacora compartida de corridas (request 048): una linea por
+      *> ejecucion en HISTLOG, igual patron que las otras diez demos.
+           OPEN EXTEND HISTORY-FILE.
+           IF NOT HISTORY-FILE-OK
+               CLOSE HISTORY-FILE
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           MOVE "MERGE-SORT-DEMO" TO HIST-PROGRAM.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HIST-DATE.
+           ACCEPT HIST-TIME FROM TIME.
+           MOVE SPACES TO HIST-DETAIL.
+           IF TOTAL-RECORDS > 0
+               STRING "EXTERNO TOTAL-RECORDS=" TOTAL-RECORDS
+                   " PASADAS=" PASS-NUM
+                   DELIMITED BY SIZE INTO HIST-DETAIL
+               END-STRING
+           ELSE
+               STRING "N=" N " COMPARACIONES=" COMPARISON-COUNT
+                   DELIMITED BY SIZE INTO HIST-DETAIL
+               END-STRING
+           END-IF.
+           WRITE HISTORY-RECORD.
+           CLOSE HISTORY-FILE.
+
+       VALIDATE-SORT-RESULT.
+      *> Confirma que UNSORTED-LIST (demo en memoria) realmente quedo
+      *> ascendente antes de darla por buena.
+           SET SORT-VALID TO TRUE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N - 1
+               IF ELEMENTS(I) > ELEMENTS(I + 1)
+                   SET SORT-INVALID TO TRUE
+                   DISPLAY "ERROR: la lista no quedo ordenada en la posicion "
+                       I
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
 
-       DISPLAY "Lista desordenada: " 
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-           DISPLAY NUMBERS(I) WITH NO ADVANCING " "
-       END-PERFORM.
-       DISPLAY " ".
+       VALIDATE-EXTERNAL-RESULT.
+      *> Confirma MERGEOUT completo directamente desde el archivo (no
+      *> solo los primeros MAX-LIST-SIZE que se cargaron para mostrar),
+      *> asi se valida un resultado mas grande que cualquier tabla.
+           SET SORT-VALID TO TRUE.
+           MOVE "N" TO HAS-PREV-SW.
+           MOVE 0 TO REC-NUM.
+           OPEN INPUT MERGE-OUTPUT-FILE.
+           PERFORM UNTIL MERGE-OUTPUT-FILE-EOF
+               READ MERGE-OUTPUT-FILE
+                   AT END
+                       SET MERGE-OUTPUT-FILE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO REC-NUM
+                       IF HAS-PREV AND PREV-VALUE > MERGE-OUTPUT-RECORD
+                           SET SORT-INVALID TO TRUE
+                           DISPLAY
+                               "ERROR: MERGEOUT no quedo ordenado en el registro "
+                               REC-NUM
+                       END-IF
+                       MOVE MERGE-OUTPUT-RECORD TO PREV-VALUE
+                       MOVE "Y" TO HAS-PREV-SW
+               END-READ
+           END-PERFORM.
+           CLOSE MERGE-OUTPUT-FILE.
 
-       PERFORM MERGE-SORT-ROUTINE.
+       LOAD-DEFAULT-UNSORTED-LIST.
+      *> Demostracion historica en memoria (sin MERGEIN presente).
+           MOVE 38 TO ELEMENTS(1).
+           MOVE 27 TO ELEMENTS(2).
+           MOVE 43 TO ELEMENTS(3).
+           MOVE 3  TO ELEMENTS(4).
+           MOVE 9  TO ELEMENTS(5).
+           MOVE 82 TO ELEMENTS(6).
+           MOVE 10 TO ELEMENTS(7).
+           MOVE 7  TO N.
 
-       DISPLAY "Lista ordenada:    " 
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-           DISPLAY NUMBERS(I) WITH NO ADVANCING " "
-       END-PERFORM.
-       DISPLAY " ".
+       LOAD-CHECKPOINT.
+      *> Si MRGCKPT trae un checkpoint de una corrida anterior que no
+      *> llego a terminar, retoma N, CURRENT-SIZE, LEFT-START y el
+      *> contenido completo de ELEMENTS tal como quedaron en la ultima
+      *> pasada grabada; si el archivo no existe o esta vacio (como lo
+      *> deja CLEAR-CHECKPOINT al terminar una corrida completa), arranca
+      *> de cero igual que siempre.
+           MOVE "N" TO RESUMED-FROM-CHECKPOINT-SW.
+           OPEN INPUT MERGE-CHECKPOINT-FILE.
+           IF MERGE-CHECKPOINT-FILE-OK
+               READ MERGE-CHECKPOINT-FILE
+                   AT END
+                       SET MERGE-CHECKPOINT-FILE-EOF TO TRUE
+                   NOT AT END
+                       MOVE CKPT-N TO N
+                       MOVE CKPT-CURRENT-SIZE TO CURRENT-SIZE
+                       MOVE CKPT-LEFT-START TO LEFT-START
+                       MOVE CKPT-VALUE TO ELEMENTS(CKPT-INDEX)
+                       SET RESUMED-FROM-CHECKPOINT TO TRUE
+               END-READ
+               PERFORM UNTIL MERGE-CHECKPOINT-FILE-EOF
+                   READ MERGE-CHECKPOINT-FILE
+                       AT END
+                           SET MERGE-CHECKPOINT-FILE-EOF TO TRUE
+                       NOT AT END
+                           MOVE CKPT-VALUE TO ELEMENTS(CKPT-INDEX)
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE MERGE-CHECKPOINT-FILE.
+
+       SAVE-CHECKPOINT.
+      *> Graba, un registro por elemento, el estado completo necesario
+      *> para retomar desde esta pasada: N, el CURRENT-SIZE/LEFT-START
+      *> con los que arrancaria la proxima pasada, y todo ELEMENTS tal
+      *> como quedo hasta aqui.
+           OPEN OUTPUT MERGE-CHECKPOINT-FILE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+               MOVE N TO CKPT-N
+               MOVE CURRENT-SIZE TO CKPT-CURRENT-SIZE
+               MOVE LEFT-START TO CKPT-LEFT-START
+               MOVE I TO CKPT-INDEX
+               MOVE ELEMENTS(I) TO CKPT-VALUE
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM.
+           CLOSE MERGE-CHECKPOINT-FILE.
 
-       STOP RUN.
+       CLEAR-CHECKPOINT.
+      *> Una corrida que termino el sort completo no necesita retomar
+      *> nada; deja MRGCKPT vacio (igual que un archivo ausente) para
+      *> que la proxima corrida arranque de cero en vez de repetir un
+      *> sort ya terminado.
+           OPEN OUTPUT MERGE-CHECKPOINT-FILE.
+           CLOSE MERGE-CHECKPOINT-FILE.
 
        MERGE-SORT-ROUTINE.
-           MOVE 1 TO CURRENT-SIZE.
-           PERFORM UNTIL CURRENT-SIZE >= N
+      *> Merge sort ascendente iterativo clasico sobre UNSORTED-LIST;
+      *> se conserva tal cual para la corrida de demostracion en
+      *> memoria (archivo MERGEIN ausente).
+           MOVE 0 TO COMPARISON-COUNT.
+           MOVE 0 TO SWAP-COUNT.
+           ACCEPT START-TIME FROM TIME.
+           IF NOT RESUMED-FROM-CHECKPOINT
+               MOVE 1 TO CURRENT-SIZE
                MOVE 1 TO LEFT-START
+           END-IF.
+           PERFORM UNTIL CURRENT-SIZE >= N
                PERFORM UNTIL LEFT-START >= N
                    PERFORM MERGE-PASS
                    COMPUTE LEFT-START = LEFT-START + 2 * CURRENT-SIZE
+                   PERFORM SAVE-CHECKPOINT
                END-PERFORM
                COMPUTE CURRENT-SIZE = 2 * CURRENT-SIZE
+               MOVE 1 TO LEFT-START
+               PERFORM SAVE-CHECKPOINT
            END-PERFORM.
+           ACCEPT END-TIME FROM TIME.
+           COMPUTE ELAPSED-TIME = END-TIME - START-TIME.
 
        MERGE-PASS.
            COMPUTE MID = LEFT-START + CURRENT-SIZE - 1.
@@ -64,23 +387,327 @@
            COMPUTE J = MID + 1.
            MOVE LEFT-START TO K.
            PERFORM UNTIL I > MID OR J > RIGHT-END
-               IF NUMBERS(I) <= NUMBERS(J)
-                   MOVE NUMBERS(I) TO TEMP-NUMBERS(K)
+               ADD 1 TO COMPARISON-COUNT
+               IF ELEMENTS(I) <= ELEMENTS(J)
+                   MOVE ELEMENTS(I) TO TEMP-ELEMENTS(K)
                    ADD 1 TO I
                ELSE
-                   MOVE NUMBERS(J) TO TEMP-NUMBERS(K)
+                   MOVE ELEMENTS(J) TO TEMP-ELEMENTS(K)
                    ADD 1 TO J
                END-IF
+               ADD 1 TO SWAP-COUNT
                ADD 1 TO K
            END-PERFORM.
            PERFORM VARYING L FROM I BY 1 UNTIL L > MID
-               MOVE NUMBERS(L) TO TEMP-NUMBERS(K)
+               MOVE ELEMENTS(L) TO TEMP-ELEMENTS(K)
+               ADD 1 TO SWAP-COUNT
                ADD 1 TO K
            END-PERFORM.
            PERFORM VARYING L FROM J BY 1 UNTIL L > RIGHT-END
-               MOVE NUMBERS(L) TO TEMP-NUMBERS(K)
+               MOVE ELEMENTS(L) TO TEMP-ELEMENTS(K)
+               ADD 1 TO SWAP-COUNT
                ADD 1 TO K
            END-PERFORM.
            PERFORM VARYING L FROM LEFT-START BY 1 UNTIL L > RIGHT-END
-               MOVE TEMP-NUMBERS(L) TO NUMBERS(L)
+               MOVE TEMP-ELEMENTS(L) TO ELEMENTS(L)
+               ADD 1 TO SWAP-COUNT
+           END-PERFORM.
+
+       EXTERNAL-MERGE-SORT-ROUTINE.
+           MOVE 0 TO COMPARISON-COUNT.
+           MOVE 0 TO SWAP-COUNT.
+           ACCEPT START-TIME FROM TIME.
+           PERFORM DISTRIBUTE-RUNS.
+           PERFORM UNTIL NUM-RUNS <= 1
+               ADD 1 TO PASS-NUM
+               PERFORM EXTERNAL-MERGE-PASS
+           END-PERFORM.
+           PERFORM WRITE-FINAL-OUTPUT.
+           ACCEPT END-TIME FROM TIME.
+           COMPUTE ELAPSED-TIME = END-TIME - START-TIME.
+
+       DISTRIBUTE-RUNS.
+      *> Primera pasada: lee MERGEIN en bloques de RUN-SIZE elementos
+      *> (lo unico que hace falta tener en memoria a la vez), ordena
+      *> cada bloque con un insertion sort local y lo escribe alternado
+      *> entre MRGWK1 y MRGWK2 como una corrida ya ordenada.
+           MOVE 0 TO NUM-RUNS.
+           MOVE 0 TO TOTAL-RECORDS.
+           MOVE RUN-SIZE TO RUN-LEN.
+           MOVE 1 TO TARGET-SELECT.
+           OPEN INPUT MERGE-INPUT-FILE.
+           OPEN OUTPUT WORK-FILE-1.
+           OPEN OUTPUT WORK-FILE-2.
+           PERFORM READ-MERGE-INPUT-NEXT.
+           PERFORM UNTIL MERGE-INPUT-HAS-VALUE = "N"
+               MOVE 0 TO CHUNK-COUNT
+               PERFORM UNTIL CHUNK-COUNT >= RUN-SIZE
+                       OR MERGE-INPUT-HAS-VALUE = "N"
+                   ADD 1 TO CHUNK-COUNT
+                   ADD 1 TO TOTAL-RECORDS
+                   MOVE MERGE-INPUT-VALUE TO ELEMENTS(CHUNK-COUNT)
+                   PERFORM READ-MERGE-INPUT-NEXT
+               END-PERFORM
+               MOVE CHUNK-COUNT TO N
+               PERFORM SORT-CHUNK
+               PERFORM WRITE-CHUNK-TO-TARGET
+               ADD 1 TO NUM-RUNS
+               IF TARGET-SELECT = 1
+                   MOVE 2 TO TARGET-SELECT
+               ELSE
+                   MOVE 1 TO TARGET-SELECT
+               END-IF
+           END-PERFORM.
+           CLOSE MERGE-INPUT-FILE.
+           CLOSE WORK-FILE-1.
+           CLOSE WORK-FILE-2.
+
+       READ-MERGE-INPUT-NEXT.
+      *> Salta registros rechazados por VALIDATE-INPUT-VALUE sin
+      *> detener la secuencia de lectura por bloques: un dato corrupto
+      *> simplemente no ocupa un lugar en el chunk actual.
+           MOVE "N" TO MERGE-INPUT-HAS-VALUE.
+           PERFORM UNTIL MERGE-INPUT-HAS-VALUE = "Y" OR MERGE-INPUT-FILE-EOF
+               IF MERGE-INPUT-FILE-EOF
+                   CONTINUE
+               ELSE
+                   READ MERGE-INPUT-FILE
+                       AT END
+                           SET MERGE-INPUT-FILE-EOF TO TRUE
+                       NOT AT END
+                           MOVE MERGE-INPUT-RECORD TO EDIT-VALUE
+                           PERFORM VALIDATE-INPUT-VALUE
+                           IF EDIT-VALID
+                               MOVE EDIT-VALUE TO MERGE-INPUT-VALUE
+                               MOVE "Y" TO MERGE-INPUT-HAS-VALUE
+                           ELSE
+                               ADD 1 TO REJECTED-COUNT
+                           END-IF
+                   END-READ
+               END-IF
            END-PERFORM.
+
+       VALIDATE-INPUT-VALUE.
+      *> Chequeo de edicion compartido (request 044): clase numerica y
+      *> rango razonable sobre EDIT-VALUE antes de dejarlo entrar a la
+      *> tabla.
+           MOVE "Y" TO EDIT-VALID-SW.
+           IF EDIT-VALUE IS NOT NUMERIC
+               MOVE "N" TO EDIT-VALID-SW
+               DISPLAY "ERROR: valor rechazado (no numerico): " EDIT-VALUE
+           ELSE
+               IF EDIT-VALUE > MAX-VALID-VALUE
+                   MOVE "N" TO EDIT-VALID-SW
+                   DISPLAY "ERROR: valor rechazado (fuera de rango, maximo "
+                       MAX-VALID-VALUE "): " EDIT-VALUE
+               END-IF
+           END-IF.
+
+       SORT-CHUNK.
+      *> Insertion sort sobre ELEMENTS(1..N); el bloque nunca pasa de
+      *> RUN-SIZE elementos asi que el costo O(n^2) es intrascendente.
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I > N
+               MOVE ELEMENTS(I) TO KEY-ELEMENT
+               MOVE I TO J
+               SUBTRACT 1 FROM J
+               PERFORM UNTIL J < 1
+                   ADD 1 TO COMPARISON-COUNT
+                   IF ELEMENTS(J) <= KEY-ELEMENT
+                       EXIT PERFORM
+                   END-IF
+                   MOVE ELEMENTS(J) TO ELEMENTS(J + 1)
+                   ADD 1 TO SWAP-COUNT
+                   SUBTRACT 1 FROM J
+               END-PERFORM
+               MOVE KEY-ELEMENT TO ELEMENTS(J + 1)
+           END-PERFORM.
+
+       WRITE-CHUNK-TO-TARGET.
+           EVALUATE TARGET-SELECT
+               WHEN 1
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+                       MOVE ELEMENTS(I) TO WORK-FILE-1-RECORD
+                       WRITE WORK-FILE-1-RECORD
+                   END-PERFORM
+               WHEN 2
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+                       MOVE ELEMENTS(I) TO WORK-FILE-2-RECORD
+                       WRITE WORK-FILE-2-RECORD
+                   END-PERFORM
+           END-EVALUATE.
+
+       EXTERNAL-MERGE-PASS.
+      *> Fusiona MRGWK1 y MRGWK2 corrida por corrida (RUN-LEN elementos
+      *> de cada lado, o menos si un lado llega a su EOF real) hacia
+      *> MRGWK3/MRGWK4 alternados; al terminar dobla RUN-LEN y copia
+      *> los archivos de salida de vuelta a MRGWK1/MRGWK2 para la
+      *> siguiente pasada.
+           MOVE 0 TO NEW-NUM-RUNS.
+           MOVE 1 TO TARGET-SELECT.
+           OPEN INPUT WORK-FILE-1.
+           OPEN INPUT WORK-FILE-2.
+           OPEN OUTPUT WORK-FILE-3.
+           OPEN OUTPUT WORK-FILE-4.
+           PERFORM READ-FILE1-NEXT.
+           PERFORM READ-FILE2-NEXT.
+           PERFORM UNTIL FILE1-HAS-VALUE = "N" AND FILE2-HAS-VALUE = "N"
+               PERFORM MERGE-ONE-RUN-PAIR
+               ADD 1 TO NEW-NUM-RUNS
+               IF TARGET-SELECT = 1
+                   MOVE 2 TO TARGET-SELECT
+               ELSE
+                   MOVE 1 TO TARGET-SELECT
+               END-IF
+           END-PERFORM.
+           CLOSE WORK-FILE-1.
+           CLOSE WORK-FILE-2.
+           CLOSE WORK-FILE-3.
+           CLOSE WORK-FILE-4.
+           MOVE NEW-NUM-RUNS TO NUM-RUNS.
+           COMPUTE RUN-LEN = RUN-LEN * 2.
+           PERFORM COPY-WORK-3-TO-1.
+           PERFORM COPY-WORK-4-TO-2.
+
+       READ-FILE1-NEXT.
+           IF WORK-FILE-1-EOF
+               MOVE "N" TO FILE1-HAS-VALUE
+           ELSE
+               READ WORK-FILE-1
+                   AT END
+                       SET WORK-FILE-1-EOF TO TRUE
+                       MOVE "N" TO FILE1-HAS-VALUE
+                   NOT AT END
+                       MOVE WORK-FILE-1-RECORD TO FILE1-VALUE
+                       MOVE "Y" TO FILE1-HAS-VALUE
+               END-READ
+           END-IF.
+
+       READ-FILE2-NEXT.
+           IF WORK-FILE-2-EOF
+               MOVE "N" TO FILE2-HAS-VALUE
+           ELSE
+               READ WORK-FILE-2
+                   AT END
+                       SET WORK-FILE-2-EOF TO TRUE
+                       MOVE "N" TO FILE2-HAS-VALUE
+                   NOT AT END
+                       MOVE WORK-FILE-2-RECORD TO FILE2-VALUE
+                       MOVE "Y" TO FILE2-HAS-VALUE
+               END-READ
+           END-IF.
+
+       MERGE-ONE-RUN-PAIR.
+           MOVE 0 TO FILE1-RUN-COUNT.
+           MOVE 0 TO FILE2-RUN-COUNT.
+           PERFORM UNTIL (FILE1-RUN-COUNT >= RUN-LEN OR FILE1-HAS-VALUE = "N")
+                   AND (FILE2-RUN-COUNT >= RUN-LEN OR FILE2-HAS-VALUE = "N")
+               ADD 1 TO COMPARISON-COUNT
+               EVALUATE TRUE
+                   WHEN FILE1-RUN-COUNT < RUN-LEN AND FILE1-HAS-VALUE = "Y"
+                           AND (FILE2-RUN-COUNT >= RUN-LEN
+                               OR FILE2-HAS-VALUE = "N"
+                               OR FILE1-VALUE <= FILE2-VALUE)
+                       MOVE FILE1-VALUE TO WORK-VALUE
+                       PERFORM WRITE-TO-TARGET
+                       ADD 1 TO FILE1-RUN-COUNT
+                       ADD 1 TO SWAP-COUNT
+                       PERFORM READ-FILE1-NEXT
+                   WHEN OTHER
+                       MOVE FILE2-VALUE TO WORK-VALUE
+                       PERFORM WRITE-TO-TARGET
+                       ADD 1 TO FILE2-RUN-COUNT
+                       ADD 1 TO SWAP-COUNT
+                       PERFORM READ-FILE2-NEXT
+               END-EVALUATE
+           END-PERFORM.
+
+       WRITE-TO-TARGET.
+           EVALUATE TARGET-SELECT
+               WHEN 1
+                   MOVE WORK-VALUE TO WORK-FILE-3-RECORD
+                   WRITE WORK-FILE-3-RECORD
+               WHEN 2
+                   MOVE WORK-VALUE TO WORK-FILE-4-RECORD
+                   WRITE WORK-FILE-4-RECORD
+           END-EVALUATE.
+
+       COPY-WORK-3-TO-1.
+           OPEN INPUT WORK-FILE-3.
+           OPEN OUTPUT WORK-FILE-1.
+           PERFORM UNTIL WORK-FILE-3-EOF
+               READ WORK-FILE-3
+                   AT END
+                       SET WORK-FILE-3-EOF TO TRUE
+                   NOT AT END
+                       MOVE WORK-FILE-3-RECORD TO WORK-FILE-1-RECORD
+                       WRITE WORK-FILE-1-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE WORK-FILE-3.
+           CLOSE WORK-FILE-1.
+
+       COPY-WORK-4-TO-2.
+           OPEN INPUT WORK-FILE-4.
+           OPEN OUTPUT WORK-FILE-2.
+           PERFORM UNTIL WORK-FILE-4-EOF
+               READ WORK-FILE-4
+                   AT END
+                       SET WORK-FILE-4-EOF TO TRUE
+                   NOT AT END
+                       MOVE WORK-FILE-4-RECORD TO WORK-FILE-2-RECORD
+                       WRITE WORK-FILE-2-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE WORK-FILE-4.
+           CLOSE WORK-FILE-2.
+
+       WRITE-FINAL-OUTPUT.
+      *> La corrida final, ya completa y ordenada, queda en MRGWK1; se
+      *> copia a MERGEOUT y se muestra un resumen sin necesidad de
+      *> cargar el archivo completo en una tabla.
+           OPEN INPUT WORK-FILE-1.
+           OPEN OUTPUT MERGE-OUTPUT-FILE.
+           PERFORM UNTIL WORK-FILE-1-EOF
+               READ WORK-FILE-1
+                   AT END
+                       SET WORK-FILE-1-EOF TO TRUE
+                   NOT AT END
+                       MOVE WORK-FILE-1-RECORD TO MERGE-OUTPUT-RECORD
+                       WRITE MERGE-OUTPUT-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE WORK-FILE-1.
+           CLOSE MERGE-OUTPUT-FILE.
+
+       DISPLAY-EXTERNAL-RESULT.
+           DISPLAY "Merge sort externo: " TOTAL-RECORDS
+               " elemento(s) leido(s) de MERGEIN en " PASS-NUM
+               " pasada(s) de fusion, resultado en MERGEOUT.".
+           IF REJECTED-COUNT > 0
+               DISPLAY "Registros rechazados por validacion: " REJECTED-COUNT
+           END-IF.
+           OPEN INPUT MERGE-OUTPUT-FILE.
+           MOVE 0 TO N.
+           PERFORM UNTIL MERGE-OUTPUT-FILE-EOF OR N >= MAX-LIST-SIZE
+               READ MERGE-OUTPUT-FILE
+                   AT END
+                       SET MERGE-OUTPUT-FILE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO N
+                       MOVE MERGE-OUTPUT-RECORD TO ELEMENTS(N)
+               END-READ
+           END-PERFORM.
+           CLOSE MERGE-OUTPUT-FILE.
+           IF TOTAL-RECORDS <= MAX-LIST-SIZE
+               DISPLAY "Lista ordenada:    "
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+                   DISPLAY ELEMENTS(I) WITH NO ADVANCING " "
+               END-PERFORM
+               DISPLAY " "
+           ELSE
+               DISPLAY "Primeros " N " elemento(s) de la lista ordenada: "
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+                   DISPLAY ELEMENTS(I) WITH NO ADVANCING " "
+               END-PERFORM
+               DISPLAY " "
+           END-IF.
