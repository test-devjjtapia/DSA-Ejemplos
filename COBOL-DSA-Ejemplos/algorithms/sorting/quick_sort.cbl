@@ -2,100 +2,310 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. QUICK-SORT-DEMO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Bitacora compartida de corridas (request 048).
+           SELECT OPTIONAL HISTORY-FILE ASSIGN TO "HISTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           COPY histrec.
+
        WORKING-STORAGE SECTION.
        01 UNSORTED-LIST.
-          05 NUMBERS OCCURS 7 TIMES PIC 9(2).
-       
+          05 ELEMENTS OCCURS 7 TIMES COPY num2.
+
+       01 TEMP-ARRAY.
+          05 TEMP-ELEMENTS OCCURS 7 TIMES COPY num2.
+
        01 STACK-AREA.
           05 STACK-LOW  OCCURS 10 TIMES PIC 9(2).
           05 STACK-HIGH OCCURS 10 TIMES PIC 9(2).
           05 STACK-TOP  PIC 9(2) VALUE 0.
+       01 STACK-CAPACITY PIC 9(2) VALUE 10.
+
+      *> Si una corrida cercana al peor caso (datos ya ordenados o en
+      *> reversa) aun asi llenara STACK-AREA, se aborta el ordenamiento
+      *> en vez de escribir mas alla de OCCURS 10 y corromper la pila.
+       01 STACK-OVERFLOW-SW PIC X VALUE "N".
+           88 STACK-OVERFLOW VALUE "Y".
 
        01 I            PIC 9(2).
        01 J            PIC 9(2).
-       01 PIVOT        PIC 9(2).
-       01 TEMP         PIC 9(2).
+       01 K            PIC 9(2).
+       01 PIVOT        COPY num2.
+       01 TEMP         COPY num2.
        01 LOW-IDX      PIC 9(2).
        01 HIGH-IDX     PIC 9(2).
+       01 MID-IDX      PIC 9(2).
+       01 MEDIAN-IDX   PIC 9(2).
+       01 PUSH-LOW     PIC 9(2).
+       01 PUSH-HIGH    PIC 9(2).
        01 N            PIC 9(2) VALUE 7.
 
+      *> Re-ordenar por una clave distinta a la que ya trae el archivo
+      *> exige que los empates conserven el orden anterior; el esquema
+      *> de particion de Lomuto no lo garantiza, asi que el modo estable
+      *> usa una particion fuera de sitio con TEMP-ARRAY en su lugar.
+       01 STABLE-MODE-SW PIC X VALUE "N".
+           88 STABLE-MODE VALUE "Y".
+       01 STABLE-PARM  PIC X(10).
+
+      *> Nadie revisaba si el resultado "ordenado" realmente lo estaba;
+      *> se valida la salida antes de darla por buena.
+       01 SORT-VALID-SW PIC X VALUE "Y".
+           88 SORT-VALID   VALUE "Y".
+           88 SORT-INVALID VALUE "N".
+
+      *> Metricas para comparar este algoritmo contra los otros cuatro
+      *> sobre el mismo archivo de entrada.
+       01 COMPARISON-COUNT PIC 9(9) VALUE 0.
+       01 SWAP-COUNT       PIC 9(9) VALUE 0.
+       01 START-TIME       PIC 9(8).
+       01 END-TIME         PIC 9(8).
+       01 ELAPSED-TIME     PIC 9(8).
+
+      *> Profundidad maxima de STACK-TOP alcanzada durante la corrida
+      *> (request 043), para planificar capacidad: si un dia en
+      *> particular empuja cerca del limite de OCCURS 10 sin llegar a
+      *> desbordar, conviene saberlo antes de que otro dia si desborde.
+       01 PEAK-STACK-DEPTH PIC 9(2) VALUE 0.
+
+       01 HISTORY-FILE-STATUS PIC XX VALUE "00".
+           88 HISTORY-FILE-OK VALUE "00".
+
        PROCEDURE DIVISION.
 
-       MOVE 10 TO NUMBERS(1).
-       MOVE 7  TO NUMBERS(2).
-       MOVE 8  TO NUMBERS(3).
-       MOVE 9  TO NUMBERS(4).
-       MOVE 1  TO NUMBERS(5).
-       MOVE 5  TO NUMBERS(6).
-       MOVE 90 TO NUMBERS(7).
+       PERFORM GET-STABLE-MODE.
 
-       DISPLAY "Lista desordenada: " 
+       MOVE 10 TO ELEMENTS(1).
+       MOVE 7  TO ELEMENTS(2).
+       MOVE 8  TO ELEMENTS(3).
+       MOVE 9  TO ELEMENTS(4).
+       MOVE 1  TO ELEMENTS(5).
+       MOVE 5  TO ELEMENTS(6).
+       MOVE 90 TO ELEMENTS(7).
+
+       DISPLAY "Lista desordenada: "
        PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-           DISPLAY NUMBERS(I) WITH NO ADVANCING " "
+           DISPLAY ELEMENTS(I) WITH NO ADVANCING " "
        END-PERFORM.
        DISPLAY " ".
 
        PERFORM QUICK-SORT-ROUTINE.
 
-       DISPLAY "Lista ordenada:    " 
+       DISPLAY "Lista ordenada:    "
        PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-           DISPLAY NUMBERS(I) WITH NO ADVANCING " "
+           DISPLAY ELEMENTS(I) WITH NO ADVANCING " "
        END-PERFORM.
        DISPLAY " ".
 
-       STOP RUN.
+       DISPLAY "Comparaciones: " COMPARISON-COUNT
+           "  Intercambios: " SWAP-COUNT
+           "  Tiempo (centisegundos): " ELAPSED-TIME.
+       DISPLAY "Profundidad maxima de pila alcanzada: " PEAK-STACK-DEPTH
+           " (capacidad " STACK-CAPACITY ")".
+
+       IF STACK-OVERFLOW
+           MOVE 16 TO RETURN-CODE
+       ELSE
+           PERFORM VALIDATE-SORT-RESULT
+           IF SORT-INVALID
+               MOVE 8 TO RETURN-CODE
+           END-IF
+       END-IF.
+
+       PERFORM WRITE-HISTORY-ENTRY.
+
+       GOBACK.
+
+       WRITE-HISTORY-ENTRY.
+      *> Bitacora compartida de corridas (request 048): una linea por
+      *> ejecucion en HISTLOG, igual patron que las otras diez demos.
+           OPEN EXTEND HISTORY-FILE.
+           IF NOT HISTORY-FILE-OK
+               CLOSE HISTORY-FILE
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           MOVE "QUICK-SORT-DEMO" TO HIST-PROGRAM.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HIST-DATE.
+           ACCEPT HIST-TIME FROM TIME.
+           MOVE SPACES TO HIST-DETAIL.
+           STRING "N=" N " COMPARACIONES=" COMPARISON-COUNT
+               " PICO-PILA=" PEAK-STACK-DEPTH
+               DELIMITED BY SIZE INTO HIST-DETAIL
+           END-STRING.
+           WRITE HISTORY-RECORD.
+           CLOSE HISTORY-FILE.
+
+       VALIDATE-SORT-RESULT.
+      *> Confirma que el resultado realmente quedo ascendente antes de
+      *> darlo por bueno.
+           SET SORT-VALID TO TRUE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N - 1
+               IF ELEMENTS(I) > ELEMENTS(I + 1)
+                   SET SORT-INVALID TO TRUE
+                   DISPLAY "ERROR: la lista no quedo ordenada en la posicion "
+                       I
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       GET-STABLE-MODE.
+      *> STABLE en argv(1) pide que los empates conserven su orden
+      *> original; por defecto se mantiene la particion Lomuto in-situ.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT STABLE-PARM FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO STABLE-PARM
+           END-ACCEPT.
+           IF FUNCTION UPPER-CASE(STABLE-PARM) = "STABLE"
+               SET STABLE-MODE TO TRUE
+           END-IF.
 
        PUSH-STACK.
-           ADD 1 TO STACK-TOP.
-           MOVE LOW-IDX TO STACK-LOW(STACK-TOP).
-           MOVE HIGH-IDX TO STACK-HIGH(STACK-TOP).
+           IF STACK-TOP >= STACK-CAPACITY
+               DISPLAY "ERROR: STACK-AREA llena (capacidad " STACK-CAPACITY
+                   "); se aborta el ordenamiento para no corromper la pila."
+               SET STACK-OVERFLOW TO TRUE
+           ELSE
+               ADD 1 TO STACK-TOP
+               MOVE PUSH-LOW TO STACK-LOW(STACK-TOP)
+               MOVE PUSH-HIGH TO STACK-HIGH(STACK-TOP)
+               IF STACK-TOP > PEAK-STACK-DEPTH
+                   MOVE STACK-TOP TO PEAK-STACK-DEPTH
+               END-IF
+           END-IF.
 
        POP-STACK.
            MOVE STACK-LOW(STACK-TOP) TO LOW-IDX.
            MOVE STACK-HIGH(STACK-TOP) TO HIGH-IDX.
            SUBTRACT 1 FROM STACK-TOP.
 
+       MEDIAN-OF-THREE-PIVOT.
+      *> Elige como pivote la mediana de ELEMENTS(LOW-IDX),
+      *> ELEMENTS(MID-IDX) y ELEMENTS(HIGH-IDX) y la deja en HIGH-IDX
+      *> (donde PARTITION-ROUTINE la espera); evita el peor caso O(n^2)
+      *> de siempre usar el ultimo elemento en datos ya ordenados.
+           COMPUTE MID-IDX = (LOW-IDX + HIGH-IDX) / 2.
+           IF (ELEMENTS(LOW-IDX) <= ELEMENTS(MID-IDX)
+                   AND ELEMENTS(MID-IDX) <= ELEMENTS(HIGH-IDX))
+               OR (ELEMENTS(HIGH-IDX) <= ELEMENTS(MID-IDX)
+                   AND ELEMENTS(MID-IDX) <= ELEMENTS(LOW-IDX))
+               MOVE MID-IDX TO MEDIAN-IDX
+           ELSE
+               IF (ELEMENTS(MID-IDX) <= ELEMENTS(LOW-IDX)
+                       AND ELEMENTS(LOW-IDX) <= ELEMENTS(HIGH-IDX))
+                   OR (ELEMENTS(HIGH-IDX) <= ELEMENTS(LOW-IDX)
+                       AND ELEMENTS(LOW-IDX) <= ELEMENTS(MID-IDX))
+                   MOVE LOW-IDX TO MEDIAN-IDX
+               ELSE
+                   MOVE HIGH-IDX TO MEDIAN-IDX
+               END-IF
+           END-IF.
+           IF MEDIAN-IDX NOT = HIGH-IDX
+               MOVE ELEMENTS(HIGH-IDX) TO TEMP
+               MOVE ELEMENTS(MEDIAN-IDX) TO ELEMENTS(HIGH-IDX)
+               MOVE TEMP TO ELEMENTS(MEDIAN-IDX)
+           END-IF.
+
        PARTITION-ROUTINE.
-           MOVE LOW-IDX TO I.
-           MOVE HIGH-IDX TO J.
-           MOVE NUMBERS(HIGH-IDX) TO PIVOT. *> Using last element as pivot
+      *> Lomuto partition: con MEDIAN-OF-THREE-PIVOT el pivote ya no es
+      *> necesariamente el maximo del rango, y el esquema de dos
+      *> punteros que traia este archivo (avanzar I y retroceder J y
+      *> al final intercambiar E(I) con E(HIGH-IDX)) solo colocaba bien
+      *> el pivote cuando HIGH-IDX ya era el maximo -- con cualquier
+      *> otro pivote dejaba un elemento mayor que el pivote varado del
+      *> lado izquierdo, fuera de ambos sub-rangos recursivos, y nunca
+      *> se terminaba de ordenar. Pre-existente (la demo original nunca
+      *> probo un pivote que no fuera el maximo), expuesto por el
+      *> pivote de mediana-de-tres y corregido aqui con Lomuto, que es
+      *> correcto para cualquier valor de pivote.
+           PERFORM MEDIAN-OF-THREE-PIVOT.
+           MOVE ELEMENTS(HIGH-IDX) TO PIVOT.
+           COMPUTE I = LOW-IDX - 1.
+           PERFORM VARYING J FROM LOW-IDX BY 1 UNTIL J >= HIGH-IDX
+               ADD 1 TO COMPARISON-COUNT
+               IF ELEMENTS(J) <= PIVOT
+                   ADD 1 TO I
+                   MOVE ELEMENTS(I) TO TEMP
+                   MOVE ELEMENTS(J) TO ELEMENTS(I)
+                   MOVE TEMP TO ELEMENTS(J)
+                   ADD 1 TO SWAP-COUNT
+               END-IF
+           END-PERFORM.
+           ADD 1 TO I.
+           MOVE ELEMENTS(I) TO TEMP.
+           MOVE ELEMENTS(HIGH-IDX) TO ELEMENTS(I).
+           MOVE TEMP TO ELEMENTS(HIGH-IDX).
+           ADD 1 TO SWAP-COUNT.
 
-           PERFORM UNTIL I >= J
-               PERFORM UNTIL NUMBERS(I) >= PIVOT OR I >= J
+       STABLE-PARTITION-ROUTINE.
+      *> Particion fuera de sitio: copia primero (en orden) todo lo
+      *> <= pivote -- el pivote mismo cae al final de ese grupo, en su
+      *> posicion final, por ser el ultimo elemento procesado -- y
+      *> despues (en orden) todo lo > pivote, preservando el orden
+      *> relativo de claves iguales a costa de TEMP-ARRAY O(n).
+           PERFORM MEDIAN-OF-THREE-PIVOT.
+           MOVE ELEMENTS(HIGH-IDX) TO PIVOT.
+           COMPUTE I = LOW-IDX - 1.
+           PERFORM VARYING J FROM LOW-IDX BY 1 UNTIL J > HIGH-IDX
+               ADD 1 TO COMPARISON-COUNT
+               IF ELEMENTS(J) <= PIVOT
                    ADD 1 TO I
-               END-PERFORM
-               PERFORM UNTIL NUMBERS(J) <= PIVOT OR J <= I
-                   SUBTRACT 1 FROM J
-               END-PERFORM
-               IF I < J
-                   MOVE NUMBERS(I) TO TEMP
-                   MOVE NUMBERS(J) TO NUMBERS(I)
-                   MOVE TEMP TO NUMBERS(J)
+                   MOVE ELEMENTS(J) TO TEMP-ELEMENTS(I)
+                   ADD 1 TO SWAP-COUNT
+               END-IF
+           END-PERFORM.
+           MOVE I TO K.
+           PERFORM VARYING J FROM LOW-IDX BY 1 UNTIL J > HIGH-IDX
+               IF ELEMENTS(J) > PIVOT
+                   ADD 1 TO K
+                   MOVE ELEMENTS(J) TO TEMP-ELEMENTS(K)
+                   ADD 1 TO SWAP-COUNT
                END-IF
            END-PERFORM.
-           MOVE NUMBERS(I) TO TEMP
-           MOVE NUMBERS(HIGH-IDX) TO NUMBERS(I)
-           MOVE TEMP TO NUMBERS(HIGH-IDX).
+           PERFORM VARYING J FROM LOW-IDX BY 1 UNTIL J > HIGH-IDX
+               MOVE TEMP-ELEMENTS(J) TO ELEMENTS(J)
+           END-PERFORM.
 
        QUICK-SORT-ROUTINE.
+           MOVE 0 TO COMPARISON-COUNT.
+           MOVE 0 TO SWAP-COUNT.
+           MOVE 0 TO PEAK-STACK-DEPTH.
+           ACCEPT START-TIME FROM TIME.
+
            MOVE 1 TO LOW-IDX.
            MOVE N TO HIGH-IDX.
+           MOVE LOW-IDX TO PUSH-LOW.
+           MOVE HIGH-IDX TO PUSH-HIGH.
            PERFORM PUSH-STACK.
 
-           PERFORM UNTIL STACK-TOP = 0
+           PERFORM UNTIL STACK-TOP = 0 OR STACK-OVERFLOW
                PERFORM POP-STACK
                IF LOW-IDX < HIGH-IDX
-                   PERFORM PARTITION-ROUTINE
+                   IF STABLE-MODE
+                       PERFORM STABLE-PARTITION-ROUTINE
+                   ELSE
+                       PERFORM PARTITION-ROUTINE
+                   END-IF
                    IF I - 1 > LOW-IDX
-                       MOVE LOW-IDX TO STACK-LOW(STACK-TOP + 1)
-                       MOVE I - 1 TO STACK-HIGH(STACK-TOP + 1)
-                       ADD 1 TO STACK-TOP
+                       MOVE LOW-IDX TO PUSH-LOW
+                       COMPUTE PUSH-HIGH = I - 1
+                       PERFORM PUSH-STACK
                    END-IF
-                   IF I + 1 < HIGH-IDX
-                       MOVE I + 1 TO STACK-LOW(STACK-TOP + 1)
-                       MOVE HIGH-IDX TO STACK-HIGH(STACK-TOP + 1)
-                       ADD 1 TO STACK-TOP
+                   IF NOT STACK-OVERFLOW AND I + 1 < HIGH-IDX
+                       COMPUTE PUSH-LOW = I + 1
+                       MOVE HIGH-IDX TO PUSH-HIGH
+                       PERFORM PUSH-STACK
                    END-IF
                END-IF
            END-PERFORM.
+
+           ACCEPT END-TIME FROM TIME.
+           COMPUTE ELAPSED-TIME = END-TIME - START-TIME.
