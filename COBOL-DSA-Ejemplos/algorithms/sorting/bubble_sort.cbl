@@ -2,49 +2,280 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BUBBLE-SORT-DEMO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL SORT-INPUT-FILE ASSIGN TO "BUBBLEIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SORT-INPUT-FILE-STATUS.
+           SELECT SORT-OUTPUT-FILE ASSIGN TO "BUBBLEOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SORT-OUTPUT-FILE-STATUS.
+      *> Bitacora compartida de corridas (request 048).
+           SELECT OPTIONAL HISTORY-FILE ASSIGN TO "HISTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SORT-INPUT-FILE.
+       01  SORT-INPUT-RECORD COPY num2.
+
+       FD  SORT-OUTPUT-FILE.
+       01  SORT-OUTPUT-RECORD COPY num2.
+
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           COPY histrec.
+
        WORKING-STORAGE SECTION.
+       01 SORT-INPUT-FILE-STATUS PIC XX VALUE "00".
+           88 SORT-INPUT-FILE-OK VALUE "00".
+           88 SORT-INPUT-FILE-EOF VALUE "10".
+
+       01 SORT-OUTPUT-FILE-STATUS PIC XX VALUE "00".
+           88 SORT-OUTPUT-FILE-OK VALUE "00".
+
+       01 MAX-LIST-SIZE PIC 9(3) VALUE 100.
        01 UNSORTED-LIST.
-          05 NUMBERS OCCURS 7 TIMES PIC 9(2).
-       
-       01 I            PIC 9(2).
-       01 J            PIC 9(2).
-       01 TEMP         PIC 9(2).
-       01 N            PIC 9(2) VALUE 7.
+          05 ELEMENTS OCCURS 100 TIMES COPY num2.
+
+       01 I            PIC 9(3).
+       01 J            PIC 9(3).
+       01 TEMP         COPY num2.
+       01 N            PIC 9(3) VALUE 0.
+
+      *> Direccion del orden: ascendente (historico) o descendente
+      *> (para reportes tipo top-N) sin necesitar un programa aparte.
+       01 SORT-DIRECTION-SW PIC X VALUE "A".
+           88 SORT-ASCENDING  VALUE "A".
+           88 SORT-DESCENDING VALUE "D".
+       01 DIRECTION-PARM PIC X(10).
+
+      *> Metricas para comparar este algoritmo contra los otros cuatro
+      *> sobre el mismo archivo de entrada.
+       01 COMPARISON-COUNT PIC 9(9) VALUE 0.
+       01 SWAP-COUNT       PIC 9(9) VALUE 0.
+       01 START-TIME       PIC 9(8).
+       01 END-TIME         PIC 9(8).
+       01 ELAPSED-TIME     PIC 9(8).
+
+      *> Nadie revisaba si el resultado "ordenado" realmente lo estaba;
+      *> se valida la salida antes de darla por buena.
+       01 SORT-VALID-SW PIC X VALUE "Y".
+           88 SORT-VALID   VALUE "Y".
+           88 SORT-INVALID VALUE "N".
+
+      *> Tope de tiempo maximo de corrida (request 045): BUBBLE-SORT-
+      *> ROUTINE es O(n^2) y, a diferencia de las demas demos, no tenia
+      *> forma de notar que una entrada grande iba a agotar la ventana
+      *> del batch nocturno hasta que ya la habia agotado. Se revisa al
+      *> cierre de cada pasada externa (no en cada comparacion, para no
+      *> pagar el costo de un ACCEPT FROM TIME por comparacion) contra
+      *> un tope configurable; unidad HHMMSSHH igual que ELAPSED-TIME
+      *> (misma limitacion de no contemplar cruce de medianoche que ya
+      *> tienen ABANDON-THRESHOLD en queue.cbl y ELAPSED-TIME aqui).
+       01 MAX-RUNTIME-CEILING PIC 9(8) VALUE 00003000.
+       01 CURRENT-CHECK-TIME  PIC 9(8).
+       01 RUNTIME-EXCEEDED-SW PIC X VALUE "N".
+           88 RUNTIME-EXCEEDED VALUE "Y".
+
+      *> Chequeo de edicion compartido (request 044) antes de cargar
+      *> BUBBLEIN a ELEMENTS: clase numerica y rango razonable, para que
+      *> un dato corrupto se rechace con mensaje en vez de corromper la
+      *> corrida de ordenamiento.
+       01 EDIT-VALUE       COPY num2.
+       01 EDIT-VALID-SW PIC X VALUE "Y".
+           88 EDIT-VALID VALUE "Y".
+       01 MAX-VALID-VALUE PIC 9(9) VALUE 99999.
+       01 REJECTED-COUNT  PIC 9(3) VALUE 0.
+
+       01 HISTORY-FILE-STATUS PIC XX VALUE "00".
+           88 HISTORY-FILE-OK VALUE "00".
 
        PROCEDURE DIVISION.
 
-       MOVE 64 TO NUMBERS(1).
-       MOVE 34 TO NUMBERS(2).
-       MOVE 25 TO NUMBERS(3).
-       MOVE 12 TO NUMBERS(4).
-       MOVE 22 TO NUMBERS(5).
-       MOVE 11 TO NUMBERS(6).
-       MOVE 90 TO NUMBERS(7).
+       PERFORM GET-SORT-DIRECTION.
+       PERFORM LOAD-UNSORTED-LIST.
+
+       IF REJECTED-COUNT > 0
+           DISPLAY "Registros rechazados por validacion: " REJECTED-COUNT
+       END-IF.
 
-       DISPLAY "Lista desordenada: " 
+       DISPLAY "Lista desordenada: "
        PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-           DISPLAY NUMBERS(I) WITH NO ADVANCING " "
+           DISPLAY ELEMENTS(I) WITH NO ADVANCING " "
        END-PERFORM.
        DISPLAY " ".
 
        PERFORM BUBBLE-SORT-ROUTINE.
 
-       DISPLAY "Lista ordenada:    " 
+       DISPLAY "Lista ordenada:    "
        PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-           DISPLAY NUMBERS(I) WITH NO ADVANCING " "
+           DISPLAY ELEMENTS(I) WITH NO ADVANCING " "
        END-PERFORM.
        DISPLAY " ".
 
-       STOP RUN.
+       PERFORM WRITE-SORTED-LIST.
 
-       BUBBLE-SORT-ROUTINE.
+       DISPLAY "Comparaciones: " COMPARISON-COUNT
+           "  Intercambios: " SWAP-COUNT
+           "  Tiempo (centisegundos): " ELAPSED-TIME.
+
+       IF RUNTIME-EXCEEDED
+           MOVE 16 TO RETURN-CODE
+       ELSE
+           PERFORM VALIDATE-SORT-RESULT
+           IF SORT-INVALID
+               MOVE 8 TO RETURN-CODE
+           END-IF
+       END-IF.
+
+       PERFORM WRITE-HISTORY-ENTRY.
+
+       GOBACK.
+
+       WRITE-HISTORY-ENTRY.
+      *> Bitacora compartida de corridas (request 048): una linea por
+      *> ejecucion en HISTLOG, igual patron que las otras diez demos.
+           OPEN EXTEND HISTORY-FILE.
+           IF NOT HISTORY-FILE-OK
+               CLOSE HISTORY-FILE
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           MOVE "BUBBLE-SORT-DEMO" TO HIST-PROGRAM.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HIST-DATE.
+           ACCEPT HIST-TIME FROM TIME.
+           MOVE SPACES TO HIST-DETAIL.
+           STRING "N=" N " COMPARACIONES=" COMPARISON-COUNT
+               " INTERCAMBIOS=" SWAP-COUNT
+               DELIMITED BY SIZE INTO HIST-DETAIL
+           END-STRING.
+           WRITE HISTORY-RECORD.
+           CLOSE HISTORY-FILE.
+
+       VALIDATE-SORT-RESULT.
+      *> Confirma que el resultado realmente quedo en el orden pedido
+      *> antes de darlo por bueno; una corrida con esto mal no deberia
+      *> verse igual de exitosa que una correcta para el paso siguiente.
+           SET SORT-VALID TO TRUE.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N - 1
+               IF (SORT-ASCENDING AND ELEMENTS(I) > ELEMENTS(I + 1))
+                   OR (SORT-DESCENDING AND ELEMENTS(I) < ELEMENTS(I + 1))
+                   SET SORT-INVALID TO TRUE
+                   DISPLAY "ERROR: la lista no quedo ordenada en la posicion "
+                       I
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       GET-SORT-DIRECTION.
+      *> DESC en argv(1) pide orden descendente (reportes top-N); por
+      *> defecto se mantiene el orden ascendente historico.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT DIRECTION-PARM FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO DIRECTION-PARM
+           END-ACCEPT.
+           IF FUNCTION UPPER-CASE(DIRECTION-PARM) = "DESC"
+               SET SORT-DESCENDING TO TRUE
+           ELSE
+               SET SORT-ASCENDING TO TRUE
+           END-IF.
+
+       VALIDATE-INPUT-VALUE.
+      *> Chequeo de edicion compartido (request 044): clase numerica y
+      *> rango razonable sobre EDIT-VALUE antes de dejarlo entrar a la
+      *> tabla.
+           MOVE "Y" TO EDIT-VALID-SW.
+           IF EDIT-VALUE IS NOT NUMERIC
+               MOVE "N" TO EDIT-VALID-SW
+               DISPLAY "ERROR: valor rechazado (no numerico): " EDIT-VALUE
+           ELSE
+               IF EDIT-VALUE > MAX-VALID-VALUE
+                   MOVE "N" TO EDIT-VALID-SW
+                   DISPLAY "ERROR: valor rechazado (fuera de rango, maximo "
+                       MAX-VALID-VALUE "): " EDIT-VALUE
+               END-IF
+           END-IF.
+
+       LOAD-UNSORTED-LIST.
+      *> Lee BUBBLEIN (un numero de 2 digitos por linea) para procesar
+      *> el volumen real del dia. Si no existe se conserva la lista
+      *> historica de 7 valores para no romper una corrida aislada.
+           MOVE 0 TO N.
+           OPEN INPUT SORT-INPUT-FILE.
+           IF SORT-INPUT-FILE-OK
+               PERFORM UNTIL SORT-INPUT-FILE-EOF
+                       OR N >= MAX-LIST-SIZE
+                   READ SORT-INPUT-FILE
+                       AT END
+                           SET SORT-INPUT-FILE-EOF TO TRUE
+                       NOT AT END
+                           MOVE SORT-INPUT-RECORD TO EDIT-VALUE
+                           PERFORM VALIDATE-INPUT-VALUE
+                           IF EDIT-VALID
+                               ADD 1 TO N
+                               MOVE EDIT-VALUE TO ELEMENTS(N)
+                           ELSE
+                               ADD 1 TO REJECTED-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SORT-INPUT-FILE
+           ELSE
+               MOVE 64 TO ELEMENTS(1)
+               MOVE 34 TO ELEMENTS(2)
+               MOVE 25 TO ELEMENTS(3)
+               MOVE 12 TO ELEMENTS(4)
+               MOVE 22 TO ELEMENTS(5)
+               MOVE 11 TO ELEMENTS(6)
+               MOVE 90 TO ELEMENTS(7)
+               MOVE 7 TO N
+           END-IF.
+
+       WRITE-SORTED-LIST.
+      *> Escribe el resultado a BUBBLEOUT para que un paso posterior lo
+      *> pueda consumir sin volver a correr el sort.
+           OPEN OUTPUT SORT-OUTPUT-FILE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+               MOVE ELEMENTS(I) TO SORT-OUTPUT-RECORD
+               WRITE SORT-OUTPUT-RECORD
+           END-PERFORM.
+           CLOSE SORT-OUTPUT-FILE.
+
+       BUBBLE-SORT-ROUTINE.
+           MOVE 0 TO COMPARISON-COUNT.
+           MOVE 0 TO SWAP-COUNT.
+           MOVE "N" TO RUNTIME-EXCEEDED-SW.
+           ACCEPT START-TIME FROM TIME.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > N - 1 OR RUNTIME-EXCEEDED
                PERFORM VARYING J FROM 1 BY 1 UNTIL J > N - I
-                   IF NUMBERS(J) > NUMBERS(J + 1)
-                       MOVE NUMBERS(J) TO TEMP
-                       MOVE NUMBERS(J + 1) TO NUMBERS(J)
-                       MOVE TEMP TO NUMBERS(J + 1)
+                   ADD 1 TO COMPARISON-COUNT
+                   IF (SORT-ASCENDING AND ELEMENTS(J) > ELEMENTS(J + 1))
+                       OR (SORT-DESCENDING AND ELEMENTS(J) < ELEMENTS(J + 1))
+                       MOVE ELEMENTS(J) TO TEMP
+                       MOVE ELEMENTS(J + 1) TO ELEMENTS(J)
+                       MOVE TEMP TO ELEMENTS(J + 1)
+                       ADD 1 TO SWAP-COUNT
                    END-IF
                END-PERFORM
+               PERFORM CHECK-RUNTIME-CEILING
            END-PERFORM.
+           ACCEPT END-TIME FROM TIME.
+           COMPUTE ELAPSED-TIME = END-TIME - START-TIME.
+
+       CHECK-RUNTIME-CEILING.
+      *> Se revisa al cierre de cada pasada externa de I en vez de en
+      *> cada comparacion (request 045): suficiente granularidad para
+      *> cortar antes de agotar la ventana del batch sin pagar un
+      *> ACCEPT FROM TIME por cada comparacion interna.
+           ACCEPT CURRENT-CHECK-TIME FROM TIME.
+           IF CURRENT-CHECK-TIME - START-TIME > MAX-RUNTIME-CEILING
+               SET RUNTIME-EXCEEDED TO TRUE
+               DISPLAY "ERROR: BUBBLE-SORT-ROUTINE supero el tope de tiempo "
+                   "configurado (" MAX-RUNTIME-CEILING
+                   "); se detiene la corrida para no comprometer la ventana "
+                   "del batch."
+           END-IF.
