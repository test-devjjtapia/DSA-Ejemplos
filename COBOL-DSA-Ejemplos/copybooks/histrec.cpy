@@ -0,0 +1,10 @@
+      *> Registro compartido del historial de corridas (request 048):
+      *> una linea por ejecucion con el nombre del programa, fecha,
+      *> hora y un resumen de entradas/salidas clave, para poder
+      *> responder "cuando corrio X por ultima vez y que produjo" sin
+      *> rebuscar en el job log. Las once demos lo COPY-an igual que ya
+      *> comparten itemx10/num2 (request 035).
+           05 HIST-PROGRAM  PIC X(24).
+           05 HIST-DATE     PIC X(8).
+           05 HIST-TIME     PIC 9(8).
+           05 HIST-DETAIL   PIC X(56).
