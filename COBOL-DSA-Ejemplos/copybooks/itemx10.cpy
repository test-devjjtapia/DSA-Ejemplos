@@ -0,0 +1,5 @@
+      *> Layout compartido para los items de trabajo de 10 caracteres
+      *> (FRUTA en ARRAY-DEMO, QUEUE-ITEM en QUEUE-DEMO, STACK-ITEM en
+      *> STACK-DEMO). Un solo cambio aqui alcanza con alargar el nombre
+      *> en los tres programas a la vez (request 035).
+           PIC X(10).
