@@ -0,0 +1,9 @@
+      *> Layout compartido para los valores numericos de las tablas de
+      *> ordenamiento y busqueda (ELEMENTS y similares en las demos de
+      *> sorting/searching, NUMERO en ARRAY-DEMO). Un solo cambio aqui
+      *> alcanza para ensanchar el campo en todos los programas a la
+      *> vez (request 035). Ensanchado de PIC 9(2) a PIC 9(9) (request
+      *> 036) para poder cargar montos de transaccion o numeros de
+      *> cuenta reales en vez de valores de demostracion de dos
+      *> digitos.
+           PIC 9(9).
