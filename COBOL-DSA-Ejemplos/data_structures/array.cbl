@@ -1,29 +1,121 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARRAY-DEMO.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Persiste FRUTAS-ARRAY entre corridas en vez de repartir siempre
+      *> la misma lista sembrada -- la segunda corrida en adelante
+      *> retoma lo que la corrida anterior dejo guardado.
+           SELECT OPTIONAL FRUTAS-FILE ASSIGN TO "FRUTASDAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FRUTA-KEY
+               FILE STATUS IS FRUTAS-FILE-STATUS.
+      *> Hoja de inventario imprimible (request 039): siempre se escribe
+      *> de nuevo en cada corrida, igual que MERGEOUT en merge_sort.cbl,
+      *> asi que no hace falta OPTIONAL.
+           SELECT INVENTORY-REPORT-FILE ASSIGN TO "INVRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INVENTORY-REPORT-FILE-STATUS.
+      *> Puente hacia QUEUE-DEMO (request 047): un inventario bajo
+      *> encola una solicitud de reposicion en el mismo QUEUEDAT que
+      *> QUEUE-FILE lee en LOAD-QUEUE-FROM-FILE de queue.cbl -- mismo
+      *> esquema de puente por archivo que STACKJRNL/FRUTASDAT, ya que
+      *> este arbol todavia no tiene una convencion de CALL entre
+      *> programas (ver nota de SEARCH-DISPATCHER-DEMO en
+      *> search_dispatcher.cbl). OPTIONAL porque el archivo puede no
+      *> existir todavia la primera vez que corre esta demo.
+           SELECT OPTIONAL RESTOCK-QUEUE-FILE ASSIGN TO "QUEUEDAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESTOCK-FILE-STATUS.
+      *> Bitacora compartida de corridas (request 048).
+           SELECT OPTIONAL HISTORY-FILE ASSIGN TO "HISTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FRUTAS-FILE.
+       01  FRUTAS-RECORD.
+           05 FRUTA-KEY  PIC 9(2).
+           05 FRUTA-NAME PIC X(10).
+
+       FD  INVENTORY-REPORT-FILE.
+       01  REPORT-LINE PIC X(60).
+
+       FD  RESTOCK-QUEUE-FILE.
+       01  RESTOCK-QUEUE-RECORD PIC X(10).
+
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           COPY histrec.
+
        WORKING-STORAGE SECTION.
+       01 FRUTAS-FILE-STATUS PIC XX VALUE "00".
+           88 FRUTAS-FILE-OK        VALUE "00".
+           88 FRUTAS-FILE-NOT-FOUND VALUE "35".
+           88 FRUTAS-FILE-EOF       VALUE "10".
        01 FRUTAS-ARRAY.
           05 FRUTAS OCCURS 10 TIMES INDEXED BY I.
-             10 FRUTA PIC X(10).
+             10 FRUTA COPY itemx10.
        01 NUMEROS-ARRAY.
           05 NUMEROS OCCURS 10 TIMES INDEXED BY J.
-             10 NUMERO PIC 9(2).
+             10 NUMERO COPY num2.
 
        01 ARRAY-SIZE PIC 9(2) VALUE 4.
+       01 FRUTAS-CAPACITY PIC 9(2) VALUE 10.
+       01 NEW-FRUTA PIC X(10).
        01 TEMP-FRUTA PIC X(10).
        01 TEMP-NUMERO PIC 9(2).
-       01 SUB-ARRAY-SIZE PIC 9(2).
+
+      *> Umbral de reposicion (request 047): declarado desde siempre sin
+      *> usarse en ningun lado del PROCEDURE DIVISION; ahora CHECK-
+      *> RESTOCK-THRESHOLD lo compara contra ARRAY-SIZE para decidir si
+      *> hace falta encolar una solicitud de reposicion.
+       01 SUB-ARRAY-SIZE PIC 9(2) VALUE 3.
+       01 RESTOCK-ITEM-NAME PIC X(10) VALUE "Reponer".
+
+       01 DELETE-TARGET-INDEX PIC 9(2).
+       01 DELETE-TARGET-VALUE PIC X(10).
+       01 DELETE-FOUND-SW PIC X VALUE "N".
+           88 DELETE-FOUND VALUE "Y".
+
+       01 SLICE-START PIC 9(2).
+       01 SLICE-END   PIC 9(2).
+
+       01 SAVE-FAILURE-SW PIC X VALUE "N".
+           88 SAVE-FAILURE VALUE "Y".
+
+      *> Reporte de inventario imprimible (request 039): encabezado de
+      *> pagina, numero de fila y conteo total, para ambos arreglos --
+      *> antes solo existia el DISPLAY a consola que desaparece con el
+      *> job log.
+       01 INVENTORY-REPORT-FILE-STATUS PIC XX VALUE "00".
+           88 INVENTORY-REPORT-FILE-OK VALUE "00".
+       01 REPORT-WRITE-FAILURE-SW PIC X VALUE "N".
+           88 REPORT-WRITE-FAILURE VALUE "Y".
+       01 NUMEROS-COUNT     PIC 9(2) VALUE 10.
+
+       01 RESTOCK-FILE-STATUS PIC XX VALUE "00".
+           88 RESTOCK-FILE-OK VALUE "00".
+       01 RPT-LINES-PER-PAGE PIC 9(2) VALUE 5.
+       01 RPT-LINE-COUNT    PIC 9(2) VALUE 0.
+       01 RPT-PAGE-NUM      PIC 9(3) VALUE 0.
+       01 RPT-SECTION-TITLE PIC X(20).
+       01 RPT-ROW-INDEX     PIC 9(3).
+       01 RPT-DETAIL-VALUE  PIC X(20).
+       01 RPT-TOTAL-COUNT-PARM PIC 9(3).
+
+       01 HISTORY-FILE-STATUS PIC XX VALUE "00".
+           88 HISTORY-FILE-OK VALUE "00".
 
        PROCEDURE DIVISION.
-       
+
+       PERFORM LOAD-FRUTAS-FROM-FILE.
+
        DISPLAY "--- CREACION Y ACCESO ---".
-       MOVE "manzana"  TO FRUTA(1).
-       MOVE "banana"   TO FRUTA(2).
-       MOVE "cereza"   TO FRUTA(3).
-       MOVE "datil"    TO FRUTA(4).
-       
        DISPLAY "Lista completa: ".
        PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
            DISPLAY FUNCTION TRIM(FRUTA(I))
@@ -42,13 +134,24 @@
 
        DISPLAY " ".
        DISPLAY "--- AGREGAR ELEMENTOS ---".
-       ADD 1 TO ARRAY-SIZE.
-       MOVE "frambuesa" TO FRUTA(ARRAY-SIZE).
+       MOVE "frambuesa" TO NEW-FRUTA.
+       PERFORM ADD-FRUTA.
        DISPLAY "Despues de agregar 'frambuesa': ".
        PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
            DISPLAY FUNCTION TRIM(FRUTA(I))
        END-PERFORM.
 
+       DISPLAY " ".
+       DISPLAY "--- LIMITE DE CAPACIDAD ---".
+       PERFORM VARYING I FROM ARRAY-SIZE BY 1 UNTIL I >= FRUTAS-CAPACITY
+           MOVE "relleno" TO NEW-FRUTA
+           PERFORM ADD-FRUTA
+       END-PERFORM.
+       DISPLAY "FRUTAS-ARRAY lleno (" ARRAY-SIZE " de "
+           FRUTAS-CAPACITY "); intentando agregar una mas: ".
+       MOVE "higo" TO NEW-FRUTA.
+       PERFORM ADD-FRUTA.
+
        DISPLAY " ".
        DISPLAY "--- SLICING (REBANADO) ---".
        PERFORM VARYING J FROM 1 BY 1 UNTIL J > 10
@@ -61,8 +164,289 @@
        END-PERFORM.
 
        DISPLAY "Sub-lista de [3:6]: ".
-       PERFORM VARYING J FROM 3 BY 1 UNTIL J > 6
-           DISPLAY NUMERO(J)
+       MOVE 3 TO SLICE-START.
+       MOVE 6 TO SLICE-END.
+       PERFORM SLICE-ROUTINE.
+
+       DISPLAY "Sub-lista de [7:10]: ".
+       MOVE 7 TO SLICE-START.
+       MOVE 10 TO SLICE-END.
+       PERFORM SLICE-ROUTINE.
+
+       DISPLAY " ".
+       DISPLAY "--- ELIMINAR ELEMENTOS ---".
+       MOVE 2 TO DELETE-TARGET-INDEX.
+       PERFORM DELETE-BY-INDEX.
+       DISPLAY "Despues de eliminar el indice 2: ".
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
+           DISPLAY FUNCTION TRIM(FRUTA(I))
        END-PERFORM.
 
-       STOP RUN.
+       MOVE "cereza" TO DELETE-TARGET-VALUE.
+       PERFORM DELETE-BY-VALUE.
+       IF DELETE-FOUND
+           DISPLAY "Despues de eliminar 'cereza': "
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
+               DISPLAY FUNCTION TRIM(FRUTA(I))
+           END-PERFORM
+       ELSE
+           DISPLAY "No se encontro 'cereza' para eliminar."
+       END-IF.
+       PERFORM RESEED-CEREZA.
+
+       PERFORM CHECK-RESTOCK-THRESHOLD.
+
+       PERFORM SAVE-FRUTAS-TO-FILE.
+
+       PERFORM GENERATE-INVENTORY-REPORT.
+
+      *> RETURN-CODE significativo (request 034): 8 si "cereza" (que la
+      *> demostracion siembra o retoma siempre) no aparecio para
+      *> eliminar, o si SAVE-FRUTAS-TO-FILE o GENERATE-INVENTORY-REPORT
+      *> no pudieron grabar algun registro -- ambos son excepciones de
+      *> datos, no el rechazo por capacidad llena del 'higo', que es el
+      *> resultado esperado.
+       IF NOT DELETE-FOUND OR SAVE-FAILURE OR REPORT-WRITE-FAILURE
+           MOVE 8 TO RETURN-CODE
+       ELSE
+           MOVE 0 TO RETURN-CODE
+       END-IF.
+
+       PERFORM WRITE-HISTORY-ENTRY.
+
+       GOBACK.
+
+       WRITE-HISTORY-ENTRY.
+      *> Bitacora compartida de corridas (request 048): una linea por
+      *> ejecucion en HISTLOG, igual patron que las otras diez demos.
+           OPEN EXTEND HISTORY-FILE.
+           IF NOT HISTORY-FILE-OK
+               CLOSE HISTORY-FILE
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           MOVE "ARRAY-DEMO" TO HIST-PROGRAM.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HIST-DATE.
+           ACCEPT HIST-TIME FROM TIME.
+           MOVE SPACES TO HIST-DETAIL.
+           STRING "ARRAY-SIZE=" ARRAY-SIZE
+               " NUMEROS-COUNT=" NUMEROS-COUNT
+               DELIMITED BY SIZE INTO HIST-DETAIL
+           END-STRING.
+           WRITE HISTORY-RECORD.
+           CLOSE HISTORY-FILE.
+
+       LOAD-FRUTAS-FROM-FILE.
+      *> Si FRUTASDAT ya existe, retoma el arreglo tal como quedo en la
+      *> corrida anterior; si no, siembra la lista historica de 4
+      *> frutas (mismo comportamiento que tenia el programa original).
+           MOVE 0 TO ARRAY-SIZE.
+           OPEN INPUT FRUTAS-FILE.
+           IF FRUTAS-FILE-OK
+               MOVE LOW-VALUES TO FRUTA-KEY
+               START FRUTAS-FILE KEY IS NOT LESS THAN FRUTA-KEY
+                   INVALID KEY SET FRUTAS-FILE-EOF TO TRUE
+               END-START
+               PERFORM UNTIL FRUTAS-FILE-EOF
+                   READ FRUTAS-FILE NEXT RECORD
+                       AT END
+                           SET FRUTAS-FILE-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO ARRAY-SIZE
+                           MOVE FRUTA-NAME TO FRUTA(ARRAY-SIZE)
+                   END-READ
+               END-PERFORM
+               CLOSE FRUTAS-FILE
+           ELSE
+               MOVE "manzana"  TO FRUTA(1)
+               MOVE "banana"   TO FRUTA(2)
+               MOVE "cereza"   TO FRUTA(3)
+               MOVE "datil"    TO FRUTA(4)
+               MOVE 4 TO ARRAY-SIZE
+           END-IF.
+
+       SAVE-FRUTAS-TO-FILE.
+      *> Reescribe FRUTASDAT por completo con el contenido final del
+      *> arreglo, para que la proxima corrida lo retome.
+           MOVE "N" TO SAVE-FAILURE-SW.
+           OPEN OUTPUT FRUTAS-FILE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
+               MOVE I TO FRUTA-KEY
+               MOVE FRUTA(I) TO FRUTA-NAME
+               WRITE FRUTAS-RECORD
+                   INVALID KEY
+                       DISPLAY "ERROR: no se pudo guardar la fruta en indice "
+                           I
+                       SET SAVE-FAILURE TO TRUE
+               END-WRITE
+           END-PERFORM.
+           CLOSE FRUTAS-FILE.
+
+       ADD-FRUTA.
+      *> No hay forma de crecer mas alla de lo que declara el OCCURS;
+      *> antes esto se hacia con un ADD 1 TO ARRAY-SIZE directo en la
+      *> linea principal, que silenciosamente se saldria del arreglo si
+      *> ya estaba lleno.
+           IF ARRAY-SIZE >= FRUTAS-CAPACITY
+               DISPLAY "ERROR: FRUTAS-ARRAY lleno (capacidad "
+                   FRUTAS-CAPACITY "); no se puede agregar '"
+                   FUNCTION TRIM(NEW-FRUTA) "'."
+           ELSE
+               ADD 1 TO ARRAY-SIZE
+               MOVE NEW-FRUTA TO FRUTA(ARRAY-SIZE)
+           END-IF.
+
+       SLICE-ROUTINE.
+      *> Rebanado generico NUMERO(SLICE-START:SLICE-END); reemplaza los
+      *> rangos fijos que antes estaban embebidos en la linea principal.
+           IF SLICE-START < 1 OR SLICE-END > 10 OR SLICE-START > SLICE-END
+               DISPLAY "ERROR: rango de rebanado invalido ["
+                   SLICE-START ":" SLICE-END "]"
+           ELSE
+               PERFORM VARYING J FROM SLICE-START BY 1 UNTIL J > SLICE-END
+                   DISPLAY NUMERO(J)
+               END-PERFORM
+           END-IF.
+
+       DELETE-BY-INDEX.
+      *> Recorre el arreglo desplazando cada elemento posterior al
+      *> indice eliminado un lugar a la izquierda, y reduce el tamano
+      *> logico en uno; no hace falta borrar la ultima posicion porque
+      *> queda fuera del rango que ARRAY-SIZE reporta.
+           IF DELETE-TARGET-INDEX >= 1 AND DELETE-TARGET-INDEX <= ARRAY-SIZE
+               PERFORM VARYING I FROM DELETE-TARGET-INDEX BY 1
+                       UNTIL I >= ARRAY-SIZE
+                   MOVE FRUTA(I + 1) TO FRUTA(I)
+               END-PERFORM
+               SUBTRACT 1 FROM ARRAY-SIZE
+           ELSE
+               DISPLAY "ERROR: indice " DELETE-TARGET-INDEX
+                   " fuera de rango para eliminar."
+           END-IF.
+
+       DELETE-BY-VALUE.
+      *> Busca el primer elemento que coincide con DELETE-TARGET-VALUE
+      *> y reutiliza DELETE-BY-INDEX para quitarlo.
+           MOVE "N" TO DELETE-FOUND-SW.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
+               IF FUNCTION TRIM(FRUTA(I)) = FUNCTION TRIM(DELETE-TARGET-VALUE)
+                   MOVE I TO DELETE-TARGET-INDEX
+                   SET DELETE-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF DELETE-FOUND
+               PERFORM DELETE-BY-INDEX
+           END-IF.
+
+       RESEED-CEREZA.
+      *> El guion fijo de esta demo siempre intenta eliminar 'cereza'
+      *> (ver el comentario de RETURN-CODE mas abajo); como SAVE-FRUTAS-
+      *> TO-FILE persiste el arreglo ya sin ella, desde la segunda
+      *> corrida en adelante 'cereza' ya no aparece para eliminar y
+      *> RETURN-CODE queda en 8 de forma permanente. Se la vuelve a
+      *> agregar despues de la demostracion (esta seccion acaba de
+      *> liberar dos posiciones, asi que siempre hay lugar) para que la
+      *> proxima corrida pueda repetir la misma demostracion.
+           IF DELETE-FOUND
+               MOVE "cereza" TO NEW-FRUTA
+               PERFORM ADD-FRUTA
+           END-IF.
+
+       CHECK-RESTOCK-THRESHOLD.
+      *> Si FRUTAS-ARRAY quedo por debajo de SUB-ARRAY-SIZE, encola una
+      *> solicitud de reposicion en QUEUEDAT (OPEN EXTEND, igual que
+      *> WRITE-JOURNAL-ENTRY en stack.cbl crea el archivo si todavia no
+      *> existe); la proxima corrida de QUEUE-DEMO la retoma como un
+      *> turno mas a traves de su propio LOAD-QUEUE-FROM-FILE/
+      *> ENQUEUE-ROUTINE, convirtiendo un numero que nadie miraba en un
+      *> tique accionable.
+           IF ARRAY-SIZE < SUB-ARRAY-SIZE
+               OPEN EXTEND RESTOCK-QUEUE-FILE
+               IF NOT RESTOCK-FILE-OK
+                   OPEN OUTPUT RESTOCK-QUEUE-FILE
+               END-IF
+               MOVE RESTOCK-ITEM-NAME TO RESTOCK-QUEUE-RECORD
+               WRITE RESTOCK-QUEUE-RECORD
+               CLOSE RESTOCK-QUEUE-FILE
+               DISPLAY "Aviso: inventario bajo (" ARRAY-SIZE " de "
+                   SUB-ARRAY-SIZE "); se encolo una solicitud de "
+                   "reposicion en QUEUEDAT."
+           END-IF.
+
+       GENERATE-INVENTORY-REPORT.
+      *> Hoja de inventario imprimible (request 039) con FRUTAS-ARRAY y
+      *> NUMEROS-ARRAY, una seccion por arreglo, cada una con su propio
+      *> encabezado de pagina (repetido si el arreglo no entra en una
+      *> sola pagina), numero de fila y un total al pie.
+           MOVE "N" TO REPORT-WRITE-FAILURE-SW.
+           OPEN OUTPUT INVENTORY-REPORT-FILE.
+           IF NOT INVENTORY-REPORT-FILE-OK
+               DISPLAY "ERROR: no se pudo abrir INVRPT para el reporte de inventario."
+               SET REPORT-WRITE-FAILURE TO TRUE
+           ELSE
+               MOVE "FRUTAS-ARRAY" TO RPT-SECTION-TITLE
+               MOVE RPT-LINES-PER-PAGE TO RPT-LINE-COUNT
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
+                   MOVE I TO RPT-ROW-INDEX
+                   MOVE FRUTA(I) TO RPT-DETAIL-VALUE
+                   PERFORM WRITE-INVENTORY-ROW
+               END-PERFORM
+               MOVE ARRAY-SIZE TO RPT-TOTAL-COUNT-PARM
+               PERFORM WRITE-SECTION-TOTAL
+
+               MOVE "NUMEROS-ARRAY" TO RPT-SECTION-TITLE
+               MOVE RPT-LINES-PER-PAGE TO RPT-LINE-COUNT
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > NUMEROS-COUNT
+                   MOVE J TO RPT-ROW-INDEX
+                   MOVE NUMERO(J) TO RPT-DETAIL-VALUE
+                   PERFORM WRITE-INVENTORY-ROW
+               END-PERFORM
+               MOVE NUMEROS-COUNT TO RPT-TOTAL-COUNT-PARM
+               PERFORM WRITE-SECTION-TOTAL
+
+               CLOSE INVENTORY-REPORT-FILE
+               DISPLAY "Reporte de inventario grabado en INVRPT."
+           END-IF.
+
+       WRITE-PAGE-HEADER.
+           ADD 1 TO RPT-PAGE-NUM.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "REPORTE DE INVENTARIO - " DELIMITED BY SIZE
+               FUNCTION TRIM(RPT-SECTION-TITLE) DELIMITED BY SIZE
+               "  (Pagina " DELIMITED BY SIZE
+               RPT-PAGE-NUM DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           IF NOT INVENTORY-REPORT-FILE-OK
+               SET REPORT-WRITE-FAILURE TO TRUE
+           END-IF.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE "FILA  VALOR" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 0 TO RPT-LINE-COUNT.
+
+       WRITE-INVENTORY-ROW.
+           IF RPT-LINE-COUNT >= RPT-LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADER
+           END-IF.
+           MOVE SPACES TO REPORT-LINE.
+           STRING RPT-ROW-INDEX DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               RPT-DETAIL-VALUE DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           ADD 1 TO RPT-LINE-COUNT.
+
+       WRITE-SECTION-TOTAL.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "Total de elementos: " DELIMITED BY SIZE
+               RPT-TOTAL-COUNT-PARM DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
