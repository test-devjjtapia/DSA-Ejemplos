@@ -0,0 +1,143 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QUEUE-STACK-TRANSFER-DEMO.
+
+      *> Puente entre QUEUE-DEMO y STACK-DEMO (request 038): lleva su
+      *> propia QUEUE-STRUCTURE (mismo buffer circular de queue.cbl) y
+      *> su propia pila de callbacks (mismo STACK-ARRAY/TOP-POINTER de
+      *> stack.cbl), igual que SEARCH-DISPATCHER-DEMO y
+      *> SORT-COMPARISON-DEMO llevan sus propias copias de las rutinas
+      *> que combinan en vez de invocar los otros programas por CALL.
+      *> TRANSFER-ROUTINE es el paso unico que antes habia que hacer a
+      *> mano: un DEQUEUE-ROUTINE seguido de un PUSH-ROUTINE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 QUEUE-STRUCTURE.
+          05 QUEUE-ARRAY OCCURS 10 TIMES.
+             10 QUEUE-ITEM     COPY itemx10.
+          05 FRONT-POINTER PIC 9(2) VALUE 1.
+          05 REAR-POINTER  PIC 9(2) VALUE 0.
+          05 QUEUE-SIZE    PIC 9(2) VALUE 0.
+       01 QUEUE-CAPACITY PIC 9(2) VALUE 10.
+
+       01 STACK-STRUCTURE.
+          05 STACK-ARRAY OCCURS 10 TIMES.
+             10 STACK-ITEM COPY itemx10.
+          05 TOP-POINTER PIC 9(2) VALUE 0.
+       01 STACK-CAPACITY PIC 9(2) VALUE 10.
+
+       01 ITEM-TO-ENQUEUE PIC X(10).
+       01 DEQUEUED-ITEM   PIC X(10).
+       01 ITEM-TO-PUSH    PIC X(10).
+       01 DEQUEUE-OK-SW   PIC X VALUE "N".
+           88 DEQUEUE-OK  VALUE "Y".
+
+       01 I            PIC 9(2).
+       01 DISPLAY-IDX  PIC 9(2).
+       01 TRANSFER-COUNT PIC 9(2) VALUE 0.
+
+      *> Si un item se pudo retirar de la cola pero la pila de
+      *> callbacks ya estaba llena, queda varado entre las dos
+      *> estructuras -- nadie lo atendio y nadie lo puede volver a
+      *> pedir. Es la misma clase de excepcion de datos que dispara
+      *> RC 8 en queue.cbl/stack.cbl (request 034).
+       01 STRANDED-COUNT PIC 9(2) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       DISPLAY "--- CLIENTES ATENDIDOS, A LA ESPERA DE CALLBACK ---".
+       MOVE "Cliente A" TO ITEM-TO-ENQUEUE.
+       PERFORM ENQUEUE-ROUTINE.
+       MOVE "Cliente B" TO ITEM-TO-ENQUEUE.
+       PERFORM ENQUEUE-ROUTINE.
+       MOVE "Cliente C" TO ITEM-TO-ENQUEUE.
+       PERFORM ENQUEUE-ROUTINE.
+
+       DISPLAY "Cola de atendidos: ".
+       PERFORM DISPLAY-QUEUE.
+
+       DISPLAY " ".
+       DISPLAY "--- TRANSFIRIENDO A LA PILA DE CALLBACKS ---".
+       PERFORM UNTIL QUEUE-SIZE = 0
+           PERFORM TRANSFER-ROUTINE
+       END-PERFORM.
+
+       DISPLAY "Cola de atendidos (deberia quedar vacia): ".
+       PERFORM DISPLAY-QUEUE.
+       DISPLAY "Pila de callbacks (orden inverso: el ultimo atendido"
+           " se llama primero): ".
+       PERFORM DISPLAY-STACK.
+       DISPLAY "Transferencias realizadas: " TRANSFER-COUNT.
+
+      *> RETURN-CODE significativo (request 034/038): 8 si algun item
+      *> quedo varado por encontrar la pila de callbacks llena.
+       IF STRANDED-COUNT > 0
+           MOVE 8 TO RETURN-CODE
+       ELSE
+           MOVE 0 TO RETURN-CODE
+       END-IF.
+
+       GOBACK.
+
+       TRANSFER-ROUTINE.
+      *> El paso unico que pide el request 038: dequeue de
+      *> QUEUE-STRUCTURE seguido de push sobre STACK-STRUCTURE, sin que
+      *> nadie tenga que copiar DEQUEUED-ITEM a mano.
+           PERFORM DEQUEUE-ROUTINE.
+           IF DEQUEUE-OK
+               MOVE DEQUEUED-ITEM TO ITEM-TO-PUSH
+               PERFORM PUSH-ROUTINE
+               ADD 1 TO TRANSFER-COUNT
+           END-IF.
+
+       ENQUEUE-ROUTINE.
+           IF QUEUE-SIZE < QUEUE-CAPACITY
+               ADD 1 TO REAR-POINTER
+               IF REAR-POINTER > QUEUE-CAPACITY
+                   MOVE 1 TO REAR-POINTER
+               END-IF
+               MOVE ITEM-TO-ENQUEUE TO QUEUE-ITEM(REAR-POINTER)
+               ADD 1 TO QUEUE-SIZE
+           ELSE
+               DISPLAY "Error: La cola esta llena."
+           END-IF.
+
+       DEQUEUE-ROUTINE.
+           MOVE "N" TO DEQUEUE-OK-SW.
+           IF QUEUE-SIZE > 0
+               MOVE QUEUE-ITEM(FRONT-POINTER) TO DEQUEUED-ITEM
+               ADD 1 TO FRONT-POINTER
+               IF FRONT-POINTER > QUEUE-CAPACITY
+                   MOVE 1 TO FRONT-POINTER
+               END-IF
+               SUBTRACT 1 FROM QUEUE-SIZE
+               SET DEQUEUE-OK TO TRUE
+           ELSE
+               DISPLAY "Error: La cola esta vacia."
+           END-IF.
+
+       PUSH-ROUTINE.
+           IF TOP-POINTER < STACK-CAPACITY
+               ADD 1 TO TOP-POINTER
+               MOVE ITEM-TO-PUSH TO STACK-ITEM(TOP-POINTER)
+           ELSE
+               DISPLAY "Error: La pila de callbacks esta llena. Se vara '"
+                   FUNCTION TRIM(ITEM-TO-PUSH) "'."
+               ADD 1 TO STRANDED-COUNT
+           END-IF.
+
+       DISPLAY-QUEUE.
+           MOVE FRONT-POINTER TO DISPLAY-IDX.
+           PERFORM QUEUE-SIZE TIMES
+               DISPLAY FUNCTION TRIM(QUEUE-ITEM(DISPLAY-IDX))
+               ADD 1 TO DISPLAY-IDX
+               IF DISPLAY-IDX > QUEUE-CAPACITY
+                   MOVE 1 TO DISPLAY-IDX
+               END-IF
+           END-PERFORM.
+
+       DISPLAY-STACK.
+           PERFORM VARYING I FROM TOP-POINTER BY -1 UNTIL I = 0
+               DISPLAY FUNCTION TRIM(STACK-ITEM(I))
+           END-PERFORM.
