@@ -2,21 +2,112 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STACK-DEMO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Bitacora de auditoria/restart (request 029): cada PUSH/POP
+      *> exitoso se agrega al final de STACKJRNL (nunca se reescribe
+      *> como FRUTASDAT/QUEUEDAT), para reconstruir todas las pilas
+      *> completas al reiniciar y dejar un rastro de auditoria de toda
+      *> la historia.
+           SELECT OPTIONAL STACK-JOURNAL ASSIGN TO "STACKJRNL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOURNAL-FILE-STATUS.
+      *> Bitacora compartida de corridas (request 048).
+           SELECT OPTIONAL HISTORY-FILE ASSIGN TO "HISTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STACK-JOURNAL.
+       01  JOURNAL-RECORD.
+           05 JOURNAL-OP    PIC X(4).
+           05 JOURNAL-STACK PIC X(10).
+           05 JOURNAL-ITEM  PIC X(10).
+           05 JOURNAL-TIME  PIC 9(8).
+
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           COPY histrec.
+
        WORKING-STORAGE SECTION.
-       01 STACK-STRUCTURE.
-          05 STACK-ARRAY OCCURS 10 TIMES.
-             10 STACK-ITEM PIC X(10).
-          05 TOP-POINTER PIC 9(2) VALUE 0.
+       01 JOURNAL-FILE-STATUS PIC XX VALUE "00".
+           88 JOURNAL-FILE-OK  VALUE "00".
+           88 JOURNAL-FILE-EOF VALUE "10".
+
+      *> Multiples pilas nombradas (request 031): cada STACK-ENTRY es
+      *> una pila independiente con su propio TOP-POINTER y
+      *> STACK-ARRAY; CURRENT-STACK-IDX selecciona sobre cual opera
+      *> PUSH-ROUTINE/POP-ROUTINE/etc, igual que FRONT-POINTER
+      *> selecciona la posicion dentro de QUEUE-ARRAY en queue.cbl.
+       01 STACK-NAMES-TABLE.
+          05 STACK-ENTRY OCCURS 5 TIMES.
+             10 STACK-NAME  PIC X(10).
+             10 TOP-POINTER PIC 9(2) VALUE 0.
+             10 STACK-ARRAY OCCURS 10 TIMES.
+                15 STACK-ITEM COPY itemx10.
+       01 STACK-COUNT        PIC 9(1) VALUE 0.
+       01 STACK-TABLE-CAPACITY PIC 9(1) VALUE 5.
+       01 CURRENT-STACK-IDX  PIC 9(1) VALUE 1.
+       01 SAVED-STACK-IDX    PIC 9(1).
+       01 NEW-STACK-NAME     PIC X(10).
+       01 SELECTED-STACK-NAME PIC X(10).
+       01 STACK-FOUND-SW     PIC X VALUE "N".
+           88 STACK-FOUND VALUE "Y".
 
        01 ITEM-TO-PUSH PIC X(10).
        01 POPPED-ITEM  PIC X(10).
        01 PEEKED-ITEM  PIC X(10).
+       01 STACK-EMPTY-MSG PIC X(2).
+       01 PEEK-N-COUNT PIC 9(2).
+
+       01 I PIC 9(2).
+       01 J PIC 9(2).
+       01 K PIC 9(1).
+
+      *> REPLAY-MODE-SW evita que la reconstruccion del arranque
+      *> (leyendo STACKJRNL) vuelva a escribir las mismas entradas que
+      *> ya estan en la bitacora.
+       01 REPLAY-MODE-SW PIC X VALUE "N".
+           88 REPLAYING VALUE "Y".
+       01 JOURNAL-TIMESTAMP PIC 9(8).
+
+      *> Cola de reintento (request 030): en vez de solo avisar con un
+      *> mensaje generico, PUSH-ROUTINE informa el item concreto
+      *> rechazado y lo encola aqui, junto con la pila a la que iba
+      *> dirigido; cuando un POP libera espacio se reintenta desde el
+      *> frente de esta cola (FIFO simple, sin buffer circular porque
+      *> su capacidad de uso real es baja).
+       01 RETRY-STRUCTURE.
+          05 RETRY-ARRAY OCCURS 10 TIMES.
+             10 RETRY-ITEM      PIC X(10).
+             10 RETRY-STACK-IDX PIC 9(1).
+          05 RETRY-QUEUE-SIZE PIC 9(2) VALUE 0.
+       01 RETRY-CAPACITY PIC 9(2) VALUE 10.
+
+      *> Resultado de FIND-RETRY-WITH-ROOM: con pilas nombradas (request
+      *> 031) cada entrada de la cola de reintento puede apuntar a una
+      *> pila distinta, asi que "hay lugar para reintentar" ya no es
+      *> una pregunta sobre la pila de la entrada 1 sino sobre cada
+      *> entrada por separado.
+       01 RETRY-FOUND-IDX PIC 9(2) VALUE 0.
+       01 RETRY-SCAN-SW PIC X VALUE "N".
+           88 RETRY-ENTRY-FOUND VALUE "Y".
+
+       01 HISTORY-FILE-STATUS PIC XX VALUE "00".
+           88 HISTORY-FILE-OK VALUE "00".
 
        PROCEDURE DIVISION.
 
-       DISPLAY "--- INICIALIZANDO PILA ---".
-       DISPLAY "¿La pila esta vacia? " (IF TOP-POINTER = 0 THEN "Si" ELSE "No").
+       MOVE "Biblioteca" TO NEW-STACK-NAME.
+       PERFORM REGISTER-STACK.
+
+       PERFORM LOAD-STACK-FROM-JOURNAL.
+
+       DISPLAY "--- INICIALIZANDO PILA '" FUNCTION TRIM(STACK-NAME(CURRENT-STACK-IDX)) "' ---".
+       PERFORM CHECK-STACK-EMPTY.
+       DISPLAY "¿La pila esta vacia? " STACK-EMPTY-MSG.
 
        DISPLAY " ".
        DISPLAY "--- AÑADIENDO ELEMENTOS (PUSH) ---".
@@ -31,7 +122,7 @@
        PERFORM DISPLAY-STACK.
        PERFORM PEEK-ROUTINE.
        DISPLAY "Elemento en la cima (peek): " PEEKED-ITEM.
-       DISPLAY "Tamaño de la pila: " TOP-POINTER.
+       DISPLAY "Tamaño de la pila: " TOP-POINTER(CURRENT-STACK-IDX).
 
        DISPLAY " ".
        DISPLAY "--- ELIMINANDO ELEMENTOS (POP) ---".
@@ -47,34 +138,303 @@
 
        PERFORM PEEK-ROUTINE.
        DISPLAY "Elemento en la cima ahora: " PEEKED-ITEM.
-       DISPLAY "¿La pila esta vacia? " (IF TOP-POINTER = 0 THEN "Si" ELSE "No").
+       PERFORM CHECK-STACK-EMPTY.
+       DISPLAY "¿La pila esta vacia? " STACK-EMPTY-MSG.
+
+      *> Demuestra el aviso de item concreto rechazado y la cola de
+      *> reintento cuando la pila esta llena (request 030).
+       DISPLAY " ".
+       DISPLAY "--- PILA LLENA Y COLA DE REINTENTO ---".
+       PERFORM VARYING I FROM TOP-POINTER(CURRENT-STACK-IDX) BY 1
+               UNTIL I >= 10
+           MOVE "Relleno" TO ITEM-TO-PUSH
+           PERFORM PUSH-ROUTINE
+       END-PERFORM.
+       MOVE "Libro Extra" TO ITEM-TO-PUSH.
+       PERFORM PUSH-ROUTINE.
+       PERFORM POP-ROUTINE.
+       DISPLAY "Elemento quitado: " POPPED-ITEM.
+       DISPLAY "Pila actual despues del reintento: ".
+       PERFORM DISPLAY-STACK.
+       PERFORM DRAIN-RETRY-BACKLOG.
+
+      *> Pilas multiples nombradas (request 031): una segunda pila
+      *> independiente demuestra que cada una lleva su propio
+      *> TOP-POINTER/STACK-ARRAY sin interferir con "Biblioteca".
+       DISPLAY " ".
+       DISPLAY "--- SEGUNDA PILA NOMBRADA ---".
+       MOVE "Urgentes" TO NEW-STACK-NAME.
+       PERFORM REGISTER-STACK.
+       MOVE "Reclamo 1" TO ITEM-TO-PUSH.
+       PERFORM PUSH-ROUTINE.
+       MOVE "Reclamo 2" TO ITEM-TO-PUSH.
+       PERFORM PUSH-ROUTINE.
+       DISPLAY "Pila 'Urgentes': ".
+       PERFORM DISPLAY-STACK.
+
+       MOVE "Biblioteca" TO SELECTED-STACK-NAME.
+       PERFORM SELECT-STACK-BY-NAME.
+       DISPLAY "De vuelta en 'Biblioteca' (intacta): ".
+       PERFORM DISPLAY-STACK.
+
+       DISPLAY " ".
+       DISPLAY "--- PEEK-N (ver sin desapilar) ---".
+       MOVE 3 TO PEEK-N-COUNT.
+       DISPLAY "Los 3 elementos superiores de 'Biblioteca': ".
+       PERFORM PEEK-N-ROUTINE.
+       MOVE 99 TO PEEK-N-COUNT.
+       DISPLAY "Pidiendo 99 (mas de los que hay): ".
+       PERFORM PEEK-N-ROUTINE.
+
+      *> RETURN-CODE significativo (request 034): 8 si quedaron PUSH
+      *> pendientes en RETRY-STRUCTURE sin reintentar con exito, igual
+      *> que el RC-8 de las demas demos senala una condicion pendiente
+      *> de revision.
+       IF RETRY-QUEUE-SIZE > 0
+           MOVE 8 TO RETURN-CODE
+       ELSE
+           MOVE 0 TO RETURN-CODE
+       END-IF.
 
-       STOP RUN.
+       PERFORM WRITE-HISTORY-ENTRY.
+
+       GOBACK.
+
+       WRITE-HISTORY-ENTRY.
+      *> Bitacora compartida de corridas (request 048): una linea por
+      *> ejecucion en HISTLOG, igual patron que las otras diez demos.
+           OPEN EXTEND HISTORY-FILE.
+           IF NOT HISTORY-FILE-OK
+               CLOSE HISTORY-FILE
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           MOVE "STACK-DEMO" TO HIST-PROGRAM.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HIST-DATE.
+           ACCEPT HIST-TIME FROM TIME.
+           MOVE SPACES TO HIST-DETAIL.
+           STRING "PILAS=" STACK-COUNT
+               " RETRY-PENDIENTES=" RETRY-QUEUE-SIZE
+               DELIMITED BY SIZE INTO HIST-DETAIL
+           END-STRING.
+           WRITE HISTORY-RECORD.
+           CLOSE HISTORY-FILE.
+
+       REGISTER-STACK.
+      *> Da de alta una pila nueva (o la reutiliza si ya existe con ese
+      *> nombre) y la deja seleccionada en CURRENT-STACK-IDX.
+           MOVE NEW-STACK-NAME TO SELECTED-STACK-NAME.
+           PERFORM SELECT-STACK-BY-NAME.
+           IF NOT STACK-FOUND
+               IF STACK-COUNT < STACK-TABLE-CAPACITY
+                   ADD 1 TO STACK-COUNT
+                   MOVE NEW-STACK-NAME TO STACK-NAME(STACK-COUNT)
+                   MOVE STACK-COUNT TO CURRENT-STACK-IDX
+               ELSE
+                   DISPLAY "Error: no hay espacio para otra pila ('"
+                       FUNCTION TRIM(NEW-STACK-NAME) "')."
+               END-IF
+           END-IF.
+
+       SELECT-STACK-BY-NAME.
+      *> Busca SELECTED-STACK-NAME entre las pilas ya registradas y, si
+      *> la encuentra, la deja seleccionada en CURRENT-STACK-IDX.
+           MOVE "N" TO STACK-FOUND-SW.
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > STACK-COUNT
+               IF FUNCTION TRIM(STACK-NAME(K)) = FUNCTION TRIM(SELECTED-STACK-NAME)
+                   MOVE K TO CURRENT-STACK-IDX
+                   SET STACK-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       LOAD-STACK-FROM-JOURNAL.
+      *> Repite cada entrada de STACKJRNL desde el principio para dejar
+      *> todas las pilas en memoria tal como quedaron al final de la
+      *> corrida anterior; si no hay bitacora previa, arranca vacia,
+      *> como siempre lo hacia este demo. Las pilas mencionadas en la
+      *> bitacora que todavia no existen se registran sobre la marcha.
+           SET REPLAYING TO TRUE.
+           MOVE CURRENT-STACK-IDX TO SAVED-STACK-IDX.
+           OPEN INPUT STACK-JOURNAL.
+           IF JOURNAL-FILE-OK
+               PERFORM UNTIL JOURNAL-FILE-EOF
+                   READ STACK-JOURNAL
+                       AT END
+                           SET JOURNAL-FILE-EOF TO TRUE
+                       NOT AT END
+                           MOVE JOURNAL-STACK TO SELECTED-STACK-NAME
+                           PERFORM SELECT-STACK-BY-NAME
+                           IF NOT STACK-FOUND
+                               MOVE JOURNAL-STACK TO NEW-STACK-NAME
+                               PERFORM REGISTER-STACK
+                           END-IF
+                           EVALUATE JOURNAL-OP
+                               WHEN "PUSH"
+                                   MOVE JOURNAL-ITEM TO ITEM-TO-PUSH
+                                   PERFORM PUSH-ROUTINE
+                               WHEN "POP "
+                                   PERFORM POP-ROUTINE
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE STACK-JOURNAL.
+           MOVE "N" TO REPLAY-MODE-SW.
+           MOVE SAVED-STACK-IDX TO CURRENT-STACK-IDX.
+           IF TOP-POINTER(CURRENT-STACK-IDX) > 0
+               DISPLAY "--- PILA RECUPERADA DE LA BITACORA ---"
+               PERFORM DISPLAY-STACK
+           END-IF.
+
+       WRITE-JOURNAL-ENTRY.
+      *> Se agrega al final (OPEN EXTEND) en vez de reescribir todo el
+      *> archivo, para que STACKJRNL acumule el historial completo de
+      *> auditoria en vez de solo el estado final.
+           OPEN EXTEND STACK-JOURNAL.
+           IF NOT JOURNAL-FILE-OK
+               CLOSE STACK-JOURNAL
+               OPEN OUTPUT STACK-JOURNAL
+           END-IF.
+           MOVE STACK-NAME(CURRENT-STACK-IDX) TO JOURNAL-STACK.
+           ACCEPT JOURNAL-TIMESTAMP FROM TIME.
+           MOVE JOURNAL-TIMESTAMP TO JOURNAL-TIME.
+           WRITE JOURNAL-RECORD.
+           CLOSE STACK-JOURNAL.
+
+       CHECK-STACK-EMPTY.
+           IF TOP-POINTER(CURRENT-STACK-IDX) = 0
+               MOVE "Si" TO STACK-EMPTY-MSG
+           ELSE
+               MOVE "No" TO STACK-EMPTY-MSG
+           END-IF.
 
        PUSH-ROUTINE.
-           IF TOP-POINTER < 10
-               ADD 1 TO TOP-POINTER
-               MOVE ITEM-TO-PUSH TO STACK-ITEM(TOP-POINTER)
+           IF TOP-POINTER(CURRENT-STACK-IDX) < 10
+               ADD 1 TO TOP-POINTER(CURRENT-STACK-IDX)
+               MOVE ITEM-TO-PUSH
+                   TO STACK-ITEM(CURRENT-STACK-IDX, TOP-POINTER(CURRENT-STACK-IDX))
+               IF NOT REPLAYING
+                   MOVE "PUSH" TO JOURNAL-OP
+                   MOVE ITEM-TO-PUSH TO JOURNAL-ITEM
+                   PERFORM WRITE-JOURNAL-ENTRY
+               END-IF
+           ELSE
+               DISPLAY "Error: La pila esta llena. Se rechazo '"
+                   FUNCTION TRIM(ITEM-TO-PUSH) "'."
+               PERFORM ENQUEUE-RETRY
+           END-IF.
+
+       ENQUEUE-RETRY.
+           IF RETRY-QUEUE-SIZE < RETRY-CAPACITY
+               ADD 1 TO RETRY-QUEUE-SIZE
+               MOVE ITEM-TO-PUSH TO RETRY-ITEM(RETRY-QUEUE-SIZE)
+               MOVE CURRENT-STACK-IDX TO RETRY-STACK-IDX(RETRY-QUEUE-SIZE)
+               DISPLAY "'" FUNCTION TRIM(ITEM-TO-PUSH)
+                   "' se encolo para reintento."
            ELSE
-               DISPLAY "Error: La pila esta llena."
+               DISPLAY "Error: la cola de reintento tambien esta llena; '"
+                   FUNCTION TRIM(ITEM-TO-PUSH) "' se perdio."
            END-IF.
 
+       RETRY-PENDING-PUSHES.
+      *> Reintenta los PUSH rechazados por pila llena, ahora que
+      *> POP-ROUTINE libero al menos un lugar en alguna pila; cada
+      *> entrada recuerda a que pila iba dirigida (request 031), asi
+      *> que se busca la primera entrada de la cola cuya propia pila
+      *> tenga lugar -- no solo la de la cabeza -- para que una entrada
+      *> detras de otra destinada a una pila todavia llena no quede
+      *> varada detras de ella.
+           MOVE CURRENT-STACK-IDX TO SAVED-STACK-IDX.
+           PERFORM FIND-RETRY-WITH-ROOM.
+           PERFORM UNTIL NOT RETRY-ENTRY-FOUND
+               MOVE RETRY-STACK-IDX(RETRY-FOUND-IDX) TO CURRENT-STACK-IDX
+               MOVE RETRY-ITEM(RETRY-FOUND-IDX) TO ITEM-TO-PUSH
+               PERFORM VARYING I FROM RETRY-FOUND-IDX BY 1
+                       UNTIL I >= RETRY-QUEUE-SIZE
+                   MOVE RETRY-ITEM(I + 1) TO RETRY-ITEM(I)
+                   MOVE RETRY-STACK-IDX(I + 1) TO RETRY-STACK-IDX(I)
+               END-PERFORM
+               SUBTRACT 1 FROM RETRY-QUEUE-SIZE
+               DISPLAY "Reintentando push de '"
+                   FUNCTION TRIM(ITEM-TO-PUSH) "' en '"
+                   FUNCTION TRIM(STACK-NAME(CURRENT-STACK-IDX)) "': "
+               PERFORM PUSH-ROUTINE
+               PERFORM FIND-RETRY-WITH-ROOM
+           END-PERFORM.
+           MOVE SAVED-STACK-IDX TO CURRENT-STACK-IDX.
+
+       DRAIN-RETRY-BACKLOG.
+      *> Analogo a DRAIN-SCRIPT-SURPLUS en queue.cbl: si esta pila
+      *> arranca ya llena (heredada de STACKJRNL de una corrida
+      *> anterior), los PUSH de este guion se rechazan antes de que el
+      *> unico POP del guion alcance a reintentarlos a todos, y
+      *> RETRY-QUEUE-SIZE queda en mas de cero -- y por lo tanto
+      *> RETURN-CODE en 8 -- de forma permanente desde la segunda
+      *> corrida en adelante. Se sigue desapilando (POP-ROUTINE ya
+      *> reintenta automaticamente via RETRY-PENDING-PUSHES) hasta
+      *> vaciar la cola de reintento o quedarse sin elementos.
+           IF RETRY-QUEUE-SIZE > 0
+               DISPLAY " "
+               DISPLAY "--- CIERRE: ATENDIENDO REINTENTOS PENDIENTES ---"
+               PERFORM UNTIL RETRY-QUEUE-SIZE = 0
+                       OR TOP-POINTER(CURRENT-STACK-IDX) = 0
+                   PERFORM POP-ROUTINE
+               END-PERFORM
+           END-IF.
+
+       FIND-RETRY-WITH-ROOM.
+      *> Deja RETRY-FOUND-IDX apuntando a la primera entrada de
+      *> RETRY-STRUCTURE cuya pila destino (RETRY-STACK-IDX(J)) tiene
+      *> lugar, o apaga RETRY-ENTRY-FOUND si ninguna lo tiene todavia.
+           MOVE "N" TO RETRY-SCAN-SW.
+           MOVE 0 TO RETRY-FOUND-IDX.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > RETRY-QUEUE-SIZE
+               IF TOP-POINTER(RETRY-STACK-IDX(J)) < 10
+                   MOVE J TO RETRY-FOUND-IDX
+                   SET RETRY-ENTRY-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
        POP-ROUTINE.
-           IF TOP-POINTER > 0
-               MOVE STACK-ITEM(TOP-POINTER) TO POPPED-ITEM
-               SUBTRACT 1 FROM TOP-POINTER
+           IF TOP-POINTER(CURRENT-STACK-IDX) > 0
+               MOVE STACK-ITEM(CURRENT-STACK-IDX, TOP-POINTER(CURRENT-STACK-IDX))
+                   TO POPPED-ITEM
+               SUBTRACT 1 FROM TOP-POINTER(CURRENT-STACK-IDX)
+               IF NOT REPLAYING
+                   MOVE "POP " TO JOURNAL-OP
+                   MOVE POPPED-ITEM TO JOURNAL-ITEM
+                   PERFORM WRITE-JOURNAL-ENTRY
+                   PERFORM RETRY-PENDING-PUSHES
+               END-IF
            ELSE
                DISPLAY "Error: La pila esta vacia."
            END-IF.
 
        PEEK-ROUTINE.
-           IF TOP-POINTER > 0
-               MOVE STACK-ITEM(TOP-POINTER) TO PEEKED-ITEM
+           IF TOP-POINTER(CURRENT-STACK-IDX) > 0
+               MOVE STACK-ITEM(CURRENT-STACK-IDX, TOP-POINTER(CURRENT-STACK-IDX))
+                   TO PEEKED-ITEM
            ELSE
                MOVE SPACES TO PEEKED-ITEM
            END-IF.
 
+       PEEK-N-ROUTINE.
+      *> Muestra hasta PEEK-N-COUNT elementos desde la cima hacia
+      *> abajo, sin desapilarlos; si la pila tiene menos elementos que
+      *> los pedidos, se limita a lo que haya (igual que SLICE-ROUTINE
+      *> en array.cbl recorta a los limites del arreglo).
+           IF PEEK-N-COUNT > TOP-POINTER(CURRENT-STACK-IDX)
+               DISPLAY "Aviso: solo hay " TOP-POINTER(CURRENT-STACK-IDX)
+                   " elemento(s); se muestran todos."
+               MOVE TOP-POINTER(CURRENT-STACK-IDX) TO PEEK-N-COUNT
+           END-IF.
+           PERFORM VARYING I FROM TOP-POINTER(CURRENT-STACK-IDX) BY -1
+                   UNTIL I <= TOP-POINTER(CURRENT-STACK-IDX) - PEEK-N-COUNT
+               DISPLAY FUNCTION TRIM(STACK-ITEM(CURRENT-STACK-IDX, I))
+           END-PERFORM.
+
        DISPLAY-STACK.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > TOP-POINTER
-               DISPLAY FUNCTION TRIM(STACK-ITEM(I))
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > TOP-POINTER(CURRENT-STACK-IDX)
+               DISPLAY FUNCTION TRIM(STACK-ITEM(CURRENT-STACK-IDX, I))
            END-PERFORM.
