@@ -0,0 +1,232 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QUEUE-STACK-MENU-DEMO.
+
+      *> Transaccion de mantenimiento por menu (request 049) delante de
+      *> QUEUE-DEMO y STACK-DEMO: un operador puede encolar/desencolar o
+      *> apilar/desapilar a demanda sin tener que leer ni editar un
+      *> archivo de entrada. Lleva sus propias copias de QUEUE-STRUCTURE
+      *> (buffer circular de queue.cbl) y STACK-STRUCTURE (pila simple de
+      *> stack.cbl), igual que QUEUE-STACK-TRANSFER-DEMO,
+      *> SEARCH-DISPATCHER-DEMO y SORT-COMPARISON-DEMO llevan sus propias
+      *> copias de las rutinas que combinan en vez de invocar los otros
+      *> programas por CALL (este arbol no tiene esa convencion).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Bitacora compartida de corridas (request 048).
+           SELECT OPTIONAL HISTORY-FILE ASSIGN TO "HISTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           COPY histrec.
+
+       WORKING-STORAGE SECTION.
+       01 QUEUE-STRUCTURE.
+          05 QUEUE-ARRAY OCCURS 10 TIMES.
+             10 QUEUE-ITEM     COPY itemx10.
+          05 FRONT-POINTER PIC 9(2) VALUE 1.
+          05 REAR-POINTER  PIC 9(2) VALUE 0.
+          05 QUEUE-SIZE    PIC 9(2) VALUE 0.
+       01 QUEUE-CAPACITY PIC 9(2) VALUE 10.
+
+       01 STACK-STRUCTURE.
+          05 STACK-ARRAY OCCURS 10 TIMES.
+             10 STACK-ITEM COPY itemx10.
+          05 TOP-POINTER PIC 9(2) VALUE 0.
+       01 STACK-CAPACITY PIC 9(2) VALUE 10.
+
+       01 ITEM-TO-ENQUEUE PIC X(10).
+       01 DEQUEUED-ITEM   PIC X(10).
+       01 ITEM-TO-PUSH    PIC X(10).
+       01 POPPED-ITEM     PIC X(10).
+
+       01 I           PIC 9(2).
+       01 DISPLAY-IDX PIC 9(2).
+
+       01 ENQUEUE-COUNT PIC 9(4) VALUE 0.
+       01 DEQUEUE-COUNT PIC 9(4) VALUE 0.
+       01 PUSH-COUNT    PIC 9(4) VALUE 0.
+       01 POP-COUNT     PIC 9(4) VALUE 0.
+
+      *> Transaccion pedida por menu (request 049).
+       01 MENU-OPTION PIC X(1).
+       01 MENU-EXIT-SW PIC X VALUE "N".
+           88 MENU-EXIT VALUE "Y".
+
+      *> La consola puede quedar sin entrada (stdin cerrado o
+      *> redirigido desde un archivo corto) antes de que el operador
+      *> pida salir; sin un tope la corrida quedaria en un ciclo
+      *> infinito de ACCEPT sobre una opcion invalida, igual de
+      *> peligroso que el tope de tiempo de BUBBLE-SORT-ROUTINE
+      *> (request 045) o el limite de STACK-AREA en quick_sort.cbl
+      *> (request 043): ambos existen para que una condicion de borde
+      *> no agote la ventana del batch en silencio.
+       01 INVALID-OPTION-COUNT PIC 9(4) VALUE 0.
+       01 MAX-INVALID-OPTIONS  PIC 9(4) VALUE 0010.
+
+       01 HISTORY-FILE-STATUS PIC XX VALUE "00".
+           88 HISTORY-FILE-OK VALUE "00".
+
+       PROCEDURE DIVISION.
+
+       DISPLAY "--- TRANSACCION DE MANTENIMIENTO (COLA / PILA) ---".
+
+       PERFORM UNTIL MENU-EXIT
+           PERFORM DISPLAY-MENU
+           PERFORM READ-MENU-OPTION
+           PERFORM PROCESS-MENU-OPTION
+       END-PERFORM.
+
+       DISPLAY " ".
+       DISPLAY "--- RESUMEN DE LA TRANSACCION ---".
+       DISPLAY "Encolados: " ENQUEUE-COUNT "  Desencolados: " DEQUEUE-COUNT.
+       DISPLAY "Apilados:  " PUSH-COUNT "  Desapilados:  " POP-COUNT.
+       DISPLAY "Cola final (" QUEUE-SIZE " elemento(s)): ".
+       PERFORM DISPLAY-QUEUE.
+       DISPLAY "Pila final (" TOP-POINTER " elemento(s)): ".
+       PERFORM DISPLAY-STACK.
+
+       PERFORM WRITE-HISTORY-ENTRY.
+
+       MOVE 0 TO RETURN-CODE.
+
+       GOBACK.
+
+       DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "1) Encolar (ENQUEUE)".
+           DISPLAY "2) Desencolar (DEQUEUE)".
+           DISPLAY "3) Apilar (PUSH)".
+           DISPLAY "4) Desapilar (POP)".
+           DISPLAY "5) Mostrar cola y pila".
+           DISPLAY "0) Salir".
+           DISPLAY "Opcion: " WITH NO ADVANCING.
+
+       READ-MENU-OPTION.
+           MOVE "0" TO MENU-OPTION.
+           ACCEPT MENU-OPTION.
+
+       PROCESS-MENU-OPTION.
+           EVALUATE MENU-OPTION
+               WHEN "1"
+                   MOVE 0 TO INVALID-OPTION-COUNT
+                   DISPLAY "Texto a encolar: " WITH NO ADVANCING
+                   ACCEPT ITEM-TO-ENQUEUE
+                   PERFORM ENQUEUE-ROUTINE
+               WHEN "2"
+                   MOVE 0 TO INVALID-OPTION-COUNT
+                   PERFORM DEQUEUE-ROUTINE
+               WHEN "3"
+                   MOVE 0 TO INVALID-OPTION-COUNT
+                   DISPLAY "Texto a apilar: " WITH NO ADVANCING
+                   ACCEPT ITEM-TO-PUSH
+                   PERFORM PUSH-ROUTINE
+               WHEN "4"
+                   MOVE 0 TO INVALID-OPTION-COUNT
+                   PERFORM POP-ROUTINE
+               WHEN "5"
+                   MOVE 0 TO INVALID-OPTION-COUNT
+                   DISPLAY "Cola (" QUEUE-SIZE " elemento(s)): "
+                   PERFORM DISPLAY-QUEUE
+                   DISPLAY "Pila (" TOP-POINTER " elemento(s)): "
+                   PERFORM DISPLAY-STACK
+               WHEN "0"
+                   SET MENU-EXIT TO TRUE
+               WHEN OTHER
+                   ADD 1 TO INVALID-OPTION-COUNT
+                   IF INVALID-OPTION-COUNT >= MAX-INVALID-OPTIONS
+                       DISPLAY "ERROR: demasiadas opciones invalidas ("
+                           MAX-INVALID-OPTIONS
+                           "); se cierra la transaccion para no quedar en "
+                           "un ciclo sin entrada valida."
+                       SET MENU-EXIT TO TRUE
+                   ELSE
+                       DISPLAY "Opcion invalida: '" MENU-OPTION "'."
+                   END-IF
+           END-EVALUATE.
+
+       ENQUEUE-ROUTINE.
+           IF QUEUE-SIZE < QUEUE-CAPACITY
+               ADD 1 TO REAR-POINTER
+               IF REAR-POINTER > QUEUE-CAPACITY
+                   MOVE 1 TO REAR-POINTER
+               END-IF
+               MOVE ITEM-TO-ENQUEUE TO QUEUE-ITEM(REAR-POINTER)
+               ADD 1 TO QUEUE-SIZE
+               ADD 1 TO ENQUEUE-COUNT
+           ELSE
+               DISPLAY "Error: La cola esta llena."
+           END-IF.
+
+       DEQUEUE-ROUTINE.
+           IF QUEUE-SIZE > 0
+               MOVE QUEUE-ITEM(FRONT-POINTER) TO DEQUEUED-ITEM
+               ADD 1 TO FRONT-POINTER
+               IF FRONT-POINTER > QUEUE-CAPACITY
+                   MOVE 1 TO FRONT-POINTER
+               END-IF
+               SUBTRACT 1 FROM QUEUE-SIZE
+               ADD 1 TO DEQUEUE-COUNT
+               DISPLAY "Desencolado: " FUNCTION TRIM(DEQUEUED-ITEM)
+           ELSE
+               DISPLAY "Error: La cola esta vacia."
+           END-IF.
+
+       PUSH-ROUTINE.
+           IF TOP-POINTER < STACK-CAPACITY
+               ADD 1 TO TOP-POINTER
+               MOVE ITEM-TO-PUSH TO STACK-ITEM(TOP-POINTER)
+               ADD 1 TO PUSH-COUNT
+           ELSE
+               DISPLAY "Error: La pila esta llena."
+           END-IF.
+
+       POP-ROUTINE.
+           IF TOP-POINTER > 0
+               MOVE STACK-ITEM(TOP-POINTER) TO POPPED-ITEM
+               SUBTRACT 1 FROM TOP-POINTER
+               ADD 1 TO POP-COUNT
+               DISPLAY "Desapilado: " FUNCTION TRIM(POPPED-ITEM)
+           ELSE
+               DISPLAY "Error: La pila esta vacia."
+           END-IF.
+
+       DISPLAY-QUEUE.
+           MOVE FRONT-POINTER TO DISPLAY-IDX.
+           PERFORM QUEUE-SIZE TIMES
+               DISPLAY "  " FUNCTION TRIM(QUEUE-ITEM(DISPLAY-IDX))
+               ADD 1 TO DISPLAY-IDX
+               IF DISPLAY-IDX > QUEUE-CAPACITY
+                   MOVE 1 TO DISPLAY-IDX
+               END-IF
+           END-PERFORM.
+
+       DISPLAY-STACK.
+           PERFORM VARYING I FROM TOP-POINTER BY -1 UNTIL I = 0
+               DISPLAY "  " FUNCTION TRIM(STACK-ITEM(I))
+           END-PERFORM.
+
+       WRITE-HISTORY-ENTRY.
+      *> Bitacora compartida de corridas (request 048): una linea por
+      *> ejecucion en HISTLOG, igual patron que las otras diez demos.
+           OPEN EXTEND HISTORY-FILE.
+           IF NOT HISTORY-FILE-OK
+               CLOSE HISTORY-FILE
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           MOVE "QUEUE-STACK-MENU-DEMO" TO HIST-PROGRAM.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HIST-DATE.
+           ACCEPT HIST-TIME FROM TIME.
+           MOVE SPACES TO HIST-DETAIL.
+           STRING "ENQ=" ENQUEUE-COUNT " DEQ=" DEQUEUE-COUNT
+               " PUSH=" PUSH-COUNT " POP=" POP-COUNT
+               DELIMITED BY SIZE INTO HIST-DETAIL
+           END-STRING.
+           WRITE HISTORY-RECORD.
+           CLOSE HISTORY-FILE.
