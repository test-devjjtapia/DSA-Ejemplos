@@ -2,23 +2,100 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. QUEUE-DEMO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Persiste la cola de turnos entre corridas; el orden del
+      *> archivo es el orden FIFO, asi que un LINE SEQUENTIAL alcanza
+      *> (no hace falta acceso por clave, a diferencia de FRUTASDAT).
+           SELECT OPTIONAL QUEUE-FILE ASSIGN TO "QUEUEDAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS QUEUE-FILE-STATUS.
+      *> Bitacora compartida de corridas (request 048).
+           SELECT OPTIONAL HISTORY-FILE ASSIGN TO "HISTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  QUEUE-FILE.
+       01  QUEUE-FILE-RECORD PIC X(10).
+
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           COPY histrec.
+
        WORKING-STORAGE SECTION.
+       01 QUEUE-FILE-STATUS PIC XX VALUE "00".
+           88 QUEUE-FILE-OK  VALUE "00".
+           88 QUEUE-FILE-EOF VALUE "10".
        01 QUEUE-STRUCTURE.
           05 QUEUE-ARRAY OCCURS 10 TIMES.
-             10 QUEUE-ITEM PIC X(10).
+             10 QUEUE-ITEM     COPY itemx10.
+             10 ARRIVAL-TIME   PIC 9(8).
           05 FRONT-POINTER PIC 9(2) VALUE 1.
           05 REAR-POINTER  PIC 9(2) VALUE 0.
           05 QUEUE-SIZE    PIC 9(2) VALUE 0.
+       01 QUEUE-CAPACITY PIC 9(2) VALUE 10.
 
        01 ITEM-TO-ENQUEUE PIC X(10).
        01 DEQUEUED-ITEM   PIC X(10).
        01 PEEKED-ITEM     PIC X(10).
+       01 QUEUE-EMPTY-MSG PIC X(2).
+
+       01 I           PIC 9(2).
+       01 DISPLAY-IDX PIC 9(2).
+
+      *> Estadisticas de cierre (request 027): tiempos de espera en
+      *> HHMMSSHH (igual formato que ACCEPT ... FROM TIME), acumulados
+      *> en DEQUEUE-ROUTINE; igual que los contadores de tiempo de las
+      *> demos de sorts, no contempla que la corrida cruce la
+      *> medianoche.
+       01 CURRENT-TIME-STAMP PIC 9(8).
+       01 WAIT-TIME          PIC 9(8).
+       01 TOTAL-SERVED       PIC 9(9) VALUE 0.
+       01 SUM-WAIT-TIME      PIC 9(9) VALUE 0.
+       01 LONGEST-WAIT-TIME  PIC 9(8) VALUE 0.
+       01 AVERAGE-WAIT-TIME  PIC 9(8) VALUE 0.
+
+      *> Umbral de abandono (request 028): si un turno lleva esperando
+      *> mas de ABANDON-THRESHOLD centesimas de hora HHMMSSHH sin ser
+      *> atendido, se marca como posible abandono.
+       01 ABANDON-THRESHOLD  PIC 9(8) VALUE 00003000.
+       01 WAITING-TIME       PIC 9(8).
+       01 ABANDON-IDX        PIC 9(2).
+       01 ABANDON-COUNT      PIC 9(2) VALUE 0.
+
+      *> Cuenta los ENQUEUE/PRIORITY-ENQUEUE rechazados por cola llena
+      *> (p.ej. en una corrida posterior que retoma una cola ya casi
+      *> llena desde QUEUEDAT); antes este rechazo solo se mostraba por
+      *> DISPLAY y RETURN-CODE seguia en 0, igual que ABANDON-COUNT
+      *> marca con RC 8 una condicion que alguien deberia revisar.
+       01 ENQUEUE-REJECT-COUNT PIC 9(2) VALUE 0.
+
+      *> El guion fijo de esta demo encola mas de lo que desencola (neto
+      *> positivo por corrida); sin compensarlo, QUEUE-SIZE crece sin
+      *> limite en corridas sucesivas contra la misma QUEUEDAT hasta
+      *> saturar la cola y dejar RETURN-CODE en 8 de forma permanente
+      *> desde la segunda corrida en adelante. INITIAL-QUEUE-SIZE guarda
+      *> el tamano real heredado (de una corrida anterior o de otro
+      *> programa, p.ej. el reabastecimiento de ARRAY-DEMO) para que
+      *> DRAIN-SCRIPT-SURPLUS pueda atender exactamente lo que este
+      *> guion agrego de mas antes de persistir.
+       01 INITIAL-QUEUE-SIZE PIC 9(2) VALUE 0.
+       01 SCRIPT-SURPLUS     PIC 9(2) VALUE 0.
+
+       01 HISTORY-FILE-STATUS PIC XX VALUE "00".
+           88 HISTORY-FILE-OK VALUE "00".
 
        PROCEDURE DIVISION.
-       
+
+       PERFORM LOAD-QUEUE-FROM-FILE.
+       MOVE QUEUE-SIZE TO INITIAL-QUEUE-SIZE.
+
        DISPLAY "--- INICIALIZANDO COLA ---".
-       DISPLAY "¿La cola esta vacia? " (IF QUEUE-SIZE = 0 THEN "Si" ELSE "No").
+       PERFORM CHECK-QUEUE-EMPTY.
+       DISPLAY "¿La cola esta vacia? " QUEUE-EMPTY-MSG.
 
        DISPLAY " ".
        DISPLAY "--- AÑADIENDO ELEMENTOS (ENQUEUE) ---".
@@ -31,6 +108,14 @@
 
        DISPLAY "Cola actual: ".
        PERFORM DISPLAY-QUEUE.
+
+       DISPLAY " ".
+       DISPLAY "--- TURNO PRIORITARIO ---".
+       MOVE "Urgencia" TO ITEM-TO-ENQUEUE.
+       PERFORM PRIORITY-ENQUEUE-ROUTINE.
+       DISPLAY "Cola actual (la urgencia paso al frente): ".
+       PERFORM DISPLAY-QUEUE.
+
        PERFORM PEEK-ROUTINE.
        DISPLAY "Elemento en el frente (peek): " PEEKED-ITEM.
        DISPLAY "Tamaño de la cola: " QUEUE-SIZE.
@@ -49,23 +134,198 @@
 
        PERFORM PEEK-ROUTINE.
        DISPLAY "Proximo cliente a atender: " PEEKED-ITEM.
-       DISPLAY "¿La cola esta vacia? " (IF QUEUE-SIZE = 0 THEN "Si" ELSE "No").
+       PERFORM CHECK-QUEUE-EMPTY.
+       DISPLAY "¿La cola esta vacia? " QUEUE-EMPTY-MSG.
+
+      *> Demuestra que el buffer circular reutiliza los lugares
+      *> liberados por DEQUEUE en vez de agotar el OCCURS 10 tras pocas
+      *> vueltas de alta rotacion.
+       DISPLAY " ".
+       DISPLAY "--- BUFFER CIRCULAR (reutilizacion de espacios) ---".
+       MOVE "Cliente D" TO ITEM-TO-ENQUEUE.
+       PERFORM ENQUEUE-ROUTINE.
+       MOVE "Cliente E" TO ITEM-TO-ENQUEUE.
+       PERFORM ENQUEUE-ROUTINE.
+       MOVE "Cliente F" TO ITEM-TO-ENQUEUE.
+       PERFORM ENQUEUE-ROUTINE.
+       MOVE "Cliente G" TO ITEM-TO-ENQUEUE.
+       PERFORM ENQUEUE-ROUTINE.
+       MOVE "Cliente H" TO ITEM-TO-ENQUEUE.
+       PERFORM ENQUEUE-ROUTINE.
+       MOVE "Cliente I" TO ITEM-TO-ENQUEUE.
+       PERFORM ENQUEUE-ROUTINE.
+       MOVE "Cliente J" TO ITEM-TO-ENQUEUE.
+       PERFORM ENQUEUE-ROUTINE.
+       PERFORM DEQUEUE-ROUTINE.
+       DISPLAY "Cliente atendido: " DEQUEUED-ITEM.
+       MOVE "Cliente K" TO ITEM-TO-ENQUEUE.
+       PERFORM ENQUEUE-ROUTINE.
+       DISPLAY "Cola actual (FRONT-POINTER=" FRONT-POINTER
+           " REAR-POINTER=" REAR-POINTER "): ".
+       PERFORM DISPLAY-QUEUE.
+
+       PERFORM DRAIN-SCRIPT-SURPLUS.
 
-       STOP RUN.
+       PERFORM DISPLAY-QUEUE-SUMMARY.
+
+       PERFORM SAVE-QUEUE-TO-FILE.
+
+      *> RETURN-CODE significativo (request 034): 8 si CHECK-ABANDONED-
+      *> TICKETS detecto algun turno que supero ABANDON-THRESHOLD sin
+      *> ser atendido, o si algun ENQUEUE/PRIORITY-ENQUEUE se rechazo
+      *> por cola llena, igual que el RC-8 de las demas demos marca una
+      *> condicion que alguien deberia revisar.
+       IF ABANDON-COUNT > 0 OR ENQUEUE-REJECT-COUNT > 0
+           MOVE 8 TO RETURN-CODE
+       ELSE
+           MOVE 0 TO RETURN-CODE
+       END-IF.
+
+       PERFORM WRITE-HISTORY-ENTRY.
+
+       GOBACK.
+
+       WRITE-HISTORY-ENTRY.
+      *> Bitacora compartida de corridas (request 048): una linea por
+      *> ejecucion en HISTLOG, igual patron que las otras diez demos.
+           OPEN EXTEND HISTORY-FILE.
+           IF NOT HISTORY-FILE-OK
+               CLOSE HISTORY-FILE
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           MOVE "QUEUE-DEMO" TO HIST-PROGRAM.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HIST-DATE.
+           ACCEPT HIST-TIME FROM TIME.
+           MOVE SPACES TO HIST-DETAIL.
+           STRING "QUEUE-SIZE=" QUEUE-SIZE
+               " ATENDIDOS=" TOTAL-SERVED
+               " ABANDONOS=" ABANDON-COUNT
+               " RECHAZADOS=" ENQUEUE-REJECT-COUNT
+               DELIMITED BY SIZE INTO HIST-DETAIL
+           END-STRING.
+           WRITE HISTORY-RECORD.
+           CLOSE HISTORY-FILE.
+
+       DRAIN-SCRIPT-SURPLUS.
+      *> Atiende exactamente lo que el guion fijo de esta corrida agrego
+      *> de mas (ver comentario de INITIAL-QUEUE-SIZE) para que
+      *> QUEUE-SIZE vuelva al nivel heredado antes de persistir, y asi
+      *> una corrida repetida no siga creciendo sin limite.
+           MOVE 0 TO SCRIPT-SURPLUS.
+           IF QUEUE-SIZE > INITIAL-QUEUE-SIZE
+               COMPUTE SCRIPT-SURPLUS = QUEUE-SIZE - INITIAL-QUEUE-SIZE
+           END-IF.
+           IF SCRIPT-SURPLUS > 0
+               DISPLAY " "
+               DISPLAY "--- CIERRE: ATENDIENDO EL EXCEDENTE DE ESTA CORRIDA ---"
+               PERFORM SCRIPT-SURPLUS TIMES
+                   PERFORM DEQUEUE-ROUTINE
+               END-PERFORM
+               DISPLAY "Excedente atendido: " SCRIPT-SURPLUS
+           END-IF.
+
+       LOAD-QUEUE-FROM-FILE.
+      *> Si QUEUEDAT existe, retoma la cola (en orden FIFO) tal como
+      *> quedo al final de la corrida anterior; de lo contrario arranca
+      *> vacia, como siempre lo hacia este demo.
+           OPEN INPUT QUEUE-FILE.
+           IF QUEUE-FILE-OK
+               PERFORM UNTIL QUEUE-FILE-EOF OR QUEUE-SIZE >= QUEUE-CAPACITY
+                   READ QUEUE-FILE
+                       AT END
+                           SET QUEUE-FILE-EOF TO TRUE
+                       NOT AT END
+                           MOVE QUEUE-FILE-RECORD TO ITEM-TO-ENQUEUE
+                           PERFORM ENQUEUE-ROUTINE
+                   END-READ
+               END-PERFORM
+           END-IF.
+      *> OPEN INPUT de un SELECT OPTIONAL ausente deja FILE STATUS "05"
+      *> (no "00") pero el archivo queda abierto igual -- hay que
+      *> cerrarlo en ambos casos o el OPEN OUTPUT de SAVE-QUEUE-TO-FILE
+      *> falla mas adelante con FILE STATUS 41 (ya abierto).
+           CLOSE QUEUE-FILE.
+
+       SAVE-QUEUE-TO-FILE.
+      *> Vuelca la cola final completa (en orden FIFO desde
+      *> FRONT-POINTER) para que la proxima corrida la retome.
+           OPEN OUTPUT QUEUE-FILE.
+           MOVE FRONT-POINTER TO DISPLAY-IDX.
+           PERFORM QUEUE-SIZE TIMES
+               MOVE QUEUE-ITEM(DISPLAY-IDX) TO QUEUE-FILE-RECORD
+               WRITE QUEUE-FILE-RECORD
+               ADD 1 TO DISPLAY-IDX
+               IF DISPLAY-IDX > QUEUE-CAPACITY
+                   MOVE 1 TO DISPLAY-IDX
+               END-IF
+           END-PERFORM.
+           CLOSE QUEUE-FILE.
+
+       CHECK-QUEUE-EMPTY.
+           IF QUEUE-SIZE = 0
+               MOVE "Si" TO QUEUE-EMPTY-MSG
+           ELSE
+               MOVE "No" TO QUEUE-EMPTY-MSG
+           END-IF.
 
        ENQUEUE-ROUTINE.
-           IF QUEUE-SIZE < 10
+      *> REAR-POINTER avanza en modo circular (vuelve a 1 al pasar
+      *> QUEUE-CAPACITY) para que los lugares liberados por DEQUEUE se
+      *> reutilicen en vez de agotar el OCCURS tras QUEUE-CAPACITY
+      *> inserciones totales.
+           IF QUEUE-SIZE < QUEUE-CAPACITY
                ADD 1 TO REAR-POINTER
+               IF REAR-POINTER > QUEUE-CAPACITY
+                   MOVE 1 TO REAR-POINTER
+               END-IF
                MOVE ITEM-TO-ENQUEUE TO QUEUE-ITEM(REAR-POINTER)
+               ACCEPT CURRENT-TIME-STAMP FROM TIME
+               MOVE CURRENT-TIME-STAMP TO ARRIVAL-TIME(REAR-POINTER)
+               ADD 1 TO QUEUE-SIZE
+           ELSE
+               DISPLAY "Error: La cola esta llena."
+               ADD 1 TO ENQUEUE-REJECT-COUNT
+           END-IF.
+
+       PRIORITY-ENQUEUE-ROUTINE.
+      *> Inserta por el frente en vez del fondo, para turnos que deben
+      *> atenderse antes que los que ya esperaban (p.ej. una urgencia);
+      *> retrocede FRONT-POINTER en modo circular igual que REAR-POINTER
+      *> avanza en ENQUEUE-ROUTINE.
+           IF QUEUE-SIZE < QUEUE-CAPACITY
+               IF FRONT-POINTER = 1
+                   MOVE QUEUE-CAPACITY TO FRONT-POINTER
+               ELSE
+                   SUBTRACT 1 FROM FRONT-POINTER
+               END-IF
+               MOVE ITEM-TO-ENQUEUE TO QUEUE-ITEM(FRONT-POINTER)
+               ACCEPT CURRENT-TIME-STAMP FROM TIME
+               MOVE CURRENT-TIME-STAMP TO ARRIVAL-TIME(FRONT-POINTER)
                ADD 1 TO QUEUE-SIZE
            ELSE
                DISPLAY "Error: La cola esta llena."
+               ADD 1 TO ENQUEUE-REJECT-COUNT
            END-IF.
 
        DEQUEUE-ROUTINE.
+      *> Acumula estadisticas de cierre (request 027) a partir de
+      *> ARRIVAL-TIME, sellado por ENQUEUE-ROUTINE / PRIORITY-ENQUEUE-
+      *> ROUTINE; mismo formato HHMMSSHH de ACCEPT ... FROM TIME usado
+      *> ya en los contadores de tiempo de las demos de ordenamiento.
            IF QUEUE-SIZE > 0
                MOVE QUEUE-ITEM(FRONT-POINTER) TO DEQUEUED-ITEM
+               ACCEPT CURRENT-TIME-STAMP FROM TIME
+               SUBTRACT ARRIVAL-TIME(FRONT-POINTER) FROM CURRENT-TIME-STAMP
+                   GIVING WAIT-TIME
+               ADD 1 TO TOTAL-SERVED
+               ADD WAIT-TIME TO SUM-WAIT-TIME
+               IF WAIT-TIME > LONGEST-WAIT-TIME
+                   MOVE WAIT-TIME TO LONGEST-WAIT-TIME
+               END-IF
                ADD 1 TO FRONT-POINTER
+               IF FRONT-POINTER > QUEUE-CAPACITY
+                   MOVE 1 TO FRONT-POINTER
+               END-IF
                SUBTRACT 1 FROM QUEUE-SIZE
            ELSE
                DISPLAY "Error: La cola esta vacia."
@@ -78,7 +338,62 @@
                MOVE SPACES TO PEEKED-ITEM
            END-IF.
 
+       DISPLAY-QUEUE-SUMMARY.
+      *> Estadisticas de cierre de la jornada (request 027).
+           DISPLAY " ".
+           DISPLAY "--- RESUMEN DE CIERRE ---".
+           DISPLAY "Total de clientes atendidos: " TOTAL-SERVED.
+           DISPLAY "Clientes esperando todavia: " QUEUE-SIZE.
+           IF TOTAL-SERVED > 0
+               DIVIDE SUM-WAIT-TIME BY TOTAL-SERVED
+                   GIVING AVERAGE-WAIT-TIME
+               DISPLAY "Tiempo de espera promedio (HHMMSSHH): "
+                   AVERAGE-WAIT-TIME
+               DISPLAY "Tiempo de espera mas largo (HHMMSSHH): "
+                   LONGEST-WAIT-TIME
+           ELSE
+               DISPLAY "No se atendio a ningun cliente en esta corrida."
+           END-IF.
+           PERFORM CHECK-ABANDONED-TICKETS.
+
+       CHECK-ABANDONED-TICKETS.
+      *> Marca los turnos que siguen en la cola y ya superaron
+      *> ABANDON-THRESHOLD de espera sin ser atendidos (request 028).
+      *> En una corrida normal de esta demo (todo sucede en
+      *> milisegundos) no deberia dispararse nunca -- es analogo al
+      *> camino de validacion RC-8 de las demos de sorts, que tampoco
+      *> se dispara en una corrida con datos correctos.
+           MOVE 0 TO ABANDON-COUNT.
+           IF QUEUE-SIZE > 0
+               ACCEPT CURRENT-TIME-STAMP FROM TIME
+               MOVE FRONT-POINTER TO ABANDON-IDX
+               PERFORM QUEUE-SIZE TIMES
+                   SUBTRACT ARRIVAL-TIME(ABANDON-IDX) FROM CURRENT-TIME-STAMP
+                       GIVING WAITING-TIME
+                   IF WAITING-TIME > ABANDON-THRESHOLD
+                       DISPLAY "Aviso: posible abandono de turno - "
+                           FUNCTION TRIM(QUEUE-ITEM(ABANDON-IDX))
+                       ADD 1 TO ABANDON-COUNT
+                   END-IF
+                   ADD 1 TO ABANDON-IDX
+                   IF ABANDON-IDX > QUEUE-CAPACITY
+                       MOVE 1 TO ABANDON-IDX
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF ABANDON-COUNT = 0
+               DISPLAY "Sin turnos abandonados detectados."
+           END-IF.
+
        DISPLAY-QUEUE.
-           PERFORM VARYING I FROM FRONT-POINTER BY 1 UNTIL I > REAR-POINTER
-               DISPLAY FUNCTION TRIM(QUEUE-ITEM(I))
+      *> Recorre en modo circular desde FRONT-POINTER exactamente
+      *> QUEUE-SIZE lugares, en vez de asumir que FRONT-POINTER es
+      *> siempre menor que REAR-POINTER (ya no lo es tras una vuelta).
+           MOVE FRONT-POINTER TO DISPLAY-IDX.
+           PERFORM QUEUE-SIZE TIMES
+               DISPLAY FUNCTION TRIM(QUEUE-ITEM(DISPLAY-IDX))
+               ADD 1 TO DISPLAY-IDX
+               IF DISPLAY-IDX > QUEUE-CAPACITY
+                   MOVE 1 TO DISPLAY-IDX
+               END-IF
            END-PERFORM.
